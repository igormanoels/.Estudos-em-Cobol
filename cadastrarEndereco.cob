@@ -3,17 +3,43 @@
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDERECO-FILE ASSIGN TO "dadosEndereco.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS END-CHAVE.
+           SELECT CEP-FILE ASSIGN TO "dadosCep.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CEP-CHAVE.
 
        DATA DIVISION.
        FILE SECTION.
-       FD ENDERECO-FILE.
-       01 ENDERECO-RECORD.
-           05 ENDERECO-DADOS PIC X(100).
+       COPY ENDERECO.
+
+       FD CEP-FILE.
+       01 CEP-RECORD.
+           05 CEP-DADOS PIC X(50).
+       01 CEP-RECORD-CHAVE REDEFINES CEP-RECORD.
+           05 CEP-CHAVE               PIC 9(8).
+           05 FILLER                  PIC X(42).
+       01 CEP-RECORD-CAMPOS REDEFINES CEP-RECORD.
+           05 CP-CEP                  PIC 9(8).
+           05 CP-CIDADE               PIC X(20).
+           05 CP-ESTADO               PIC XX.
+           05 FILLER                  PIC X(20).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION             PIC 9(5) VALUE 0.
        01 WS-DADOS-FUNCIONARIO-FORNECEDOR.
                05 CODIGO                PIC 9(5).
+               05 TIPO-ENTIDADE         PIC X.
+                   88 ENTIDADE-FUNCIONARIO  VALUE "F".
+                   88 ENTIDADE-FORNECEDOR   VALUE "P".
+               05 TIPO-ENDERECO         PIC X.
+                   88 ENDERECO-COBRANCA    VALUE "C".
+                   88 ENDERECO-ENTREGA     VALUE "E".
                05 ENDERECO.
                    10 RUA               PIC X(30).
                    10 NUMERO            PIC 9(5).
@@ -21,6 +47,23 @@
                    10 CIDADE            PIC X(20).
                    10 ESTADO            PIC XX.
                    10 COMPLEMENTO       PIC X(20).
+       01 WS-CODIGO              PIC 9(5).
+       01 WS-TIPO-ENTIDADE       PIC X.
+       01 WS-TIPO-ENDERECO       PIC X.
+       01 WS-NEW-RUA             PIC X(30).
+       01 WS-NEW-NUMERO          PIC 9(5).
+       01 WS-NEW-CEP             PIC 9(8).
+       01 WS-NEW-CIDADE          PIC X(20).
+       01 WS-NEW-ESTADO          PIC XX.
+       01 WS-NEW-COMPLEMENTO     PIC X(20).
+       01 WS-ACHOU-ENDERECO      PIC X VALUE "N".
+       01 WS-ACHOU-CEP           PIC X VALUE "N".
+       01 WS-NEW-CEP-CIDADE      PIC X(20).
+       01 WS-NEW-CEP-ESTADO      PIC XX.
+       01 END-OF-FILE-FLAG       PIC X VALUE 'N'.
+           88 END-OF-FILE        VALUE 'Y'.
+       01 WS-MENSAGEM-CONTINUAR  PIC X(30)
+           VALUE "Aperte enter para continuar...".
 
 
        PROCEDURE DIVISION.
@@ -38,6 +81,8 @@
                        PERFORM ATUALIZAR-ENDERECO
                    WHEN 4
                        PERFORM REMOVER-ENDERECO
+                   WHEN 5
+                       PERFORM CADASTRAR-CEP
                    WHEN 9
                        PERFORM RETORNAR
                    WHEN OTHER
@@ -52,10 +97,11 @@
            DISPLAY "====================================="
            DISPLAY "         CADASTRAR ENDERECO          "
            DISPLAY "====================================="
-           DISPLAY "1 - Cadastrar Produto"
-           DISPLAY "2 - Consultar Produto"
-           DISPLAY "3 - Adcionar Produto"
-           DISPLAY "4 - Remover Produto"
+           DISPLAY "1 - Cadastrar Endereco"
+           DISPLAY "2 - Consultar Endereco"
+           DISPLAY "3 - Atualizar Endereco"
+           DISPLAY "4 - Remover Endereco"
+           DISPLAY "5 - Cadastrar CEP"
            DISPLAY "9 - Voltar ao menu principal"
            DISPLAY "=================================================".
 
@@ -65,49 +111,262 @@
            DISPLAY "================================================="
            DISPLAY "              CADASTRAR ENDERECO                 "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo do Funcionario/Fornecedor: " 
+           DISPLAY "Digite o codigo do Funcionario/Fornecedor: "
            WITH NO ADVANCING ACCEPT CODIGO
+           DISPLAY "Tipo de entidade (F-Funcionario/P-Fornecedor): "
+           WITH NO ADVANCING ACCEPT TIPO-ENTIDADE
+           DISPLAY "Tipo de endereco (C-Cobranca/E-Entrega): "
+           WITH NO ADVANCING ACCEPT TIPO-ENDERECO
            DISPLAY "Digite o nome da rua: " WITH NO ADVANCING
            ACCEPT RUA
            DISPLAY "Digite o numero: " WITH NO ADVANCING
            ACCEPT NUMERO
            DISPLAY "Digite o CEP: " WITH NO ADVANCING
            ACCEPT CEP
-           DISPLAY "Digite a cidade: " WITH NO ADVANCING
-           ACCEPT CIDADE
-           DISPLAY "Digite o estado: " WITH NO ADVANCING
-           ACCEPT ESTADO
+           PERFORM BUSCAR-CEP
+           IF WS-ACHOU-CEP = "Y"
+               MOVE WS-NEW-CEP-CIDADE TO CIDADE
+               MOVE WS-NEW-CEP-ESTADO TO ESTADO
+               DISPLAY "Cidade/Estado localizados pelo CEP: "
+                   CIDADE " / " ESTADO
+           ELSE
+               DISPLAY "CEP nao encontrado na tabela de referencia."
+               DISPLAY "Digite a cidade: " WITH NO ADVANCING
+               ACCEPT CIDADE
+               DISPLAY "Digite o estado: " WITH NO ADVANCING
+               ACCEPT ESTADO
+           END-IF
            DISPLAY "Digite o complemento(se houver): " WITH NO ADVANCING
            ACCEPT COMPLEMENTO
 
 
 
-           MOVE SPACES TO ENDERECO-DADOS.
-           STRING CODIGO "," 
-                  RUA "," 
-                  NUMERO "," 
-                  CEP "," 
-                  CIDADE "," 
-                  ESTADO ","
-                  COMPLEMENTO
-                  INTO ENDERECO-DADOS.
-
+           MOVE SPACES TO ENDERECO-RECORD.
+           MOVE CODIGO TO EN-CODIGO
+           MOVE TIPO-ENTIDADE TO EN-TIPO-ENTIDADE
+           MOVE TIPO-ENDERECO TO EN-TIPO-ENDERECO
+           MOVE RUA TO EN-RUA
+           MOVE NUMERO TO EN-NUMERO
+           MOVE CEP TO EN-CEP
+           MOVE CIDADE TO EN-CIDADE
+           MOVE ESTADO TO EN-ESTADO
+           MOVE COMPLEMENTO TO EN-COMPLEMENTO.
 
-           OPEN OUTPUT ENDERECO-FILE.
-           WRITE ENDERECO-RECORD FROM ENDERECO-DADOS.
+           OPEN EXTEND ENDERECO-FILE.
+           WRITE ENDERECO-RECORD.
            CLOSE ENDERECO-FILE.
 
-           DISPLAY "Produto cadastrado com sucesso!".
+           DISPLAY "Endereco cadastrado com sucesso!".
          
 
        CONSULTAR-ENDERECO.
-           DISPLAY "Em desenvolvimento.".
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "              CONSULTAR ENDERECO                 "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario/Fornecedor: "
+           WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           DISPLAY "Tipo de entidade (F-Funcionario/P-Fornecedor): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENTIDADE
+           DISPLAY "Tipo de endereco (C-Cobranca/E-Entrega): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENDERECO
+
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT ENDERECO-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ ENDERECO-FILE INTO ENDERECO-DADOS
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-ENDERECO-RECORD
+                       IF CODIGO = WS-CODIGO
+                           AND TIPO-ENTIDADE = WS-TIPO-ENTIDADE
+                           AND TIPO-ENDERECO = WS-TIPO-ENDERECO
+                           DISPLAY "Rua: " RUA
+                           DISPLAY "Numero: " NUMERO
+                           DISPLAY "CEP: " CEP
+                           DISPLAY "Cidade: " CIDADE
+                           DISPLAY "Estado: " ESTADO
+                           DISPLAY "Complemento: " COMPLEMENTO
+                           MOVE "Y" TO WS-ACHOU-ENDERECO
+                           SET END-OF-FILE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENDERECO-FILE.
+
+           IF WS-ACHOU-ENDERECO = "N"
+               DISPLAY "Endereco nao encontrado."
+           END-IF.
+           MOVE "N" TO WS-ACHOU-ENDERECO.
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       PARSE-ENDERECO-RECORD.
+           MOVE EN-CODIGO TO CODIGO
+           MOVE EN-TIPO-ENTIDADE TO TIPO-ENTIDADE
+           MOVE EN-TIPO-ENDERECO TO TIPO-ENDERECO
+           MOVE EN-RUA TO RUA
+           MOVE EN-NUMERO TO NUMERO
+           MOVE EN-CEP TO CEP
+           MOVE EN-CIDADE TO CIDADE
+           MOVE EN-ESTADO TO ESTADO
+           MOVE EN-COMPLEMENTO TO COMPLEMENTO.
+
+       BUSCAR-CEP.
+           MOVE "N" TO WS-ACHOU-CEP
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT CEP-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ CEP-FILE INTO CEP-DADOS
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       IF CP-CEP = CEP
+                           MOVE CP-CIDADE TO WS-NEW-CEP-CIDADE
+                           MOVE CP-ESTADO TO WS-NEW-CEP-ESTADO
+                           MOVE "Y" TO WS-ACHOU-CEP
+                           SET END-OF-FILE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CEP-FILE.
+
+       CADASTRAR-CEP.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "         CADASTRAR CEP (TABELA DE REFERENCIA)    "
+           DISPLAY "================================================="
+           DISPLAY "Digite o CEP: " WITH NO ADVANCING
+           ACCEPT CEP
+           PERFORM BUSCAR-CEP
+           IF WS-ACHOU-CEP = "Y"
+               DISPLAY "CEP ja cadastrado na tabela de referencia."
+           ELSE
+               DISPLAY "Digite a cidade: " WITH NO ADVANCING
+               ACCEPT CIDADE
+               DISPLAY "Digite o estado: " WITH NO ADVANCING
+               ACCEPT ESTADO
+
+               MOVE SPACES TO CEP-RECORD
+               MOVE CEP TO CP-CEP
+               MOVE CIDADE TO CP-CIDADE
+               MOVE ESTADO TO CP-ESTADO
+
+               OPEN EXTEND CEP-FILE
+               WRITE CEP-RECORD
+               CLOSE CEP-FILE
+
+               DISPLAY "CEP cadastrado com sucesso!"
+           END-IF.
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       BACKUP-ARQUIVO-ENDERECO.
+           CALL "SYSTEM" USING
+               "copy dadosEndereco.txt dadosEndereco.bak".
 
        ATUALIZAR-ENDERECO.
-           DISPLAY "Em desenvolvimento.".
-       
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "              ATUALIZAR ENDERECO                 "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario/Fornecedor: "
+           WITH NO ADVANCING ACCEPT WS-CODIGO
+           DISPLAY "Tipo de entidade (F-Funcionario/P-Fornecedor): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENTIDADE
+           DISPLAY "Tipo de endereco (C-Cobranca/E-Entrega): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENDERECO
+           DISPLAY "Digite os novos dados do endereco: "
+           DISPLAY "Rua: " WITH NO ADVANCING ACCEPT WS-NEW-RUA
+           DISPLAY "Numero: " WITH NO ADVANCING ACCEPT WS-NEW-NUMERO
+           DISPLAY "CEP: " WITH NO ADVANCING ACCEPT WS-NEW-CEP
+           DISPLAY "Cidade: " WITH NO ADVANCING ACCEPT WS-NEW-CIDADE
+           DISPLAY "Estado: " WITH NO ADVANCING ACCEPT WS-NEW-ESTADO
+           DISPLAY "Complemento: " WITH NO ADVANCING
+           ACCEPT WS-NEW-COMPLEMENTO
+
+           PERFORM BACKUP-ARQUIVO-ENDERECO
+           MOVE "N" TO WS-ACHOU-ENDERECO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN I-O ENDERECO-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ ENDERECO-FILE INTO ENDERECO-DADOS
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-ENDERECO-RECORD
+                       IF WS-CODIGO = CODIGO
+                           AND WS-TIPO-ENTIDADE = TIPO-ENTIDADE
+                           AND WS-TIPO-ENDERECO = TIPO-ENDERECO
+                           MOVE WS-NEW-RUA TO RUA
+                           MOVE WS-NEW-NUMERO TO NUMERO
+                           MOVE WS-NEW-CEP TO CEP
+                           MOVE WS-NEW-CIDADE TO CIDADE
+                           MOVE WS-NEW-ESTADO TO ESTADO
+                           MOVE WS-NEW-COMPLEMENTO TO COMPLEMENTO
+                           MOVE RUA TO EN-RUA
+                           MOVE NUMERO TO EN-NUMERO
+                           MOVE CEP TO EN-CEP
+                           MOVE CIDADE TO EN-CIDADE
+                           MOVE ESTADO TO EN-ESTADO
+                           MOVE COMPLEMENTO TO EN-COMPLEMENTO
+                           REWRITE ENDERECO-RECORD
+                           MOVE "Y" TO WS-ACHOU-ENDERECO
+                           SET END-OF-FILE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENDERECO-FILE.
+
+           IF WS-ACHOU-ENDERECO = "Y"
+               DISPLAY "Endereco atualizado com sucesso!"
+           ELSE
+               DISPLAY "Endereco nao encontrado."
+           END-IF.
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
        REMOVER-ENDERECO.
-           DISPLAY "Em desenvolvimento.".
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                REMOVER ENDERECO                 "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario/Fornecedor: "
+           WITH NO ADVANCING ACCEPT WS-CODIGO
+           DISPLAY "Tipo de entidade (F-Funcionario/P-Fornecedor): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENTIDADE
+           DISPLAY "Tipo de endereco (C-Cobranca/E-Entrega): "
+           WITH NO ADVANCING ACCEPT WS-TIPO-ENDERECO
+
+           PERFORM BACKUP-ARQUIVO-ENDERECO
+           MOVE "N" TO WS-ACHOU-ENDERECO
+           MOVE WS-CODIGO TO END-CODIGO-CHAVE
+           MOVE WS-TIPO-ENTIDADE TO END-TIPO-ENTIDADE-CHAVE
+           MOVE WS-TIPO-ENDERECO TO END-TIPO-ENDERECO-CHAVE
+           OPEN I-O ENDERECO-FILE
+           READ ENDERECO-FILE
+               KEY IS END-CHAVE
+               INVALID KEY
+                   MOVE "N" TO WS-ACHOU-ENDERECO
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-ACHOU-ENDERECO
+                   DELETE ENDERECO-FILE
+           END-READ
+           CLOSE ENDERECO-FILE.
+
+           IF WS-ACHOU-ENDERECO = "Y"
+               DISPLAY "Endereco removido com sucesso!"
+           ELSE
+               DISPLAY "Endereco nao encontrado."
+           END-IF.
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
 
        RETORNAR.
            DISPLAY "Voltando ao menu principal."
