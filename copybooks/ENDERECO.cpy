@@ -0,0 +1,22 @@
+       FD ENDERECO-FILE.
+       01 ENDERECO-RECORD.
+           05 ENDERECO-DADOS PIC X(100).
+       01 ENDERECO-RECORD-CHAVE REDEFINES ENDERECO-RECORD.
+           05 END-CHAVE.
+               10 END-CODIGO-CHAVE        PIC 9(5).
+               10 FILLER                 PIC X.
+               10 END-TIPO-ENTIDADE-CHAVE PIC X.
+               10 FILLER                 PIC X.
+               10 END-TIPO-ENDERECO-CHAVE PIC X.
+           05 FILLER PIC X(91).
+       01 ENDERECO-RECORD-CAMPOS REDEFINES ENDERECO-RECORD.
+           05 EN-CODIGO               PIC 9(5).
+           05 EN-TIPO-ENTIDADE        PIC X.
+           05 EN-TIPO-ENDERECO        PIC X.
+           05 EN-RUA                  PIC X(30).
+           05 EN-NUMERO               PIC 9(5).
+           05 EN-CEP                  PIC 9(8).
+           05 EN-CIDADE               PIC X(20).
+           05 EN-ESTADO               PIC XX.
+           05 EN-COMPLEMENTO          PIC X(20).
+           05 FILLER                  PIC X(08).
