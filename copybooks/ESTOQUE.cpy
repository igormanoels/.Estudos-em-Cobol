@@ -0,0 +1,17 @@
+       FD ESTOQUE-FILE.
+       01 ESTOQUE-RECORD.
+           05 ESTOQUE-DADOS PIC X(100).
+       01 ESTOQUE-RECORD-CHAVE REDEFINES ESTOQUE-RECORD.
+           05 ESTOQUE-CODIGO-CHAVE PIC 9(5).
+           05 FILLER PIC X(95).
+       01 ESTOQUE-RECORD-CAMPOS REDEFINES ESTOQUE-RECORD.
+           05 ER-CODIGO                PIC 9(5).
+           05 ER-NOME                  PIC X(30).
+           05 ER-QUANTIDADE            PIC 9(2).
+           05 ER-PRECO-UNIDADE         PIC 9(7)V99.
+           05 ER-COD-FORNECEDOR        PIC 9(6).
+           05 ER-VALOR-TOTAL           PIC 9(7)V99.
+           05 ER-PONTO-RESSUPRIMENTO   PIC 9(2).
+           05 ER-LOTE                  PIC X(10).
+           05 ER-VALIDADE              PIC 9(8).
+           05 FILLER                   PIC X(19).
