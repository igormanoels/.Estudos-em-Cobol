@@ -0,0 +1,13 @@
+       FD FORNECEDOR-FILE.
+       01 FORNECEDOR-RECORD.
+           05 FORNECEDOR-DADOS PIC X(120).
+       01 FORNECEDOR-RECORD-CHAVE REDEFINES FORNECEDOR-RECORD.
+           05 FORN-CODIGO-CHAVE PIC 9(5).
+           05 FILLER PIC X(115).
+       01 FORNECEDOR-RECORD-CAMPOS REDEFINES FORNECEDOR-RECORD.
+           05 FR-CODIGO            PIC 9(5).
+           05 FR-NOME-RAZAO        PIC X(30).
+           05 FR-NOME-FANTASIA     PIC X(30).
+           05 FR-CNPJ              PIC 9(14).
+           05 FR-TELEFONE          PIC 9(11).
+           05 FR-EMAIL             PIC X(30).
