@@ -0,0 +1,18 @@
+       FD FUNCIONARIO-FILE.
+       01 FUNCIONARIO-RECORD.
+           05 FUNCIONARIO-DADOS PIC X(100).
+       01 FUNCIONARIO-RECORD-CHAVE REDEFINES FUNCIONARIO-RECORD.
+           05 FUNC-CODIGO-CHAVE PIC 9(5).
+           05 FILLER PIC X(95).
+       01 FUNCIONARIO-RECORD-CAMPOS REDEFINES FUNCIONARIO-RECORD.
+           05 FC-CODIGO               PIC 9(5).
+           05 FC-NOME                 PIC X(30).
+           05 FC-MATRICULA            PIC X(10).
+           05 FC-CARGO                PIC 9(3).
+           05 FC-DEPARTAMENTO         PIC 9(3).
+           05 FC-SALARIO              PIC 9(9)V99.
+           05 FC-DATA-ADMISSAO        PIC X(10).
+           05 FC-DATA-DESLIGAMENTO    PIC X(10).
+           05 FC-NUMERO-FILHOS        PIC 9(2).
+           05 FC-CPF                  PIC 9(11).
+           05 FILLER                  PIC X(05).
