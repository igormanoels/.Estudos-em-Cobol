@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extracaoDados.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+           SELECT FUNCIONARIO-FILE ASSIGN TO "dadosFuncionario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNC-CODIGO-CHAVE.
+           SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FORN-CODIGO-CHAVE.
+           SELECT EXTRACAO-ESTOQUE-FILE ASSIGN TO
+               "extracaoEstoque.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACAO-FUNCIONARIO-FILE ASSIGN TO
+               "extracaoFuncionario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACAO-FORNECEDOR-FILE ASSIGN TO
+               "extracaoFornecedor.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ESTOQUE.
+
+       COPY FUNCIONARIO.
+
+       COPY FORNECEDOR.
+
+       FD EXTRACAO-ESTOQUE-FILE.
+       01 EXTRACAO-ESTOQUE-LINHA PIC X(150).
+
+       FD EXTRACAO-FUNCIONARIO-FILE.
+       01 EXTRACAO-FUNCIONARIO-LINHA PIC X(150).
+
+       FD EXTRACAO-FORNECEDOR-FILE.
+       01 EXTRACAO-FORNECEDOR-LINHA PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-TOTAL-REGISTROS    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Iniciando extracao de dados..."
+           PERFORM EXTRAIR-ESTOQUE
+           PERFORM EXTRAIR-FUNCIONARIO
+           PERFORM EXTRAIR-FORNECEDOR
+           DISPLAY "Extracao de dados concluida."
+           STOP RUN.
+
+       EXTRAIR-ESTOQUE.
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-TOTAL-REGISTROS
+           OPEN INPUT ESTOQUE-FILE
+           OPEN OUTPUT EXTRACAO-ESTOQUE-FILE
+           PERFORM LER-PARA-EXTRAIR-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           CLOSE EXTRACAO-ESTOQUE-FILE
+           DISPLAY "extracaoEstoque.txt gerado, "
+               WS-TOTAL-REGISTROS " registro(s).".
+
+       LER-PARA-EXTRAIR-ESTOQUE.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE SPACES TO EXTRACAO-ESTOQUE-LINHA
+                   STRING ER-CODIGO DELIMITED BY SIZE "|"
+                          ER-NOME DELIMITED BY SIZE "|"
+                          ER-QUANTIDADE DELIMITED BY SIZE "|"
+                          ER-PRECO-UNIDADE DELIMITED BY SIZE "|"
+                          ER-COD-FORNECEDOR DELIMITED BY SIZE "|"
+                          ER-VALOR-TOTAL DELIMITED BY SIZE "|"
+                          ER-PONTO-RESSUPRIMENTO DELIMITED BY SIZE "|"
+                          ER-LOTE DELIMITED BY SIZE "|"
+                          ER-VALIDADE DELIMITED BY SIZE
+                       INTO EXTRACAO-ESTOQUE-LINHA
+                   WRITE EXTRACAO-ESTOQUE-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
+
+       EXTRAIR-FUNCIONARIO.
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-TOTAL-REGISTROS
+           OPEN INPUT FUNCIONARIO-FILE
+           OPEN OUTPUT EXTRACAO-FUNCIONARIO-FILE
+           PERFORM LER-PARA-EXTRAIR-FUNCIONARIO
+               UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FUNCIONARIO-FILE
+           CLOSE EXTRACAO-FUNCIONARIO-FILE
+           DISPLAY "extracaoFuncionario.txt gerado, "
+               WS-TOTAL-REGISTROS " registro(s).".
+
+       LER-PARA-EXTRAIR-FUNCIONARIO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE SPACES TO EXTRACAO-FUNCIONARIO-LINHA
+                   STRING FC-CODIGO DELIMITED BY SIZE "|"
+                          FC-NOME DELIMITED BY SIZE "|"
+                          FC-MATRICULA DELIMITED BY SIZE "|"
+                          FC-CARGO DELIMITED BY SIZE "|"
+                          FC-DEPARTAMENTO DELIMITED BY SIZE "|"
+                          FC-SALARIO DELIMITED BY SIZE "|"
+                          FC-DATA-ADMISSAO DELIMITED BY SIZE "|"
+                          FC-DATA-DESLIGAMENTO DELIMITED BY SIZE "|"
+                          FC-NUMERO-FILHOS DELIMITED BY SIZE "|"
+                          FC-CPF DELIMITED BY SIZE
+                       INTO EXTRACAO-FUNCIONARIO-LINHA
+                   WRITE EXTRACAO-FUNCIONARIO-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
+
+       EXTRAIR-FORNECEDOR.
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-TOTAL-REGISTROS
+           OPEN INPUT FORNECEDOR-FILE
+           OPEN OUTPUT EXTRACAO-FORNECEDOR-FILE
+           PERFORM LER-PARA-EXTRAIR-FORNECEDOR
+               UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE
+           CLOSE EXTRACAO-FORNECEDOR-FILE
+           DISPLAY "extracaoFornecedor.txt gerado, "
+               WS-TOTAL-REGISTROS " registro(s).".
+
+       LER-PARA-EXTRAIR-FORNECEDOR.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE SPACES TO EXTRACAO-FORNECEDOR-LINHA
+                   STRING FR-CODIGO DELIMITED BY SIZE "|"
+                          FR-NOME-RAZAO DELIMITED BY SIZE "|"
+                          FR-NOME-FANTASIA DELIMITED BY SIZE "|"
+                          FR-CNPJ DELIMITED BY SIZE "|"
+                          FR-TELEFONE DELIMITED BY SIZE "|"
+                          FR-EMAIL DELIMITED BY SIZE
+                       INTO EXTRACAO-FORNECEDOR-LINHA
+                   WRITE EXTRACAO-FORNECEDOR-LINHA
+                   ADD 1 TO WS-TOTAL-REGISTROS
+           END-READ.
