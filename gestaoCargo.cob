@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoCargo.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARGO-FILE ASSIGN TO "dadosCargo.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CARGO-CODIGO-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARGO-FILE.
+       01 CARGO-RECORD.
+           05 CARGO-DADOS PIC X(100).
+       01 CARGO-RECORD-CHAVE REDEFINES CARGO-RECORD.
+           05 CARGO-CODIGO-CHAVE PIC 9(3).
+           05 FILLER PIC X(97).
+       01 CARGO-RECORD-CAMPOS REDEFINES CARGO-RECORD.
+           05 CG-CODIGO               PIC 9(3).
+           05 CG-TITULO               PIC X(20).
+           05 CG-SALARIO-MIN          PIC 9(9)V99.
+           05 CG-SALARIO-MAX          PIC 9(9)V99.
+           05 FILLER                  PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 CARGO.
+           05 CODIGO            PIC 9(3).
+           05 TITULO            PIC X(20).
+           05 SALARIO-MIN       PIC 9(9)V99.
+           05 SALARIO-MAX       PIC 9(9)V99.
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-CODIGO             PIC 9(3).
+       01 WS-NEW-TITULO         PIC X(20).
+       01 WS-NEW-SALARIO-MIN    PIC 9(9)V99.
+       01 WS-NEW-SALARIO-MAX    PIC 9(9)V99.
+       01 WS-ACHOU-CARGO        PIC X VALUE "N".
+       01 WS-CARGO-EOF          PIC X VALUE "N".
+       01 WS-CODIGO-DUPLICADO   PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM CADASTRAR-CARGO
+                   WHEN 2
+                       PERFORM CONSULTAR-CARGO
+                   WHEN 3
+                       PERFORM ATUALIZAR-CARGO
+                   WHEN 4
+                       PERFORM REMOVER-CARGO
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                GESTAO DE CARGO                  "
+           DISPLAY "================================================="
+           DISPLAY "1 - Cadastrar Cargo"
+           DISPLAY "2 - Consultar Cargo"
+           DISPLAY "3 - Atualizar Cargo"
+           DISPLAY "4 - Deletar Cargo"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       CADASTRAR-CARGO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                CADASTRAR CARGO                  "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-CARGO UNTIL
+               WS-CODIGO-DUPLICADO = "N"
+           DISPLAY "Digite o titulo do cargo: " WITH NO ADVANCING
+           ACCEPT TITULO
+           DISPLAY "Digite o salario minimo da faixa: "
+               WITH NO ADVANCING
+           ACCEPT SALARIO-MIN
+           DISPLAY "Digite o salario maximo da faixa: "
+               WITH NO ADVANCING
+           ACCEPT SALARIO-MAX
+
+           MOVE SPACES TO CARGO-RECORD.
+           MOVE CODIGO TO CG-CODIGO
+           MOVE TITULO TO CG-TITULO
+           MOVE SALARIO-MIN TO CG-SALARIO-MIN
+           MOVE SALARIO-MAX TO CG-SALARIO-MAX.
+
+           OPEN EXTEND CARGO-FILE.
+           WRITE CARGO-RECORD.
+           CLOSE CARGO-FILE.
+
+           DISPLAY "Cargo cadastrado com sucesso!".
+
+       OBTER-CODIGO-CARGO.
+           DISPLAY "Digite o codigo do cargo: " WITH NO ADVANCING
+           ACCEPT CODIGO
+           PERFORM VALIDAR-CODIGO-CARGO
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-CODIGO-CARGO.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-CARGO-EOF
+           OPEN INPUT CARGO-FILE
+           PERFORM LER-CARGO-CADASTRO UNTIL
+               WS-CARGO-EOF = "Y" OR WS-CODIGO-DUPLICADO = "Y"
+           CLOSE CARGO-FILE.
+
+       LER-CARGO-CADASTRO.
+           READ CARGO-FILE INTO CARGO-RECORD
+               AT END
+                   MOVE "Y" TO WS-CARGO-EOF
+               NOT AT END
+                   MOVE CG-CODIGO TO WS-CODIGO
+                   IF WS-CODIGO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       CONSULTAR-CARGO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                CONSULTAR CARGO                  "
+           DISPLAY "================================================="
+           OPEN INPUT CARGO-FILE
+           PERFORM READ-CARGO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE CARGO-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       READ-CARGO.
+           READ CARGO-FILE INTO CARGO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE CG-CODIGO TO CODIGO
+                   MOVE CG-TITULO TO TITULO
+                   MOVE CG-SALARIO-MIN TO SALARIO-MIN
+                   MOVE CG-SALARIO-MAX TO SALARIO-MAX
+                   DISPLAY "Codigo: " CODIGO
+                   DISPLAY "Titulo: " TITULO
+                   DISPLAY "Faixa Salarial: " SALARIO-MIN
+                       " a " SALARIO-MAX
+                   DISPLAY "------------------------------------------"
+           END-READ.
+
+       ATUALIZAR-CARGO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                ATUALIZAR CARGO                  "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Cargo: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           DISPLAY "Novo titulo do cargo: " WITH NO ADVANCING
+           ACCEPT WS-NEW-TITULO
+           DISPLAY "Novo salario minimo: " WITH NO ADVANCING
+           ACCEPT WS-NEW-SALARIO-MIN
+           DISPLAY "Novo salario maximo: " WITH NO ADVANCING
+           ACCEPT WS-NEW-SALARIO-MAX
+
+           MOVE "N" TO WS-ACHOU-CARGO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O CARGO-FILE
+           PERFORM LER-PARA-ATUALIZAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE CARGO-FILE
+
+           IF WS-ACHOU-CARGO = "N"
+               DISPLAY "Cargo nao encontrado."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-ATUALIZAR.
+           READ CARGO-FILE INTO CARGO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE CG-CODIGO TO CODIGO
+                   IF CODIGO = WS-CODIGO
+                       MOVE WS-NEW-TITULO TO TITULO
+                       MOVE WS-NEW-SALARIO-MIN TO SALARIO-MIN
+                       MOVE WS-NEW-SALARIO-MAX TO SALARIO-MAX
+                       MOVE TITULO TO CG-TITULO
+                       MOVE SALARIO-MIN TO CG-SALARIO-MIN
+                       MOVE SALARIO-MAX TO CG-SALARIO-MAX
+                       REWRITE CARGO-RECORD
+                       MOVE "Y" TO WS-ACHOU-CARGO
+                       DISPLAY "Cargo atualizado com sucesso!"
+                   END-IF
+           END-READ.
+
+       REMOVER-CARGO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                 REMOVER CARGO                   "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Cargo: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+
+           MOVE "N" TO WS-ACHOU-CARGO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O CARGO-FILE
+           PERFORM LER-PARA-REMOVER UNTIL WS-END-OF-FILE = "Y"
+           CLOSE CARGO-FILE
+
+           IF WS-ACHOU-CARGO = "N"
+               DISPLAY "Cargo nao encontrado."
+           ELSE
+               DISPLAY "Cargo removido com sucesso!"
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-REMOVER.
+           READ CARGO-FILE INTO CARGO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE CG-CODIGO TO CODIGO
+                   IF CODIGO = WS-CODIGO
+                       DELETE CARGO-FILE
+                       MOVE "Y" TO WS-ACHOU-CARGO
+                   END-IF
+           END-READ.
+
+       RETORNAR.
+           DISPLAY "Voltando ao menu principal."
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+           GOBACK.
