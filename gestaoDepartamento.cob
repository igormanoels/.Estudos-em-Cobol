@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoDepartamento.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTAMENTO-FILE ASSIGN TO "dadosDepartamento.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CODIGO-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPARTAMENTO-FILE.
+       01 DEPARTAMENTO-RECORD.
+           05 DEPARTAMENTO-DADOS PIC X(100).
+       01 DEPARTAMENTO-RECORD-CHAVE REDEFINES DEPARTAMENTO-RECORD.
+           05 DEPTO-CODIGO-CHAVE PIC 9(3).
+           05 FILLER PIC X(97).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 DEPARTAMENTO.
+           05 CODIGO            PIC 9(3).
+           05 NOME               PIC X(30).
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-CODIGO             PIC 9(3).
+       01 WS-NEW-NOME           PIC X(30).
+       01 WS-ACHOU-DEPARTAMENTO PIC X VALUE "N".
+       01 WS-DEPTO-EOF          PIC X VALUE "N".
+       01 WS-CODIGO-DUPLICADO   PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM CADASTRAR-DEPARTAMENTO
+                   WHEN 2
+                       PERFORM CONSULTAR-DEPARTAMENTO
+                   WHEN 3
+                       PERFORM ATUALIZAR-DEPARTAMENTO
+                   WHEN 4
+                       PERFORM REMOVER-DEPARTAMENTO
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "             GESTAO DE DEPARTAMENTO              "
+           DISPLAY "================================================="
+           DISPLAY "1 - Cadastrar Departamento"
+           DISPLAY "2 - Consultar Departamento"
+           DISPLAY "3 - Atualizar Departamento"
+           DISPLAY "4 - Deletar Departamento"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       CADASTRAR-DEPARTAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "            CADASTRAR DEPARTAMENTO               "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-DEPARTAMENTO UNTIL
+               WS-CODIGO-DUPLICADO = "N"
+           DISPLAY "Digite o nome do departamento: " WITH NO ADVANCING
+           ACCEPT NOME
+
+           MOVE SPACES TO DEPARTAMENTO-DADOS.
+           STRING CODIGO ","
+                  NOME
+                  INTO DEPARTAMENTO-DADOS.
+
+           OPEN EXTEND DEPARTAMENTO-FILE.
+           WRITE DEPARTAMENTO-RECORD FROM DEPARTAMENTO-DADOS.
+           CLOSE DEPARTAMENTO-FILE.
+
+           DISPLAY "Departamento cadastrado com sucesso!".
+
+       OBTER-CODIGO-DEPARTAMENTO.
+           DISPLAY "Digite o codigo do departamento: " WITH NO ADVANCING
+           ACCEPT CODIGO
+           PERFORM VALIDAR-CODIGO-DEPARTAMENTO
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-CODIGO-DEPARTAMENTO.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-DEPTO-EOF
+           OPEN INPUT DEPARTAMENTO-FILE
+           PERFORM LER-DEPARTAMENTO-CADASTRO UNTIL
+               WS-DEPTO-EOF = "Y" OR WS-CODIGO-DUPLICADO = "Y"
+           CLOSE DEPARTAMENTO-FILE.
+
+       LER-DEPARTAMENTO-CADASTRO.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-DEPTO-EOF
+               NOT AT END
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO WS-CODIGO
+                   IF WS-CODIGO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       CONSULTAR-DEPARTAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "            CONSULTAR DEPARTAMENTO               "
+           DISPLAY "================================================="
+           OPEN INPUT DEPARTAMENTO-FILE
+           PERFORM READ-DEPARTAMENTO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE DEPARTAMENTO-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       READ-DEPARTAMENTO.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO CODIGO NOME
+                   DISPLAY "Codigo: " CODIGO
+                   DISPLAY "Nome: " NOME
+                   DISPLAY "------------------------------------------"
+           END-READ.
+
+       ATUALIZAR-DEPARTAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "            ATUALIZAR DEPARTAMENTO               "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Departamento: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           DISPLAY "Novo nome do departamento: " WITH NO ADVANCING
+           ACCEPT WS-NEW-NOME
+
+           MOVE "N" TO WS-ACHOU-DEPARTAMENTO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O DEPARTAMENTO-FILE
+           PERFORM LER-PARA-ATUALIZAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE DEPARTAMENTO-FILE
+
+           IF WS-ACHOU-DEPARTAMENTO = "N"
+               DISPLAY "Departamento nao encontrado."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-ATUALIZAR.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO CODIGO NOME
+                   IF CODIGO = WS-CODIGO
+                       MOVE WS-NEW-NOME TO NOME
+                       MOVE SPACES TO DEPARTAMENTO-DADOS
+                       STRING CODIGO ","
+                              NOME
+                              INTO DEPARTAMENTO-DADOS
+                       REWRITE DEPARTAMENTO-RECORD
+                       MOVE "Y" TO WS-ACHOU-DEPARTAMENTO
+                       DISPLAY "Departamento atualizado com sucesso!"
+                   END-IF
+           END-READ.
+
+       REMOVER-DEPARTAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "             REMOVER DEPARTAMENTO                "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Departamento: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+
+           MOVE "N" TO WS-ACHOU-DEPARTAMENTO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O DEPARTAMENTO-FILE
+           PERFORM LER-PARA-REMOVER UNTIL WS-END-OF-FILE = "Y"
+           CLOSE DEPARTAMENTO-FILE
+
+           IF WS-ACHOU-DEPARTAMENTO = "N"
+               DISPLAY "Departamento nao encontrado."
+           ELSE
+               DISPLAY "Departamento removido com sucesso!"
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-REMOVER.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO CODIGO NOME
+                   IF CODIGO = WS-CODIGO
+                       DELETE DEPARTAMENTO-FILE
+                       MOVE "Y" TO WS-ACHOU-DEPARTAMENTO
+                   END-IF
+           END-READ.
+
+       RETORNAR.
+           DISPLAY "Voltando ao menu principal."
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+           GOBACK.
