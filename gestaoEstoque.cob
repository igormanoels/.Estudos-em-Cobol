@@ -5,16 +5,75 @@
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
                SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+               SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FORN-CODIGO-CHAVE.
+               SELECT KARDEX-FILE ASSIGN TO "dadosKardex.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RELATORIO-ESTOQUE-FILE
+                   ASSIGN TO "relatorioEstoque.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCECOES-ESTOQUE-FILE
+                   ASSIGN TO "excecoesEstoque.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT WORK-SORT-FILE ASSIGN TO "WORKSORT".
+               SELECT HISTORICO-PRECO-FILE
+                   ASSIGN TO "dadosHistoricoPreco.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AJUSTE-ESTOQUE-FILE
+                   ASSIGN TO "dadosAjusteEstoque.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       FD ESTOQUE-FILE.
-       01 ESTOQUE-RECORD.
-           05 ESTOQUE-DADOS PIC X(100).
+       COPY ESTOQUE.
+
+       COPY FORNECEDOR.
+
+       FD KARDEX-FILE.
+       01 KARDEX-RECORD.
+           05 KARDEX-DADOS PIC X(100).
+
+       FD RELATORIO-ESTOQUE-FILE.
+       01 RELATORIO-ESTOQUE-LINHA PIC X(80).
+
+       FD EXCECOES-ESTOQUE-FILE.
+       01 EXCECOES-ESTOQUE-RECORD.
+           05 EXCECOES-ESTOQUE-DADOS PIC X(100).
+
+       FD HISTORICO-PRECO-FILE.
+       01 HISTORICO-PRECO-RECORD.
+           05 HISTORICO-PRECO-DADOS PIC X(80).
+
+       FD AJUSTE-ESTOQUE-FILE.
+       01 AJUSTE-ESTOQUE-RECORD.
+           05 AJUSTE-ESTOQUE-DADOS PIC X(80).
+
+       SD WORK-SORT-FILE.
+       01 WORK-SORT-RECORD.
+           05 WS-SORT-NOME         PIC X(30).
+           05 WS-SORT-QUANTIDADE   PIC 9(2).
+           05 WS-SORT-CODIGO       PIC 9(5).
+           05 WS-SORT-DADOS        PIC X(100).
+           05 WS-SORT-CAMPOS REDEFINES WS-SORT-DADOS.
+               10 WS-SORT-ER-CODIGO              PIC 9(5).
+               10 WS-SORT-ER-NOME                PIC X(30).
+               10 WS-SORT-ER-QUANTIDADE          PIC 9(2).
+               10 WS-SORT-ER-PRECO-UNIDADE       PIC 9(7)V99.
+               10 WS-SORT-ER-COD-FORNECEDOR      PIC 9(6).
+               10 WS-SORT-ER-VALOR-TOTAL         PIC 9(7)V99.
+               10 WS-SORT-ER-PONTO-RESSUPRIMENTO PIC 9(2).
+               10 WS-SORT-ER-LOTE                PIC X(10).
+               10 WS-SORT-ER-VALIDADE            PIC 9(8).
+               10 FILLER                         PIC X(19).
 
        WORKING-STORAGE SECTION.
-           01 WS-OPTION             PIC 9 VALUE 0.
+           01 WS-OPTION             PIC 99 VALUE 0.
+           01 WS-USUARIO-ADMIN      PIC X EXTERNAL VALUE "N".
            01 PRODUTO.
                05 CODIGO            PIC 9(5).
                05 NOME              PIC X(30).
@@ -22,10 +81,106 @@
                05 PRECO-UNIDADE     PIC 9(7)V99.
                05 COD-FORNECEDOR    PIC 9(6).
                05 VALOR-TOTAL       PIC 9(7)V99.
+               05 PONTO-RESSUPRIMENTO PIC 9(2).
+               05 LOTE              PIC X(10).
+               05 VALIDADE          PIC 9(8).
            01 WS-END-OF-FILE        PIC X VALUE "N".
            01 WS-CODIGO-PRODUTO     PIC 9(5).
            01 WS-QUANTIDADE         PIC 9(2).
            01 WS-FILE-UPDATED       PIC X VALUE "N".
+           01 WS-PRODUTO-ENCONTRADO PIC X VALUE "N".
+           01 WS-FORN-CODIGO        PIC 9(5).
+           01 WS-FORNECEDOR-EOF     PIC X VALUE "N".
+           01 WS-FORNECEDOR-VALIDO  PIC X VALUE "N".
+           01 WS-PRODUTO-EOF        PIC X VALUE "N".
+           01 WS-CODIGO-DUPLICADO   PIC X VALUE "N".
+           01 WS-VALOR-ESTOQUE      PIC 9(9)V99 VALUE 0.
+           01 WS-TIPO-MOVIMENTO     PIC X.
+               88 MOVIMENTO-ENTRADA VALUE "E".
+               88 MOVIMENTO-SAIDA   VALUE "S".
+               88 MOVIMENTO-AJUSTE  VALUE "A".
+           01 WS-KARDEX-DATA        PIC 9(8).
+           01 WS-DATA-ATUAL         PIC 9(8).
+           01 WS-EXCECAO-DATA       PIC 9(8).
+           01 WS-EXCECAO-MOTIVO     PIC X(30).
+           01 WS-PRECO-NOVO         PIC 9(7)V99.
+           01 WS-PRECO-ANTIGO       PIC 9(7)V99.
+           01 WS-PRECO-VALIDO       PIC X VALUE "N".
+           01 WS-HISTORICO-DATA     PIC 9(8).
+           01 WS-EXC-CODIGO         PIC 9(5).
+           01 WS-EXC-QUANTIDADE     PIC 9(2).
+           01 WS-EXC-MOTIVO         PIC X(30).
+           01 WS-EXC-DATA-LIDA      PIC 9(8).
+           01 WS-EXC-EOF            PIC X VALUE "N".
+           01 WS-EXC-COUNT          PIC 9(3) VALUE 0.
+           01 WS-EXC-IDX            PIC 9(3) VALUE 0.
+           01 WS-EXC-TABLE.
+               05 WS-EXC-ENTRY OCCURS 50 TIMES.
+                   10 WS-EXC-COD          PIC 9(5).
+                   10 WS-EXC-OCORRENCIAS  PIC 9(5) VALUE 0.
+           01 WS-DIAS-PARA-VENCER   PIC S9(5).
+           01 WS-ENTRADA-VALIDA     PIC X VALUE "N".
+           01 WS-ENTRADA-CODIGO     PIC X(05).
+           01 WS-ENTRADA-QUANTIDADE PIC X(02).
+           01 WS-ENTRADA-PRECO      PIC X(09).
+           01 WS-ENTRADA-PONTO      PIC X(02).
+           01 WS-ENTRADA-VALIDADE   PIC X(08).
+           01 WS-CONFIRMA-REMOCAO   PIC X.
+           01 WS-CONFIRMA-CADASTRO  PIC X.
+           01 WS-AJUSTE-QUANTIDADE  PIC S9(2).
+           01 WS-AJUSTE-MOTIVO      PIC X(10).
+               88 MOTIVO-AJUSTE-VALIDO VALUES "PERDA     "
+                   "AVARIA    " "CONTAGEM  ".
+           01 WS-AJUSTE-DATA        PIC 9(8).
+           01 WS-NOVA-QUANTIDADE    PIC S9(3).
+           01 WS-MOTIVO-VALIDO      PIC X VALUE "N".
+           01 WS-PAG-CONTADOR       PIC 9(2) VALUE 0.
+           01 WS-ORDEM              PIC 9 VALUE 1.
+           01 WS-FILTRO-QTD         PIC 9(2) VALUE 0.
+           01 WS-FILTRO-PRECO       PIC 9(7)V99 VALUE 0.
+           01 WS-ENTRADA-ORDEM      PIC X(01).
+           01 WS-ENTRADA-FILTRO-QTD PIC X(02).
+           01 WS-ENTRADA-FILTRO-PRECO PIC X(09).
+           01 WS-SORT-EOF           PIC X VALUE "N".
+           01 WS-REL-CONTADOR-LINHA PIC 9(2) VALUE 0.
+           01 WS-REL-PAGINA         PIC 9(3) VALUE 0.
+           01 WS-REL-TOTAL-REGISTROS PIC 9(5) VALUE 0.
+           01 WS-REL-LINHA-DETALHE.
+               05 WS-REL-CODIGO         PIC Z(4)9.
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 WS-REL-NOME           PIC X(30).
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 WS-REL-QUANTIDADE     PIC ZZ9.
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 WS-REL-PRECO          PIC Z(6)9.99.
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 WS-REL-VALOR          PIC Z(6)9.99.
+               05 FILLER                PIC X(07) VALUE SPACES.
+           01 WS-REL-LINHA-CABECALHO.
+               05 FILLER                PIC X(05) VALUE "Cod.".
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(30) VALUE "Nome".
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(03) VALUE "Qtd".
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(10) VALUE "Preco Unit".
+               05 FILLER                PIC X(02) VALUE SPACES.
+               05 FILLER                PIC X(10) VALUE "Vlr. Total".
+               05 FILLER                PIC X(07) VALUE SPACES.
+           01 WS-REL-LINHA-TITULO.
+               05 FILLER                PIC X(26)
+                   VALUE "RELATORIO GERAL DE ESTOQUE".
+               05 FILLER                PIC X(18) VALUE SPACES.
+               05 FILLER                PIC X(08) VALUE "Data: ".
+               05 WS-REL-TITULO-DATA    PIC 9(8).
+               05 FILLER                PIC X(04) VALUE SPACES.
+               05 FILLER                PIC X(08) VALUE "Pagina: ".
+               05 WS-REL-TITULO-PAGINA  PIC ZZ9.
+           01 WS-REL-LINHA-RODAPE.
+               05 FILLER                PIC X(22)
+                   VALUE "Total de registros: ".
+               05 WS-REL-RODAPE-TOTAL   PIC ZZZZ9.
+               05 FILLER                PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -42,8 +197,22 @@
                        PERFORM ADICIONAR-PRODUTO
                    WHEN 4
                        PERFORM REMOVER-PRODUTO
+                   WHEN 5
+                       PERFORM RELATORIO-REPOSICAO
+                   WHEN 6
+                       PERFORM RELATORIO-VALORIZACAO
+                   WHEN 7
+                       PERFORM RELATORIO-VENCIMENTO
+                   WHEN 8
+                       PERFORM GERAR-RELATORIO-ESTOQUE
                    WHEN 9
                        PERFORM RETORNAR
+                   WHEN 10
+                       PERFORM ATUALIZAR-PRECO-PRODUTO
+                   WHEN 11
+                       PERFORM RELATORIO-EXCECOES-INSUFICIENTE
+                   WHEN 12
+                       PERFORM AJUSTAR-ESTOQUE
                    WHEN OTHER
                        DISPLAY "Opcao invalida, tente novamente."
                END-EVALUATE
@@ -60,7 +229,14 @@
            DISPLAY "2 - Consultar Produto"
            DISPLAY "3 - Adicionar Produto"
            DISPLAY "4 - Remover Produto"
+           DISPLAY "5 - Relatorio de Reposicao (estoque baixo)"
+           DISPLAY "6 - Relatorio de Valorizacao do Estoque"
+           DISPLAY "7 - Relatorio de Produtos a Vencer"
+           DISPLAY "8 - Gerar Relatorio de Estoque (para impressao)"
            DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "10 - Atualizar Preco do Produto"
+           DISPLAY "11 - Relatorio de Rejeicoes por Qtde Insuficiente"
+           DISPLAY "12 - Ajuste de Estoque (contagem/perda/avaria)"
            DISPLAY "=================================================".
 
        CADASTRAR-PRODUTO.
@@ -68,30 +244,39 @@
            DISPLAY "================================================="
            DISPLAY "              CADASTRAR PRODUTO                  "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
-           ACCEPT CODIGO
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-PRODUTO UNTIL WS-CODIGO-DUPLICADO = "N"
            DISPLAY "Digite o nome do Produto: " WITH NO ADVANCING
            ACCEPT NOME
-           DISPLAY "Digite a Quantidade: " WITH NO ADVANCING
-           ACCEPT QUANTIDADE
-           DISPLAY "Digite o preco unitario: " WITH NO ADVANCING
-           ACCEPT PRECO-UNIDADE
-           DISPLAY "Digite o codigo do fornecedor: " WITH NO ADVANCING
-           ACCEPT COD-FORNECEDOR
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-QUANTIDADE-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-PRECO-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-PONTO-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+           DISPLAY "Digite o lote: " WITH NO ADVANCING
+           ACCEPT LOTE
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-VALIDADE-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           PERFORM OBTER-COD-FORNECEDOR UNTIL WS-FORNECEDOR-VALIDO = "Y"
 
            PERFORM CALCULAR-VALOR-TOTAL
 
-           MOVE SPACES TO ESTOQUE-DADOS.
-           STRING CODIGO DELIMITED BY SIZE "," 
-                  NOME DELIMITED BY SIZE "," 
-                  QUANTIDADE DELIMITED BY SIZE "," 
-                  PRECO-UNIDADE DELIMITED BY SIZE "," 
-                  COD-FORNECEDOR DELIMITED BY SIZE "," 
-                  VALOR-TOTAL DELIMITED BY SIZE
-                  INTO ESTOQUE-DADOS.
-
-           OPEN OUTPUT ESTOQUE-FILE.
-           WRITE ESTOQUE-RECORD FROM ESTOQUE-DADOS.
+           MOVE SPACES TO ESTOQUE-RECORD.
+           MOVE CODIGO TO ER-CODIGO
+           MOVE NOME TO ER-NOME
+           MOVE QUANTIDADE TO ER-QUANTIDADE
+           MOVE PRECO-UNIDADE TO ER-PRECO-UNIDADE
+           MOVE COD-FORNECEDOR TO ER-COD-FORNECEDOR
+           MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+           MOVE PONTO-RESSUPRIMENTO TO ER-PONTO-RESSUPRIMENTO
+           MOVE LOTE TO ER-LOTE
+           MOVE VALIDADE TO ER-VALIDADE.
+
+           OPEN EXTEND ESTOQUE-FILE.
+           WRITE ESTOQUE-RECORD.
            CLOSE ESTOQUE-FILE.
 
            DISPLAY "Produto cadastrado com sucesso!".
@@ -99,33 +284,242 @@
        CALCULAR-VALOR-TOTAL.
            COMPUTE VALOR-TOTAL = PRECO-UNIDADE * QUANTIDADE.
 
+       OBTER-CODIGO-PRODUTO.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-CODIGO-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+           PERFORM VALIDAR-CODIGO-PRODUTO
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo de produto ja cadastrado, tente outro."
+           END-IF.
+
+       LER-CODIGO-PRODUTO.
+           DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-CODIGO
+           IF WS-ENTRADA-CODIGO IS NUMERIC
+               MOVE WS-ENTRADA-CODIGO TO CODIGO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-QUANTIDADE-PRODUTO.
+           DISPLAY "Digite a Quantidade: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-QUANTIDADE
+           IF WS-ENTRADA-QUANTIDADE IS NUMERIC
+               MOVE WS-ENTRADA-QUANTIDADE TO QUANTIDADE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-PRECO-PRODUTO.
+           DISPLAY "Digite o preco unitario: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-PRECO
+           IF WS-ENTRADA-PRECO IS NUMERIC
+               MOVE WS-ENTRADA-PRECO TO PRECO-UNIDADE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-PONTO-PRODUTO.
+           DISPLAY "Digite o ponto de ressuprimento: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-PONTO
+           IF WS-ENTRADA-PONTO IS NUMERIC
+               MOVE WS-ENTRADA-PONTO TO PONTO-RESSUPRIMENTO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-VALIDADE-PRODUTO.
+           DISPLAY "Digite a validade (AAAAMMDD): " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-VALIDADE
+           IF WS-ENTRADA-VALIDADE IS NUMERIC
+               MOVE WS-ENTRADA-VALIDADE TO VALIDADE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       VALIDAR-CODIGO-PRODUTO.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-PRODUTO-EOF
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PRODUTO-VALIDACAO UNTIL
+               WS-PRODUTO-EOF = "Y" OR WS-CODIGO-DUPLICADO = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PRODUTO-VALIDACAO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-PRODUTO-EOF
+               NOT AT END
+                   MOVE ER-CODIGO TO WS-CODIGO-PRODUTO
+                   IF WS-CODIGO-PRODUTO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-FORNECEDOR.
+           DISPLAY "Digite o codigo do fornecedor: " WITH NO ADVANCING
+           ACCEPT COD-FORNECEDOR
+           PERFORM VALIDAR-FORNECEDOR
+           IF WS-FORNECEDOR-VALIDO = "N"
+               DISPLAY "Fornecedor nao cadastrado, tente novamente."
+           END-IF.
+
+       VALIDAR-FORNECEDOR.
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           MOVE "N" TO WS-FORNECEDOR-EOF
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-VALIDACAO UNTIL
+               WS-FORNECEDOR-EOF = "Y" OR WS-FORNECEDOR-VALIDO = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR-VALIDACAO.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-FORNECEDOR-EOF
+               NOT AT END
+                   MOVE FORN-CODIGO-CHAVE TO WS-FORN-CODIGO
+                   IF WS-FORN-CODIGO = COD-FORNECEDOR
+                       MOVE "Y" TO WS-FORNECEDOR-VALIDO
+                   END-IF
+           END-READ.
+
        CONSULTAR-PRODUTO.
            CALL 'clearScreen'.
            DISPLAY "================================================="
            DISPLAY "              CONSULTAR PRODUTO                  "
            DISPLAY "================================================="
-           OPEN INPUT ESTOQUE-FILE
-           PERFORM READ-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
-           CLOSE ESTOQUE-FILE
+           PERFORM OBTER-OPCOES-LISTAGEM-ESTOQUE
+           MOVE 0 TO WS-PAG-CONTADOR
+           EVALUATE WS-ORDEM
+               WHEN 2
+                   SORT WORK-SORT-FILE
+                       ON ASCENDING KEY WS-SORT-QUANTIDADE
+                       INPUT PROCEDURE IS CARREGAR-SORT-ESTOQUE
+                       OUTPUT PROCEDURE IS EXIBIR-SORT-ESTOQUE
+               WHEN 1
+                   SORT WORK-SORT-FILE
+                       ON ASCENDING KEY WS-SORT-NOME
+                       INPUT PROCEDURE IS CARREGAR-SORT-ESTOQUE
+                       OUTPUT PROCEDURE IS EXIBIR-SORT-ESTOQUE
+               WHEN OTHER
+                   SORT WORK-SORT-FILE
+                       ON ASCENDING KEY WS-SORT-CODIGO
+                       INPUT PROCEDURE IS CARREGAR-SORT-ESTOQUE
+                       OUTPUT PROCEDURE IS EXIBIR-SORT-ESTOQUE
+           END-EVALUATE
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
-       READ-ESTOQUE.
+       OBTER-OPCOES-LISTAGEM-ESTOQUE.
+           DISPLAY "Ordenar por: 1-Nome 2-Quantidade 3-Codigo: "
+               WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-ORDEM
+           IF WS-ENTRADA-ORDEM IS NUMERIC
+               MOVE WS-ENTRADA-ORDEM TO WS-ORDEM
+           ELSE
+               MOVE 3 TO WS-ORDEM
+           END-IF
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-FILTRO-QTD-ESTOQUE UNTIL WS-ENTRADA-VALIDA = "Y"
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-FILTRO-PRECO-ESTOQUE
+               UNTIL WS-ENTRADA-VALIDA = "Y".
+
+       LER-FILTRO-QTD-ESTOQUE.
+           DISPLAY "Listar apenas quantidade abaixo de (0 = todos): "
+               WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-FILTRO-QTD
+           IF WS-ENTRADA-FILTRO-QTD IS NUMERIC
+               MOVE WS-ENTRADA-FILTRO-QTD TO WS-FILTRO-QTD
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-FILTRO-PRECO-ESTOQUE.
+           DISPLAY "Listar apenas preco acima de (0 = todos): "
+               WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-FILTRO-PRECO
+           IF WS-ENTRADA-FILTRO-PRECO IS NUMERIC
+               MOVE WS-ENTRADA-FILTRO-PRECO TO WS-FILTRO-PRECO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       CARREGAR-SORT-ESTOQUE.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-SORT-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PARA-SORT-ESTOQUE.
            READ ESTOQUE-FILE INTO ESTOQUE-RECORD
                AT END
                    MOVE "Y" TO WS-END-OF-FILE
                NOT AT END
-                   UNSTRING ESTOQUE-DADOS DELIMITED BY ","
-                       INTO CODIGO NOME QUANTIDADE PRECO-UNIDADE 
-                       COD-FORNECEDOR VALOR-TOTAL
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   IF (WS-FILTRO-QTD = 0 OR QUANTIDADE < WS-FILTRO-QTD)
+                       AND (WS-FILTRO-PRECO = 0
+                           OR PRECO-UNIDADE > WS-FILTRO-PRECO)
+                       MOVE NOME TO WS-SORT-NOME
+                       MOVE QUANTIDADE TO WS-SORT-QUANTIDADE
+                       MOVE CODIGO TO WS-SORT-CODIGO
+                       MOVE ESTOQUE-DADOS TO WS-SORT-DADOS
+                       RELEASE WORK-SORT-RECORD
+                   END-IF
+           END-READ.
+
+       EXIBIR-SORT-ESTOQUE.
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM LER-SORT-ESTOQUE UNTIL WS-SORT-EOF = "Y".
+
+       LER-SORT-ESTOQUE.
+           RETURN WORK-SORT-FILE INTO WORK-SORT-RECORD
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF
+               NOT AT END
+                   MOVE WS-SORT-ER-CODIGO TO CODIGO
+                   MOVE WS-SORT-ER-NOME TO NOME
+                   MOVE WS-SORT-ER-QUANTIDADE TO QUANTIDADE
+                   MOVE WS-SORT-ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE WS-SORT-ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE WS-SORT-ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE WS-SORT-ER-PONTO-RESSUPRIMENTO
+                       TO PONTO-RESSUPRIMENTO
+                   MOVE WS-SORT-ER-LOTE TO LOTE
+                   MOVE WS-SORT-ER-VALIDADE TO VALIDADE
                    DISPLAY "Codigo: " CODIGO
                    DISPLAY "Nome: " NOME
                    DISPLAY "Quantidade: " QUANTIDADE
                    DISPLAY "Preco Unitario: " PRECO-UNIDADE
                    DISPLAY "Codigo Fornecedor: " COD-FORNECEDOR
                    DISPLAY "Valor Total: " VALOR-TOTAL
+                   DISPLAY "Ponto de Ressuprimento: "
+                       PONTO-RESSUPRIMENTO
+                   DISPLAY "Lote: " LOTE
+                   DISPLAY "Validade: " VALIDADE
                    DISPLAY "------------------------------------------"
-           END-READ.
+                   ADD 1 TO WS-PAG-CONTADOR
+                   IF WS-PAG-CONTADOR = 10
+                       DISPLAY "Pressione Enter para continuar..."
+                       ACCEPT WS-OPTION
+                       MOVE 0 TO WS-PAG-CONTADOR
+                   END-IF
+           END-RETURN.
 
        ADICIONAR-PRODUTO.
            CALL 'clearScreen'.
@@ -134,13 +528,25 @@
            DISPLAY "================================================="
            DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
            ACCEPT WS-CODIGO-PRODUTO
-           DISPLAY "Digite a quantidade a adicionar: " WITH NO ADVANCING
-           ACCEPT WS-QUANTIDADE
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-QUANTIDADE-ADICIONAR UNTIL
+               WS-ENTRADA-VALIDA = "Y"
 
+           PERFORM BACKUP-ARQUIVO-ESTOQUE
            OPEN I-O ESTOQUE-FILE
            PERFORM ATUALIZAR-QUANTIDADE
            IF WS-FILE-UPDATED = "N"
                DISPLAY "Produto nao encontrado!"
+               DISPLAY "Deseja cadastra-lo agora com este codigo? "
+                   "(S/N): " WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA-CADASTRO
+               IF WS-CONFIRMA-CADASTRO = "S"
+                   OR WS-CONFIRMA-CADASTRO = "s"
+                   PERFORM CADASTRAR-PRODUTO-NO-SPOT
+               ELSE
+                   MOVE "CODIGO NAO ENCONTRADO" TO WS-EXCECAO-MOTIVO
+                   PERFORM REGISTRAR-EXCECAO-ESTOQUE
+               END-IF
            ELSE
                DISPLAY "Quantidade adicionada com sucesso!"
            END-IF
@@ -148,77 +554,607 @@
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
+       CADASTRAR-PRODUTO-NO-SPOT.
+           MOVE WS-CODIGO-PRODUTO TO CODIGO
+           DISPLAY "Digite o nome do Produto: " WITH NO ADVANCING
+           ACCEPT NOME
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-PRECO-PRODUTO UNTIL WS-ENTRADA-VALIDA = "Y"
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           PERFORM OBTER-COD-FORNECEDOR UNTIL WS-FORNECEDOR-VALIDO = "Y"
+           MOVE WS-QUANTIDADE TO QUANTIDADE
+           MOVE 0 TO PONTO-RESSUPRIMENTO
+           MOVE SPACES TO LOTE
+           MOVE 0 TO VALIDADE
+           PERFORM CALCULAR-VALOR-TOTAL
+           MOVE SPACES TO ESTOQUE-RECORD
+           MOVE CODIGO TO ER-CODIGO
+           MOVE NOME TO ER-NOME
+           MOVE QUANTIDADE TO ER-QUANTIDADE
+           MOVE PRECO-UNIDADE TO ER-PRECO-UNIDADE
+           MOVE COD-FORNECEDOR TO ER-COD-FORNECEDOR
+           MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+           MOVE PONTO-RESSUPRIMENTO TO ER-PONTO-RESSUPRIMENTO
+           MOVE LOTE TO ER-LOTE
+           MOVE VALIDADE TO ER-VALIDADE
+           WRITE ESTOQUE-RECORD
+           MOVE "Y" TO WS-FILE-UPDATED
+           MOVE "E" TO WS-TIPO-MOVIMENTO
+           PERFORM REGISTRAR-KARDEX
+           DISPLAY "Produto cadastrado e quantidade adicionada com "
+               "sucesso!".
+
+       LER-QUANTIDADE-ADICIONAR.
+           DISPLAY "Digite a quantidade a adicionar: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-QUANTIDADE
+           IF WS-ENTRADA-QUANTIDADE IS NUMERIC
+               MOVE WS-ENTRADA-QUANTIDADE TO WS-QUANTIDADE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       BACKUP-ARQUIVO-ESTOQUE.
+           CALL "SYSTEM" USING
+               "copy dadosEstoque.txt dadosEstoque.bak".
+
        ATUALIZAR-QUANTIDADE.
            MOVE "N" TO WS-FILE-UPDATED
-           REWRITE-ESTOQUE.
-           OPEN INPUT ESTOQUE-FILE
-           PERFORM READ-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
-               UNSTRING ESTOQUE-DADOS DELIMITED BY ","
-                   INTO CODIGO NOME QUANTIDADE PRECO-UNIDADE 
-                   COD-FORNECEDOR VALOR-TOTAL
-               IF CODIGO = WS-CODIGO-PRODUTO
-                   ADD WS-QUANTIDADE TO QUANTIDADE
-                   MOVE SPACES TO ESTOQUE-DADOS
-                   STRING CODIGO DELIMITED BY SIZE "," 
-                          NOME DELIMITED BY SIZE "," 
-                          QUANTIDADE DELIMITED BY SIZE "," 
-                          PRECO-UNIDADE DELIMITED BY SIZE "," 
-                          COD-FORNECEDOR DELIMITED BY SIZE "," 
-                          VALOR-TOTAL DELIMITED BY SIZE
-                          INTO ESTOQUE-DADOS
-                   REWRITE ESTOQUE-RECORD
-                   MOVE "Y" TO WS-FILE-UPDATED
-               END-IF
-           END-PERFORM
-           CLOSE ESTOQUE-FILE.
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM LER-PARA-ADICIONAR UNTIL WS-END-OF-FILE = "Y".
 
-       REMOVER-PRODUTO.
+       LER-PARA-ADICIONAR.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   IF CODIGO = WS-CODIGO-PRODUTO
+                       ADD WS-QUANTIDADE TO QUANTIDADE
+                       PERFORM CALCULAR-VALOR-TOTAL
+                       MOVE QUANTIDADE TO ER-QUANTIDADE
+                       MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                       REWRITE ESTOQUE-RECORD
+                       MOVE "Y" TO WS-FILE-UPDATED
+                       MOVE "E" TO WS-TIPO-MOVIMENTO
+                       PERFORM REGISTRAR-KARDEX
+                   END-IF
+           END-READ.
+
+       ATUALIZAR-PRECO-PRODUTO.
            CALL 'clearScreen'.
            DISPLAY "================================================="
-           DISPLAY "              REMOVER PRODUTO                    "
+           DISPLAY "            ATUALIZAR PRECO DO PRODUTO           "
            DISPLAY "================================================="
            DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
            ACCEPT WS-CODIGO-PRODUTO
-           DISPLAY "Digite a quantidade a remover: " WITH NO ADVANCING
-           ACCEPT WS-QUANTIDADE
+           MOVE "N" TO WS-PRECO-VALIDO
+           PERFORM LER-NOVO-PRECO UNTIL WS-PRECO-VALIDO = "Y"
 
+           PERFORM BACKUP-ARQUIVO-ESTOQUE
            OPEN I-O ESTOQUE-FILE
-           PERFORM DECREMENTAR-QUANTIDADE
+           MOVE "N" TO WS-FILE-UPDATED
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM LER-PARA-ATUALIZAR-PRECO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+
            IF WS-FILE-UPDATED = "N"
                DISPLAY "Produto nao encontrado!"
            ELSE
-               DISPLAY "Quantidade removida com sucesso!"
+               PERFORM REGISTRAR-HISTORICO-PRECO
+               DISPLAY "Preco atualizado com sucesso!"
            END-IF
-           CLOSE ESTOQUE-FILE
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
-       DECREMENTAR-QUANTIDADE.
-           MOVE "N" TO WS-FILE-UPDATED
-           OPEN INPUT ESTOQUE-FILE
-           PERFORM READ-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
-               UNSTRING ESTOQUE-DADOS DELIMITED BY ","
-                   INTO CODIGO NOME QUANTIDADE PRECO-UNIDADE 
-                   COD-FORNECEDOR VALOR-TOTAL
-               IF CODIGO = WS-CODIGO-PRODUTO
-                   SUBTRACT WS-QUANTIDADE FROM QUANTIDADE
-                   IF QUANTIDADE < 0
-                       DISPLAY "Quantidade insuficiente!"
-                   ELSE
-                       MOVE SPACES TO ESTOQUE-DADOS
-                       STRING CODIGO DELIMITED BY SIZE "," 
-                              NOME DELIMITED BY SIZE "," 
-                              QUANTIDADE DELIMITED BY SIZE "," 
-                              PRECO-UNIDADE DELIMITED BY SIZE "," 
-                              COD-FORNECEDOR DELIMITED BY SIZE "," 
-                              VALOR-TOTAL DELIMITED BY SIZE
-                              INTO ESTOQUE-DADOS
+       LER-NOVO-PRECO.
+           DISPLAY "Digite o novo preco unitario: " WITH NO ADVANCING
+           ACCEPT WS-PRECO-NOVO
+           IF WS-PRECO-NOVO IS NUMERIC AND WS-PRECO-NOVO > 0
+               MOVE "Y" TO WS-PRECO-VALIDO
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       LER-PARA-ATUALIZAR-PRECO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   IF CODIGO = WS-CODIGO-PRODUTO
+                       MOVE PRECO-UNIDADE TO WS-PRECO-ANTIGO
+                       MOVE WS-PRECO-NOVO TO PRECO-UNIDADE
+                       PERFORM CALCULAR-VALOR-TOTAL
+                       MOVE PRECO-UNIDADE TO ER-PRECO-UNIDADE
+                       MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
                        REWRITE ESTOQUE-RECORD
                        MOVE "Y" TO WS-FILE-UPDATED
                    END-IF
+           END-READ.
+
+       REGISTRAR-HISTORICO-PRECO.
+           ACCEPT WS-HISTORICO-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO HISTORICO-PRECO-DADOS
+           STRING WS-CODIGO-PRODUTO DELIMITED BY SIZE ","
+                  WS-PRECO-ANTIGO DELIMITED BY SIZE ","
+                  WS-PRECO-NOVO DELIMITED BY SIZE ","
+                  WS-HISTORICO-DATA DELIMITED BY SIZE
+                  INTO HISTORICO-PRECO-DADOS
+           OPEN EXTEND HISTORICO-PRECO-FILE
+           WRITE HISTORICO-PRECO-RECORD FROM HISTORICO-PRECO-DADOS
+           CLOSE HISTORICO-PRECO-FILE.
+
+       REMOVER-PRODUTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "              REMOVER PRODUTO                    "
+           DISPLAY "================================================="
+           IF WS-USUARIO-ADMIN = "Y"
+               DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
+               ACCEPT WS-CODIGO-PRODUTO
+               MOVE "N" TO WS-ENTRADA-VALIDA
+               PERFORM LER-QUANTIDADE-REMOVER
+                   UNTIL WS-ENTRADA-VALIDA = "Y"
+               DISPLAY "Confirma a remocao de " WS-QUANTIDADE
+                   " unidade(s) do produto " WS-CODIGO-PRODUTO
+                   "? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA-REMOCAO
+
+               IF WS-CONFIRMA-REMOCAO = "S" OR WS-CONFIRMA-REMOCAO = "s"
+                   PERFORM BACKUP-ARQUIVO-ESTOQUE
+                   OPEN I-O ESTOQUE-FILE
+                   PERFORM DECREMENTAR-QUANTIDADE
+                   IF WS-FILE-UPDATED = "Y"
+                       DISPLAY "Quantidade removida com sucesso!"
+                   ELSE
+                       IF WS-PRODUTO-ENCONTRADO = "N"
+                           DISPLAY "Produto nao encontrado!"
+                           MOVE "CODIGO NAO ENCONTRADO"
+                               TO WS-EXCECAO-MOTIVO
+                           PERFORM REGISTRAR-EXCECAO-ESTOQUE
+                       END-IF
+                   END-IF
+                   CLOSE ESTOQUE-FILE
+               ELSE
+                   DISPLAY "Remocao cancelada."
                END-IF
-           END-PERFORM
-           CLOSE ESTOQUE-FILE.
+           ELSE
+               DISPLAY "Acesso restrito a administradores."
+           END-IF
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-QUANTIDADE-REMOVER.
+           DISPLAY "Digite a quantidade a remover: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-QUANTIDADE
+           IF WS-ENTRADA-QUANTIDADE IS NUMERIC
+               MOVE WS-ENTRADA-QUANTIDADE TO WS-QUANTIDADE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       DECREMENTAR-QUANTIDADE.
+           MOVE "N" TO WS-FILE-UPDATED
+           MOVE "N" TO WS-PRODUTO-ENCONTRADO
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM LER-PARA-REMOVER UNTIL WS-END-OF-FILE = "Y".
+
+       LER-PARA-REMOVER.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   IF CODIGO = WS-CODIGO-PRODUTO
+                       MOVE "Y" TO WS-PRODUTO-ENCONTRADO
+                       SUBTRACT WS-QUANTIDADE FROM QUANTIDADE
+                       IF QUANTIDADE < 0
+                           DISPLAY "Quantidade insuficiente!"
+                           MOVE "QUANTIDADE INSUFICIENTE"
+                               TO WS-EXCECAO-MOTIVO
+                           PERFORM REGISTRAR-EXCECAO-ESTOQUE
+                           ADD WS-QUANTIDADE TO QUANTIDADE
+                       ELSE
+                           PERFORM CALCULAR-VALOR-TOTAL
+                           MOVE QUANTIDADE TO ER-QUANTIDADE
+                           MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                           REWRITE ESTOQUE-RECORD
+                           MOVE "Y" TO WS-FILE-UPDATED
+                           MOVE "S" TO WS-TIPO-MOVIMENTO
+                           PERFORM REGISTRAR-KARDEX
+                       END-IF
+                   END-IF
+           END-READ.
+
+       REGISTRAR-KARDEX.
+           ACCEPT WS-KARDEX-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO KARDEX-DADOS
+           STRING CODIGO DELIMITED BY SIZE ","
+                  WS-TIPO-MOVIMENTO DELIMITED BY SIZE ","
+                  WS-QUANTIDADE DELIMITED BY SIZE ","
+                  QUANTIDADE DELIMITED BY SIZE ","
+                  WS-KARDEX-DATA DELIMITED BY SIZE
+                  INTO KARDEX-DADOS
+           OPEN EXTEND KARDEX-FILE
+           WRITE KARDEX-RECORD FROM KARDEX-DADOS
+           CLOSE KARDEX-FILE.
+
+       REGISTRAR-EXCECAO-ESTOQUE.
+           ACCEPT WS-EXCECAO-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO EXCECOES-ESTOQUE-DADOS
+           STRING WS-CODIGO-PRODUTO DELIMITED BY SIZE ","
+                  WS-QUANTIDADE DELIMITED BY SIZE ","
+                  WS-EXCECAO-MOTIVO DELIMITED BY SIZE ","
+                  WS-EXCECAO-DATA DELIMITED BY SIZE
+                  INTO EXCECOES-ESTOQUE-DADOS
+           OPEN EXTEND EXCECOES-ESTOQUE-FILE
+           WRITE EXCECOES-ESTOQUE-RECORD FROM EXCECOES-ESTOQUE-DADOS
+           CLOSE EXCECOES-ESTOQUE-FILE.
+
+       RELATORIO-EXCECOES-INSUFICIENTE.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "   REJEICOES POR ESTOQUE INSUFICIENTE (POR CODIGO) "
+           DISPLAY "================================================="
+           MOVE 0 TO WS-EXC-COUNT
+           MOVE "N" TO WS-EXC-EOF
+           OPEN INPUT EXCECOES-ESTOQUE-FILE
+           PERFORM LER-EXCECAO-INSUFICIENTE UNTIL WS-EXC-EOF = "Y"
+           CLOSE EXCECOES-ESTOQUE-FILE
+
+           IF WS-EXC-COUNT = 0
+               DISPLAY "Nenhuma rejeicao por quantidade insuficiente "
+                   "registrada."
+           ELSE
+               PERFORM EXIBIR-EXCECAO-LINHA
+                   VARYING WS-EXC-IDX FROM 1 BY 1
+                   UNTIL WS-EXC-IDX > WS-EXC-COUNT
+           END-IF
+           DISPLAY "================================================="
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-EXCECAO-INSUFICIENTE.
+           READ EXCECOES-ESTOQUE-FILE INTO EXCECOES-ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-EXC-EOF
+               NOT AT END
+                   UNSTRING EXCECOES-ESTOQUE-DADOS DELIMITED BY ","
+                       INTO WS-EXC-CODIGO WS-EXC-QUANTIDADE
+                            WS-EXC-MOTIVO WS-EXC-DATA-LIDA
+                   IF WS-EXC-MOTIVO = "QUANTIDADE INSUFICIENTE"
+                       PERFORM ACUMULAR-EXCECAO-PRODUTO
+                   END-IF
+           END-READ.
+
+       ACUMULAR-EXCECAO-PRODUTO.
+           MOVE 1 TO WS-EXC-IDX
+           PERFORM PROCURAR-EXC-IDX
+               VARYING WS-EXC-IDX FROM 1 BY 1
+               UNTIL WS-EXC-IDX > WS-EXC-COUNT
+                   OR WS-EXC-COD(WS-EXC-IDX) = WS-EXC-CODIGO
+           IF WS-EXC-IDX > WS-EXC-COUNT
+               ADD 1 TO WS-EXC-COUNT
+               MOVE WS-EXC-CODIGO TO WS-EXC-COD(WS-EXC-COUNT)
+               MOVE 1 TO WS-EXC-OCORRENCIAS(WS-EXC-COUNT)
+           ELSE
+               ADD 1 TO WS-EXC-OCORRENCIAS(WS-EXC-IDX)
+           END-IF.
+
+       PROCURAR-EXC-IDX.
+           CONTINUE.
+
+       EXIBIR-EXCECAO-LINHA.
+           DISPLAY "Codigo " WS-EXC-COD(WS-EXC-IDX) ": "
+               WS-EXC-OCORRENCIAS(WS-EXC-IDX)
+               " rejeicao(oes) por quantidade insuficiente".
+
+       AJUSTAR-ESTOQUE.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "              AJUSTE DE ESTOQUE                  "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Produto: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO-PRODUTO
+           DISPLAY "Digite o ajuste (positivo para acrescer, "
+               "negativo para decrescer): " WITH NO ADVANCING
+           ACCEPT WS-AJUSTE-QUANTIDADE
+           MOVE "N" TO WS-MOTIVO-VALIDO
+           PERFORM LER-MOTIVO-AJUSTE UNTIL WS-MOTIVO-VALIDO = "Y"
+
+           PERFORM BACKUP-ARQUIVO-ESTOQUE
+           OPEN I-O ESTOQUE-FILE
+           PERFORM APLICAR-AJUSTE-ESTOQUE
+           IF WS-FILE-UPDATED = "Y"
+               DISPLAY "Ajuste de estoque registrado com sucesso!"
+           ELSE
+               IF WS-PRODUTO-ENCONTRADO = "N"
+                   DISPLAY "Produto nao encontrado!"
+                   MOVE "CODIGO NAO ENCONTRADO" TO WS-EXCECAO-MOTIVO
+                   PERFORM REGISTRAR-EXCECAO-ESTOQUE
+               ELSE
+                   DISPLAY "Ajuste invalido: resultaria em estoque "
+                       "negativo!"
+                   MOVE "QUANTIDADE INSUFICIENTE" TO WS-EXCECAO-MOTIVO
+                   PERFORM REGISTRAR-EXCECAO-ESTOQUE
+               END-IF
+           END-IF
+           CLOSE ESTOQUE-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-MOTIVO-AJUSTE.
+           DISPLAY "Motivo (PERDA, AVARIA ou CONTAGEM): "
+               WITH NO ADVANCING
+           ACCEPT WS-AJUSTE-MOTIVO
+           IF MOTIVO-AJUSTE-VALIDO
+               MOVE "Y" TO WS-MOTIVO-VALIDO
+           ELSE
+               DISPLAY "Motivo invalido, digite PERDA, AVARIA ou "
+                   "CONTAGEM."
+           END-IF.
+
+       APLICAR-AJUSTE-ESTOQUE.
+           MOVE "N" TO WS-FILE-UPDATED
+           MOVE "N" TO WS-PRODUTO-ENCONTRADO
+           MOVE "N" TO WS-END-OF-FILE
+           PERFORM LER-PARA-AJUSTAR UNTIL WS-END-OF-FILE = "Y".
+
+       LER-PARA-AJUSTAR.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   IF CODIGO = WS-CODIGO-PRODUTO
+                       MOVE "Y" TO WS-PRODUTO-ENCONTRADO
+                       COMPUTE WS-NOVA-QUANTIDADE =
+                           QUANTIDADE + WS-AJUSTE-QUANTIDADE
+                       IF WS-NOVA-QUANTIDADE < 0
+                           DISPLAY "Quantidade insuficiente!"
+                       ELSE
+                           MOVE WS-NOVA-QUANTIDADE TO QUANTIDADE
+                           PERFORM CALCULAR-VALOR-TOTAL
+                           MOVE QUANTIDADE TO ER-QUANTIDADE
+                           MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                           REWRITE ESTOQUE-RECORD
+                           MOVE "Y" TO WS-FILE-UPDATED
+                           MOVE "A" TO WS-TIPO-MOVIMENTO
+                           PERFORM REGISTRAR-KARDEX-AJUSTE
+                           PERFORM REGISTRAR-AJUSTE-ESTOQUE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       REGISTRAR-KARDEX-AJUSTE.
+           ACCEPT WS-KARDEX-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO KARDEX-DADOS
+           STRING CODIGO DELIMITED BY SIZE ","
+                  WS-TIPO-MOVIMENTO DELIMITED BY SIZE ","
+                  WS-AJUSTE-QUANTIDADE DELIMITED BY SIZE ","
+                  QUANTIDADE DELIMITED BY SIZE ","
+                  WS-KARDEX-DATA DELIMITED BY SIZE
+                  INTO KARDEX-DADOS
+           OPEN EXTEND KARDEX-FILE
+           WRITE KARDEX-RECORD FROM KARDEX-DADOS
+           CLOSE KARDEX-FILE.
+
+       REGISTRAR-AJUSTE-ESTOQUE.
+           ACCEPT WS-AJUSTE-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO AJUSTE-ESTOQUE-DADOS
+           STRING CODIGO DELIMITED BY SIZE ","
+                  WS-AJUSTE-QUANTIDADE DELIMITED BY SIZE ","
+                  WS-AJUSTE-MOTIVO DELIMITED BY SIZE ","
+                  QUANTIDADE DELIMITED BY SIZE ","
+                  WS-AJUSTE-DATA DELIMITED BY SIZE
+                  INTO AJUSTE-ESTOQUE-DADOS
+           OPEN EXTEND AJUSTE-ESTOQUE-FILE
+           WRITE AJUSTE-ESTOQUE-RECORD FROM AJUSTE-ESTOQUE-DADOS
+           CLOSE AJUSTE-ESTOQUE-FILE.
+
+       RELATORIO-REPOSICAO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "         RELATORIO DE REPOSICAO DE ESTOQUE       "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-REPOSICAO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-REPOSICAO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   IF QUANTIDADE <= PONTO-RESSUPRIMENTO
+                       DISPLAY "Codigo: " CODIGO
+                       DISPLAY "Nome: " NOME
+                       DISPLAY "Quantidade atual: " QUANTIDADE
+                       DISPLAY "Ponto de Ressuprimento: "
+                           PONTO-RESSUPRIMENTO
+                       DISPLAY "----------------------------------"
+                   END-IF
+           END-READ.
+
+       RELATORIO-VALORIZACAO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "       RELATORIO DE VALORIZACAO DO ESTOQUE       "
+           DISPLAY "================================================="
+           MOVE 0 TO WS-VALOR-ESTOQUE
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-VALORIZACAO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           DISPLAY "Valor total do estoque: " WS-VALOR-ESTOQUE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-VALORIZACAO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   ADD VALOR-TOTAL TO WS-VALOR-ESTOQUE
+           END-READ.
+
+       RELATORIO-VENCIMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "         RELATORIO DE PRODUTOS A VENCER          "
+           DISPLAY "================================================="
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-VENCIMENTO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-VENCIMENTO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   MOVE ER-NOME TO NOME
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                   MOVE ER-VALOR-TOTAL TO VALOR-TOTAL
+                   MOVE ER-PONTO-RESSUPRIMENTO TO PONTO-RESSUPRIMENTO
+                   MOVE ER-LOTE TO LOTE
+                   MOVE ER-VALIDADE TO VALIDADE
+                   COMPUTE WS-DIAS-PARA-VENCER =
+                       FUNCTION INTEGER-OF-DATE(VALIDADE) -
+                       FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+                   IF WS-DIAS-PARA-VENCER <= 30
+                       DISPLAY "Codigo: " CODIGO
+                       DISPLAY "Nome: " NOME
+                       DISPLAY "Lote: " LOTE
+                       DISPLAY "Validade: " VALIDADE
+                       IF WS-DIAS-PARA-VENCER < 0
+                           DISPLAY "Situacao: VENCIDO"
+                       ELSE
+                           DISPLAY "Situacao: A VENCER EM "
+                               WS-DIAS-PARA-VENCER " DIA(S)"
+                       END-IF
+                       DISPLAY "----------------------------------"
+                   END-IF
+           END-READ.
+
+       GERAR-RELATORIO-ESTOQUE.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "          GERAR RELATORIO DE ESTOQUE             "
+           DISPLAY "================================================="
+           MOVE 0 TO WS-REL-PAGINA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA
+           MOVE 0 TO WS-REL-TOTAL-REGISTROS
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           OPEN OUTPUT RELATORIO-ESTOQUE-FILE
+           PERFORM ESCREVER-CABECALHO-RELATORIO-ESTOQUE
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-RELATORIO-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           PERFORM ESCREVER-RODAPE-RELATORIO-ESTOQUE
+           CLOSE RELATORIO-ESTOQUE-FILE
+           DISPLAY "Relatorio gravado em relatorioEstoque.txt"
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-RELATORIO-ESTOQUE.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF WS-REL-CONTADOR-LINHA >= 20
+                       PERFORM ESCREVER-CABECALHO-RELATORIO-ESTOQUE
+                   END-IF
+                   MOVE ER-CODIGO TO WS-REL-CODIGO
+                   MOVE ER-NOME TO WS-REL-NOME
+                   MOVE ER-QUANTIDADE TO WS-REL-QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO WS-REL-PRECO
+                   MOVE ER-VALOR-TOTAL TO WS-REL-VALOR
+                   WRITE RELATORIO-ESTOQUE-LINHA
+                       FROM WS-REL-LINHA-DETALHE
+                   ADD 1 TO WS-REL-CONTADOR-LINHA
+                   ADD 1 TO WS-REL-TOTAL-REGISTROS
+           END-READ.
+
+       ESCREVER-CABECALHO-RELATORIO-ESTOQUE.
+           IF WS-REL-PAGINA > 0
+               MOVE SPACES TO RELATORIO-ESTOQUE-LINHA
+               WRITE RELATORIO-ESTOQUE-LINHA
+           END-IF
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-DATA-ATUAL TO WS-REL-TITULO-DATA
+           MOVE WS-REL-PAGINA TO WS-REL-TITULO-PAGINA
+           WRITE RELATORIO-ESTOQUE-LINHA FROM WS-REL-LINHA-TITULO
+           MOVE ALL "=" TO RELATORIO-ESTOQUE-LINHA
+           WRITE RELATORIO-ESTOQUE-LINHA
+           WRITE RELATORIO-ESTOQUE-LINHA FROM WS-REL-LINHA-CABECALHO
+           MOVE ALL "-" TO RELATORIO-ESTOQUE-LINHA
+           WRITE RELATORIO-ESTOQUE-LINHA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA.
+
+       ESCREVER-RODAPE-RELATORIO-ESTOQUE.
+           MOVE ALL "=" TO RELATORIO-ESTOQUE-LINHA
+           WRITE RELATORIO-ESTOQUE-LINHA
+           MOVE WS-REL-TOTAL-REGISTROS TO WS-REL-RODAPE-TOTAL
+           WRITE RELATORIO-ESTOQUE-LINHA FROM WS-REL-LINHA-RODAPE.
 
        RETORNAR.
            DISPLAY "Retornando ao menu principal..."
