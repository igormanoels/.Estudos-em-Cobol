@@ -6,24 +6,129 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FORN-CODIGO-CHAVE.
+           SELECT RELATORIO-FORNECEDOR-FILE ASSIGN TO
+               "relatorioFornecedor.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORK-SORT-FILE ASSIGN TO "WORKSORT".
 
        DATA DIVISION.
        FILE SECTION.
-       FD FORNECEDOR-FILE.
-       01 FORNECEDOR-RECORD.
-           05 FORNECEDOR-DADOS PIC X(100).
+       COPY FORNECEDOR.
+
+       FD RELATORIO-FORNECEDOR-FILE.
+       01 RELATORIO-FORNECEDOR-LINHA PIC X(80).
+
+       SD WORK-SORT-FILE.
+       01 WORK-SORT-RECORD.
+           05 WS-SORT-NOME-RAZAO   PIC X(30).
+           05 WS-SORT-CODIGO       PIC 9(5).
+           05 WS-SORT-DADOS        PIC X(120).
+           05 WS-SORT-CAMPOS REDEFINES WS-SORT-DADOS.
+               10 WS-SORT-FR-CODIGO            PIC 9(5).
+               10 WS-SORT-FR-NOME-RAZAO        PIC X(30).
+               10 WS-SORT-FR-NOME-FANTASIA     PIC X(30).
+               10 WS-SORT-FR-CNPJ              PIC 9(14).
+               10 WS-SORT-FR-TELEFONE          PIC 9(11).
+               10 WS-SORT-FR-EMAIL             PIC X(30).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 WS-USUARIO-ADMIN      PIC X EXTERNAL VALUE "N".
        01 FORNECEDOR.
            05 CODIGO            PIC 9(5).
            05 NOME-RAZAO        PIC X(30).
            05 NOME-FANTASIA     PIC X(30).
-           05 CNPJ              PIC X(20).
+           05 CNPJ              PIC 9(14).
+           05 CNPJ-DIGITOS REDEFINES CNPJ
+               PIC 9 OCCURS 14 TIMES.
            05 TELEFONE          PIC 9(11).
            05 EMAIL             PIC X(30).
        01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-CODIGO             PIC 9(5).
+       01 WS-NEW-NOME-RAZAO     PIC X(30).
+       01 WS-NEW-NOME-FANTASIA  PIC X(30).
+       01 WS-NEW-CNPJ           PIC 9(14).
+       01 WS-NEW-TELEFONE       PIC 9(11).
+       01 WS-NEW-EMAIL          PIC X(30).
+       01 WS-ACHOU-FORNECEDOR   PIC X VALUE "N".
+       01 WS-FORN-EOF           PIC X VALUE "N".
+       01 WS-CODIGO-DUPLICADO   PIC X VALUE "N".
+       01 WS-CNPJ-VALIDO        PIC X VALUE "N".
+       01 WS-CNPJ-DUPLICADO     PIC X VALUE "N".
+       01 WS-CNPJ-CANDIDATO     PIC 9(14).
+       01 WS-CNPJ-SOMA          PIC 9(4).
+       01 WS-CNPJ-RESTO         PIC 9(4).
+       01 WS-CNPJ-DV1           PIC 9.
+       01 WS-CNPJ-DV2           PIC 9.
+       01 WS-CNPJ-I             PIC 9(2).
+       01 WS-PESO-CNPJ-1.
+           05 FILLER            PIC X(12) VALUE "543298765432".
+       01 WS-PESO-CNPJ-1-R REDEFINES WS-PESO-CNPJ-1.
+           05 WS-PESO-CNPJ-1-DIG PIC 9 OCCURS 12 TIMES.
+       01 WS-PESO-CNPJ-2.
+           05 FILLER            PIC X(13) VALUE "6543298765432".
+       01 WS-PESO-CNPJ-2-R REDEFINES WS-PESO-CNPJ-2.
+           05 WS-PESO-CNPJ-2-DIG PIC 9 OCCURS 13 TIMES.
+       01 WS-TELEFONE-VALIDO    PIC X VALUE "N".
+       01 WS-TELEFONE-ALPHA     PIC X(11).
+       01 WS-DDD                PIC 99.
+       01 WS-EMAIL-VALIDO       PIC X VALUE "N".
+       01 WS-EMAIL-AT-COUNT     PIC 9.
+       01 WS-EMAIL-DOT-COUNT    PIC 9.
+       01 WS-ENTRADA-VALIDA     PIC X VALUE "N".
+       01 WS-ENTRADA-CODIGO     PIC X(05).
+       01 WS-ENTRADA-NEW-CNPJ      PIC X(14).
+       01 WS-ENTRADA-NEW-TELEFONE  PIC X(11).
+       01 WS-PAG-CONTADOR       PIC 9(2) VALUE 0.
+       01 WS-ORDEM              PIC 9 VALUE 1.
+       01 WS-ENTRADA-ORDEM      PIC X(01).
+       01 WS-SORT-EOF           PIC X VALUE "N".
+       01 WS-BUSCA-OPCAO        PIC X(1).
+       01 WS-BUSCA-NOME         PIC X(30).
+       01 WS-BUSCA-LEN          PIC 9(2).
+       01 WS-TALLY-NOME         PIC 9(2).
+       01 WS-ACHOU-FORN-BUSCA   PIC X VALUE "N".
+       01 WS-REL-CONTADOR-LINHA PIC 9(2) VALUE 0.
+       01 WS-REL-PAGINA         PIC 9(3) VALUE 0.
+       01 WS-REL-TOTAL-REGISTROS PIC 9(5) VALUE 0.
+       01 WS-REL-DATA-ATUAL     PIC 9(8).
+       01 WS-REL-LINHA-DETALHE.
+           05 WS-REL-CODIGO         PIC Z(4)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-NOME-RAZAO     PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-NOME-FANTASIA  PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-CNPJ           PIC 9(14).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-TELEFONE       PIC 9(11).
+       01 WS-REL-LINHA-CABECALHO.
+           05 FILLER                PIC X(05) VALUE "Cod.".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "Razao Social".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "Nome Fantasia".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(14) VALUE "CNPJ".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE "Telefone".
+       01 WS-REL-LINHA-TITULO.
+           05 FILLER                PIC X(31)
+               VALUE "RELATORIO GERAL DE FORNECEDORES".
+           05 FILLER                PIC X(13) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE "Data: ".
+           05 WS-REL-TITULO-DATA    PIC 9(8).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE "Pagina: ".
+           05 WS-REL-TITULO-PAGINA  PIC ZZ9.
+       01 WS-REL-LINHA-RODAPE.
+           05 FILLER                PIC X(22)
+               VALUE "Total de registros: ".
+           05 WS-REL-RODAPE-TOTAL   PIC ZZZZ9.
+           05 FILLER                PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -40,6 +145,8 @@
                        PERFORM ATUALIZAR-FORNECEDOR
                    WHEN 4
                        PERFORM REMOVER-FORNECEDOR
+                   WHEN 5
+                       PERFORM GERAR-RELATORIO-FORNECEDOR
                    WHEN 9
                        PERFORM RETORNAR
                    WHEN OTHER
@@ -58,6 +165,7 @@
            DISPLAY "2 - Consultar Fornecedor"
            DISPLAY "3 - Atualizar Fornecedor"
            DISPLAY "4 - Deletar Fornecedor"
+           DISPLAY "5 - Gerar Relatorio de Fornecedores (impressao)"
            DISPLAY "9 - Voltar ao menu principal"
            DISPLAY "=================================================".
 
@@ -66,53 +174,325 @@
            DISPLAY "================================================="
            DISPLAY "             CADASTRAR FORNECEDOR                "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo Fornecedor: " WITH NO ADVANCING 
-           ACCEPT CODIGO
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-FORNECEDOR UNTIL
+               WS-CODIGO-DUPLICADO = "N"
            DISPLAY "Digite o nome razao: " WITH NO ADVANCING
            ACCEPT NOME-RAZAO
            DISPLAY "Digite o nome fantasia: " WITH NO ADVANCING
            ACCEPT NOME-FANTASIA
-           DISPLAY "Digite o CNPJ: " WITH NO ADVANCING
+           MOVE "N" TO WS-CNPJ-VALIDO
+           MOVE "Y" TO WS-CNPJ-DUPLICADO
+           PERFORM OBTER-CNPJ-FORNECEDOR UNTIL
+               WS-CNPJ-VALIDO = "Y" AND WS-CNPJ-DUPLICADO = "N"
+           MOVE "N" TO WS-TELEFONE-VALIDO
+           PERFORM OBTER-TELEFONE-FORNECEDOR UNTIL
+               WS-TELEFONE-VALIDO = "Y"
+           MOVE "N" TO WS-EMAIL-VALIDO
+           PERFORM OBTER-EMAIL-FORNECEDOR UNTIL WS-EMAIL-VALIDO = "Y"
+
+           MOVE SPACES TO FORNECEDOR-RECORD.
+           MOVE CODIGO TO FR-CODIGO
+           MOVE NOME-RAZAO TO FR-NOME-RAZAO
+           MOVE NOME-FANTASIA TO FR-NOME-FANTASIA
+           MOVE CNPJ TO FR-CNPJ
+           MOVE TELEFONE TO FR-TELEFONE
+           MOVE EMAIL TO FR-EMAIL.
+
+           OPEN EXTEND FORNECEDOR-FILE.
+           WRITE FORNECEDOR-RECORD.
+           CLOSE FORNECEDOR-FILE.
+
+           DISPLAY "Fornecedor cadastrado com sucesso!".
+
+       OBTER-CODIGO-FORNECEDOR.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-CODIGO-FORNECEDOR UNTIL WS-ENTRADA-VALIDA = "Y"
+           PERFORM VALIDAR-CODIGO-FORNECEDOR
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo ja cadastrado, tente outro."
+           END-IF.
+
+       LER-CODIGO-FORNECEDOR.
+           DISPLAY "Digite o codigo Fornecedor: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-CODIGO
+           IF WS-ENTRADA-CODIGO IS NUMERIC
+               MOVE WS-ENTRADA-CODIGO TO CODIGO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       VALIDAR-CODIGO-FORNECEDOR.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-FORN-EOF
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-CADASTRO UNTIL
+               WS-FORN-EOF = "Y" OR WS-CODIGO-DUPLICADO = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR-CADASTRO.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-FORN-EOF
+               NOT AT END
+                   MOVE FR-CODIGO TO WS-CODIGO
+                   IF WS-CODIGO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-CNPJ-FORNECEDOR.
+           DISPLAY "Digite o CNPJ (somente numeros): " WITH NO ADVANCING
            ACCEPT CNPJ
-           DISPLAY "Digite o telefone: " WITH NO ADVANCING
+           PERFORM VALIDAR-FORMATO-CNPJ
+           IF WS-CNPJ-VALIDO = "N"
+               DISPLAY "CNPJ invalido, verifique os digitos e "
+                   "tente novamente."
+           ELSE
+               MOVE CNPJ TO WS-CNPJ-CANDIDATO
+               PERFORM VALIDAR-CNPJ-DUPLICADO
+               MOVE WS-CNPJ-CANDIDATO TO CNPJ
+               IF WS-CNPJ-DUPLICADO = "Y"
+                   DISPLAY "CNPJ ja cadastrado para outro fornecedor."
+               END-IF
+           END-IF.
+
+       VALIDAR-FORMATO-CNPJ.
+           MOVE "N" TO WS-CNPJ-VALIDO
+           MOVE 0 TO WS-CNPJ-SOMA
+           PERFORM SOMAR-DV1-CNPJ VARYING WS-CNPJ-I FROM 1 BY 1
+               UNTIL WS-CNPJ-I > 12
+           COMPUTE WS-CNPJ-RESTO =
+               WS-CNPJ-SOMA - (WS-CNPJ-SOMA / 11 * 11)
+           IF WS-CNPJ-RESTO < 2
+               MOVE 0 TO WS-CNPJ-DV1
+           ELSE
+               COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO
+           END-IF
+           IF CNPJ-DIGITOS(13) = WS-CNPJ-DV1
+               MOVE 0 TO WS-CNPJ-SOMA
+               PERFORM SOMAR-DV2-CNPJ VARYING WS-CNPJ-I FROM 1 BY 1
+                   UNTIL WS-CNPJ-I > 13
+               COMPUTE WS-CNPJ-RESTO =
+                   WS-CNPJ-SOMA - (WS-CNPJ-SOMA / 11 * 11)
+               IF WS-CNPJ-RESTO < 2
+                   MOVE 0 TO WS-CNPJ-DV2
+               ELSE
+                   COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO
+               END-IF
+               IF CNPJ-DIGITOS(14) = WS-CNPJ-DV2
+                   MOVE "Y" TO WS-CNPJ-VALIDO
+               END-IF
+           END-IF.
+
+       SOMAR-DV1-CNPJ.
+           COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+               CNPJ-DIGITOS(WS-CNPJ-I) * WS-PESO-CNPJ-1-DIG(WS-CNPJ-I).
+
+       SOMAR-DV2-CNPJ.
+           COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+               CNPJ-DIGITOS(WS-CNPJ-I) * WS-PESO-CNPJ-2-DIG(WS-CNPJ-I).
+
+       VALIDAR-CNPJ-DUPLICADO.
+           MOVE "N" TO WS-CNPJ-DUPLICADO
+           MOVE "N" TO WS-FORN-EOF
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-CNPJ UNTIL
+               WS-FORN-EOF = "Y" OR WS-CNPJ-DUPLICADO = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR-CNPJ.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-FORN-EOF
+               NOT AT END
+                   MOVE FR-CODIGO TO CODIGO
+                   MOVE FR-NOME-RAZAO TO NOME-RAZAO
+                   MOVE FR-NOME-FANTASIA TO NOME-FANTASIA
+                   MOVE FR-CNPJ TO CNPJ
+                   MOVE FR-TELEFONE TO TELEFONE
+                   MOVE FR-EMAIL TO EMAIL
+                   IF CNPJ = WS-CNPJ-CANDIDATO
+                       MOVE "Y" TO WS-CNPJ-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-TELEFONE-FORNECEDOR.
+           DISPLAY "Digite o telefone (DDD + numero, 11 digitos): "
+               WITH NO ADVANCING
            ACCEPT TELEFONE
+           PERFORM VALIDAR-TELEFONE-FORNECEDOR
+           IF WS-TELEFONE-VALIDO = "N"
+               DISPLAY "Telefone invalido, informe o DDD correto."
+           END-IF.
+
+       VALIDAR-TELEFONE-FORNECEDOR.
+           MOVE "Y" TO WS-TELEFONE-VALIDO
+           IF TELEFONE = 0
+               MOVE "N" TO WS-TELEFONE-VALIDO
+           END-IF
+           MOVE TELEFONE TO WS-TELEFONE-ALPHA
+           MOVE WS-TELEFONE-ALPHA(1:2) TO WS-DDD
+           IF WS-DDD < 11
+               MOVE "N" TO WS-TELEFONE-VALIDO
+           END-IF.
+
+       OBTER-EMAIL-FORNECEDOR.
            DISPLAY "Digite o email: " WITH NO ADVANCING
            ACCEPT EMAIL
+           PERFORM VALIDAR-EMAIL-FORNECEDOR
+           IF WS-EMAIL-VALIDO = "N"
+               DISPLAY "Email invalido, informe um endereco no formato "
+                   "usuario@dominio."
+           END-IF.
 
-           MOVE SPACES TO FORNECEDOR-DADOS.
-           STRING CODIGO "," 
-                  NOME-RAZAO "," 
-                  NOME-FANTASIA "," 
-                  CNPJ "," 
-                  TELEFONE "," 
-                  EMAIL
-                  INTO FORNECEDOR-DADOS.
-
-           OPEN OUTPUT FORNECEDOR-FILE.
-           WRITE FORNECEDOR-RECORD FROM FORNECEDOR-DADOS.
-           CLOSE FORNECEDOR-FILE.
-
-           DISPLAY "Fornecedor cadastrado com sucesso!".
+       VALIDAR-EMAIL-FORNECEDOR.
+           MOVE "Y" TO WS-EMAIL-VALIDO
+           MOVE 0 TO WS-EMAIL-AT-COUNT
+           INSPECT EMAIL TALLYING WS-EMAIL-AT-COUNT FOR ALL "@"
+           IF WS-EMAIL-AT-COUNT NOT = 1
+               MOVE "N" TO WS-EMAIL-VALIDO
+           END-IF
+           MOVE 0 TO WS-EMAIL-DOT-COUNT
+           INSPECT EMAIL TALLYING WS-EMAIL-DOT-COUNT FOR ALL "."
+           IF WS-EMAIL-DOT-COUNT = 0
+               MOVE "N" TO WS-EMAIL-VALIDO
+           END-IF
+           IF EMAIL(1:1) = "@" OR EMAIL(1:1) = SPACE
+               MOVE "N" TO WS-EMAIL-VALIDO
+           END-IF.
 
        CONSULTAR-FORNECEDOR.
            CALL 'clearScreen' .
            DISPLAY "================================================="
            DISPLAY "             CONSULTAR FORNECEDOR                "
            DISPLAY "================================================="
-           OPEN INPUT FORNECEDOR-FILE
-           PERFORM READ-FORNECEDOR UNTIL WS-END-OF-FILE = "Y"
-           CLOSE FORNECEDOR-FILE
+           DISPLAY "Buscar por: 1-Listar/Ordenar 2-Nome Fantasia "
+               "(parcial): " WITH NO ADVANCING
+           ACCEPT WS-BUSCA-OPCAO
+           IF WS-BUSCA-OPCAO = "2"
+               PERFORM CONSULTAR-FORNECEDOR-POR-NOME
+           ELSE
+               PERFORM CONSULTAR-FORNECEDOR-LISTAR
+           END-IF
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
-       READ-FORNECEDOR.
+       CONSULTAR-FORNECEDOR-LISTAR.
+           DISPLAY "Ordenar por: 1-Nome/Razao 2-Codigo: "
+               WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-ORDEM
+           IF WS-ENTRADA-ORDEM IS NUMERIC
+               MOVE WS-ENTRADA-ORDEM TO WS-ORDEM
+           ELSE
+               MOVE 1 TO WS-ORDEM
+           END-IF
+           MOVE 0 TO WS-PAG-CONTADOR
+           EVALUATE WS-ORDEM
+               WHEN 2
+                   SORT WORK-SORT-FILE
+                       ON ASCENDING KEY WS-SORT-CODIGO
+                       INPUT PROCEDURE IS CARREGAR-SORT-FORNECEDOR
+                       OUTPUT PROCEDURE IS EXIBIR-SORT-FORNECEDOR
+               WHEN OTHER
+                   SORT WORK-SORT-FILE
+                       ON ASCENDING KEY WS-SORT-NOME-RAZAO
+                       INPUT PROCEDURE IS CARREGAR-SORT-FORNECEDOR
+                       OUTPUT PROCEDURE IS EXIBIR-SORT-FORNECEDOR
+           END-EVALUATE.
+
+       CONSULTAR-FORNECEDOR-POR-NOME.
+           DISPLAY "Digite parte do nome fantasia: " WITH NO ADVANCING
+           ACCEPT WS-BUSCA-NOME
+           COMPUTE WS-BUSCA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-NOME))
+           MOVE "N" TO WS-ACHOU-FORN-BUSCA
+           MOVE "N" TO WS-END-OF-FILE
+           MOVE 0 TO WS-PAG-CONTADOR
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-PARA-BUSCAR-FORNECEDOR UNTIL
+               WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE
+           IF WS-ACHOU-FORN-BUSCA = "N"
+               DISPLAY "Nenhum fornecedor encontrado."
+           END-IF.
+
+       LER-PARA-BUSCAR-FORNECEDOR.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE FR-CODIGO TO CODIGO
+                   MOVE FR-NOME-RAZAO TO NOME-RAZAO
+                   MOVE FR-NOME-FANTASIA TO NOME-FANTASIA
+                   MOVE FR-CNPJ TO CNPJ
+                   MOVE FR-TELEFONE TO TELEFONE
+                   MOVE FR-EMAIL TO EMAIL
+                   MOVE 0 TO WS-TALLY-NOME
+                   IF WS-BUSCA-LEN > 0
+                       INSPECT NOME-FANTASIA TALLYING WS-TALLY-NOME
+                           FOR ALL WS-BUSCA-NOME(1:WS-BUSCA-LEN)
+                   ELSE
+                       MOVE 1 TO WS-TALLY-NOME
+                   END-IF
+                   IF WS-TALLY-NOME > 0
+                       DISPLAY "Codigo: " CODIGO
+                       DISPLAY "Nome/Razao: " NOME-RAZAO
+                       DISPLAY "Nome Fantasia: " NOME-FANTASIA
+                       DISPLAY "CNPJ: " CNPJ
+                       DISPLAY "Telefone: " TELEFONE
+                       DISPLAY "Email: " EMAIL
+                       DISPLAY "------------------------------------"
+                       MOVE "Y" TO WS-ACHOU-FORN-BUSCA
+                       ADD 1 TO WS-PAG-CONTADOR
+                       IF WS-PAG-CONTADOR = 10
+                           DISPLAY "Pressione Enter para continuar..."
+                           ACCEPT WS-OPTION
+                           MOVE 0 TO WS-PAG-CONTADOR
+                       END-IF
+                   END-IF
+           END-READ.
+
+       CARREGAR-SORT-FORNECEDOR.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-PARA-SORT-FORNECEDOR UNTIL
+               WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-PARA-SORT-FORNECEDOR.
            READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
                AT END
                    MOVE "Y" TO WS-END-OF-FILE
                NOT AT END
-                   UNSTRING FORNECEDOR-DADOS DELIMITED BY ","
-                       INTO CODIGO NOME-RAZAO NOME-FANTASIA 
-                       CNPJ TELEFONE EMAIL
+                   MOVE FR-CODIGO TO CODIGO
+                   MOVE FR-NOME-RAZAO TO NOME-RAZAO
+                   MOVE FR-NOME-FANTASIA TO NOME-FANTASIA
+                   MOVE FR-CNPJ TO CNPJ
+                   MOVE FR-TELEFONE TO TELEFONE
+                   MOVE FR-EMAIL TO EMAIL
+                   MOVE NOME-RAZAO TO WS-SORT-NOME-RAZAO
+                   MOVE CODIGO TO WS-SORT-CODIGO
+                   MOVE FORNECEDOR-DADOS TO WS-SORT-DADOS
+                   RELEASE WORK-SORT-RECORD
+           END-READ.
+
+       EXIBIR-SORT-FORNECEDOR.
+           MOVE "N" TO WS-SORT-EOF
+           PERFORM LER-SORT-FORNECEDOR UNTIL WS-SORT-EOF = "Y".
+
+       LER-SORT-FORNECEDOR.
+           RETURN WORK-SORT-FILE INTO WORK-SORT-RECORD
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF
+               NOT AT END
+                   MOVE WS-SORT-FR-CODIGO TO CODIGO
+                   MOVE WS-SORT-FR-NOME-RAZAO TO NOME-RAZAO
+                   MOVE WS-SORT-FR-NOME-FANTASIA TO NOME-FANTASIA
+                   MOVE WS-SORT-FR-CNPJ TO CNPJ
+                   MOVE WS-SORT-FR-TELEFONE TO TELEFONE
+                   MOVE WS-SORT-FR-EMAIL TO EMAIL
                    DISPLAY "Codigo: " CODIGO
                    DISPLAY "Nome/Razao: " NOME-RAZAO
                    DISPLAY "Nome Fantasia: " NOME-FANTASIA
@@ -120,26 +500,200 @@
                    DISPLAY "Telefone: " TELEFONE
                    DISPLAY "Email: " EMAIL
                    DISPLAY "------------------------------------------"
-           END-READ.
+                   ADD 1 TO WS-PAG-CONTADOR
+                   IF WS-PAG-CONTADOR = 10
+                       DISPLAY "Pressione Enter para continuar..."
+                       ACCEPT WS-OPTION
+                       MOVE 0 TO WS-PAG-CONTADOR
+                   END-IF
+           END-RETURN.
+
+       BACKUP-ARQUIVO-FORNECEDOR.
+           CALL "SYSTEM" USING
+               "copy dadosFornecedor.txt dadosFornecedor.bak".
+
+       OBTER-NOVO-CNPJ-FORNECEDOR.
+           DISPLAY "CNPJ: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-NEW-CNPJ
+           IF WS-ENTRADA-NEW-CNPJ IS NUMERIC
+               MOVE WS-ENTRADA-NEW-CNPJ TO WS-NEW-CNPJ
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       OBTER-NOVO-TELEFONE-FORNECEDOR.
+           DISPLAY "Telefone: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-NEW-TELEFONE
+           IF WS-ENTRADA-NEW-TELEFONE IS NUMERIC
+               MOVE WS-ENTRADA-NEW-TELEFONE TO WS-NEW-TELEFONE
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
 
        ATUALIZAR-FORNECEDOR.
            CALL 'clearScreen'.
            DISPLAY "================================================="
            DISPLAY "             ATUALIZAR FORNECEDOR                "
            DISPLAY "================================================="
-           DISPLAY "Em desenvolvimento."
+           DISPLAY "Digite o codigo do Fornecedor: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           DISPLAY "Digite os novos dados do fornecedor: "
+           DISPLAY "Nome/Razao: " WITH NO ADVANCING
+           ACCEPT WS-NEW-NOME-RAZAO
+           DISPLAY "Nome Fantasia: " WITH NO ADVANCING
+           ACCEPT WS-NEW-NOME-FANTASIA
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM OBTER-NOVO-CNPJ-FORNECEDOR UNTIL
+               WS-ENTRADA-VALIDA = "Y"
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM OBTER-NOVO-TELEFONE-FORNECEDOR UNTIL
+               WS-ENTRADA-VALIDA = "Y"
+           DISPLAY "Email: " WITH NO ADVANCING
+           ACCEPT WS-NEW-EMAIL
+
+           PERFORM BACKUP-ARQUIVO-FORNECEDOR
+           MOVE "N" TO WS-ACHOU-FORNECEDOR
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O FORNECEDOR-FILE
+           PERFORM LER-PARA-ATUALIZAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE
+
+           IF WS-ACHOU-FORNECEDOR = "N"
+               DISPLAY "Fornecedor nao encontrado."
+           END-IF
+
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
+       LER-PARA-ATUALIZAR.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE FR-CODIGO TO CODIGO
+                   MOVE FR-NOME-RAZAO TO NOME-RAZAO
+                   MOVE FR-NOME-FANTASIA TO NOME-FANTASIA
+                   MOVE FR-CNPJ TO CNPJ
+                   MOVE FR-TELEFONE TO TELEFONE
+                   MOVE FR-EMAIL TO EMAIL
+                   IF CODIGO = WS-CODIGO
+                       MOVE WS-NEW-NOME-RAZAO TO NOME-RAZAO
+                       MOVE WS-NEW-NOME-FANTASIA TO NOME-FANTASIA
+                       MOVE WS-NEW-CNPJ TO CNPJ
+                       MOVE WS-NEW-TELEFONE TO TELEFONE
+                       MOVE WS-NEW-EMAIL TO EMAIL
+                       MOVE NOME-RAZAO TO FR-NOME-RAZAO
+                       MOVE NOME-FANTASIA TO FR-NOME-FANTASIA
+                       MOVE CNPJ TO FR-CNPJ
+                       MOVE TELEFONE TO FR-TELEFONE
+                       MOVE EMAIL TO FR-EMAIL
+                       REWRITE FORNECEDOR-RECORD
+                       MOVE "Y" TO WS-ACHOU-FORNECEDOR
+                       DISPLAY "Fornecedor atualizado com sucesso!"
+                   END-IF
+           END-READ.
+
        REMOVER-FORNECEDOR.
            CALL 'clearScreen'.
            DISPLAY "================================================="
            DISPLAY "               REMOVER FORNECEDOR                "
            DISPLAY "================================================="
-           DISPLAY "Em desenvolvimento."
+           IF WS-USUARIO-ADMIN = "Y"
+               DISPLAY "Digite o codigo do Fornecedor: "
+                   WITH NO ADVANCING
+               ACCEPT WS-CODIGO
+
+               PERFORM BACKUP-ARQUIVO-FORNECEDOR
+               MOVE "N" TO WS-ACHOU-FORNECEDOR
+               MOVE WS-CODIGO TO FORN-CODIGO-CHAVE
+               OPEN I-O FORNECEDOR-FILE
+               READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+                   KEY IS FORN-CODIGO-CHAVE
+                   INVALID KEY
+                       MOVE "N" TO WS-ACHOU-FORNECEDOR
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-ACHOU-FORNECEDOR
+                       DELETE FORNECEDOR-FILE
+               END-READ
+               CLOSE FORNECEDOR-FILE
+
+               IF WS-ACHOU-FORNECEDOR = "N"
+                   DISPLAY "Fornecedor nao encontrado."
+               ELSE
+                   DISPLAY "Fornecedor removido com sucesso!"
+               END-IF
+           ELSE
+               DISPLAY "Acesso restrito a administradores."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       GERAR-RELATORIO-FORNECEDOR.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "       GERAR RELATORIO DE FORNECEDORES           "
+           DISPLAY "================================================="
+           MOVE 0 TO WS-REL-PAGINA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA
+           MOVE 0 TO WS-REL-TOTAL-REGISTROS
+           ACCEPT WS-REL-DATA-ATUAL FROM DATE YYYYMMDD
+           OPEN OUTPUT RELATORIO-FORNECEDOR-FILE
+           PERFORM ESCREVER-CABECALHO-RELATORIO-FORN
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-PARA-RELATORIO-FORNECEDOR
+               UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE
+           PERFORM ESCREVER-RODAPE-RELATORIO-FORN
+           CLOSE RELATORIO-FORNECEDOR-FILE
+           DISPLAY "Relatorio gravado em relatorioFornecedor.txt"
            DISPLAY "Pressione Enter para continuar..."
            ACCEPT WS-OPTION.
 
+       LER-PARA-RELATORIO-FORNECEDOR.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF WS-REL-CONTADOR-LINHA >= 20
+                       PERFORM ESCREVER-CABECALHO-RELATORIO-FORN
+                   END-IF
+                   MOVE FR-CODIGO TO WS-REL-CODIGO
+                   MOVE FR-NOME-RAZAO TO WS-REL-NOME-RAZAO
+                   MOVE FR-NOME-FANTASIA TO WS-REL-NOME-FANTASIA
+                   MOVE FR-CNPJ TO WS-REL-CNPJ
+                   MOVE FR-TELEFONE TO WS-REL-TELEFONE
+                   WRITE RELATORIO-FORNECEDOR-LINHA
+                       FROM WS-REL-LINHA-DETALHE
+                   ADD 1 TO WS-REL-CONTADOR-LINHA
+                   ADD 1 TO WS-REL-TOTAL-REGISTROS
+           END-READ.
+
+       ESCREVER-CABECALHO-RELATORIO-FORN.
+           IF WS-REL-PAGINA > 0
+               MOVE SPACES TO RELATORIO-FORNECEDOR-LINHA
+               WRITE RELATORIO-FORNECEDOR-LINHA
+           END-IF
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-REL-DATA-ATUAL TO WS-REL-TITULO-DATA
+           MOVE WS-REL-PAGINA TO WS-REL-TITULO-PAGINA
+           WRITE RELATORIO-FORNECEDOR-LINHA FROM WS-REL-LINHA-TITULO
+           MOVE ALL "=" TO RELATORIO-FORNECEDOR-LINHA
+           WRITE RELATORIO-FORNECEDOR-LINHA
+           WRITE RELATORIO-FORNECEDOR-LINHA FROM WS-REL-LINHA-CABECALHO
+           MOVE ALL "-" TO RELATORIO-FORNECEDOR-LINHA
+           WRITE RELATORIO-FORNECEDOR-LINHA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA.
+
+       ESCREVER-RODAPE-RELATORIO-FORN.
+           MOVE ALL "=" TO RELATORIO-FORNECEDOR-LINHA
+           WRITE RELATORIO-FORNECEDOR-LINHA
+           MOVE WS-REL-TOTAL-REGISTROS TO WS-REL-RODAPE-TOTAL
+           WRITE RELATORIO-FORNECEDOR-LINHA FROM WS-REL-LINHA-RODAPE.
+
        RETORNAR.
            DISPLAY "Voltando ao menu principal."
            DISPLAY "Pressione Enter para continuar..."
