@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoFrota.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FROTA-FILE ASSIGN TO "dadosFrota.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FROTA-CODIGO-CHAVE.
+           SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FORN-CODIGO-CHAVE.
+           SELECT ENTREGA-FROTA-FILE ASSIGN TO "dadosEntregaFrota.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FROTA-FILE.
+       01 FROTA-RECORD.
+           05 FROTA-DADOS PIC X(80).
+       01 FROTA-RECORD-CHAVE REDEFINES FROTA-RECORD.
+           05 FROTA-CODIGO-CHAVE PIC 9(5).
+           05 FILLER PIC X(75).
+       01 FROTA-RECORD-CAMPOS REDEFINES FROTA-RECORD.
+           05 FT-CODIGO               PIC 9(5).
+           05 FT-PLACA                PIC X(7).
+           05 FT-MARCA                PIC X(20).
+           05 FT-MODELO               PIC X(20).
+           05 FILLER                  PIC X(28).
+
+       COPY FORNECEDOR.
+
+       FD ENTREGA-FROTA-FILE.
+       01 ENTREGA-FROTA-RECORD.
+           05 ENTREGA-FROTA-DADOS PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 WS-USUARIO-ADMIN      PIC X EXTERNAL VALUE "N".
+       01 VEICULO.
+           05 CODIGO             PIC 9(5).
+           05 PLACA               PIC X(7).
+           05 MARCA                PIC X(20).
+           05 MODELO               PIC X(20).
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-CODIGO             PIC 9(5).
+       01 WS-NEW-PLACA          PIC X(7).
+       01 WS-NEW-MARCA          PIC X(20).
+       01 WS-NEW-MODELO         PIC X(20).
+       01 WS-ACHOU-VEICULO      PIC X VALUE "N".
+       01 WS-CODIGO-DUPLICADO   PIC X VALUE "N".
+       01 WS-PLACA-VALIDA       PIC X VALUE "N".
+       01 WS-CONFIRMA-REMOCAO   PIC X.
+       01 WS-VEICULO-VALIDO     PIC X VALUE "N".
+       01 WS-FORNECEDOR-VALIDO  PIC X VALUE "N".
+       01 WS-COD-FORNECEDOR     PIC 9(5).
+       01 WS-TIPO-ENTREGA       PIC X.
+           88 WS-TIPO-COLETA    VALUE "C".
+           88 WS-TIPO-ENTREGA-V VALUE "E".
+       01 WS-ENTREGA-DATA       PIC 9(8).
+       01 WS-TIPO-VALIDO        PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM CADASTRAR-VEICULO
+                   WHEN 2
+                       PERFORM CONSULTAR-VEICULO
+                   WHEN 3
+                       PERFORM ATUALIZAR-VEICULO
+                   WHEN 4
+                       PERFORM REMOVER-VEICULO
+                   WHEN 5
+                       PERFORM REGISTRAR-ENTREGA
+                   WHEN 6
+                       PERFORM CONSULTAR-ENTREGAS
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                GESTAO DE FROTA                  "
+           DISPLAY "================================================="
+           DISPLAY "1 - Cadastrar Veiculo"
+           DISPLAY "2 - Consultar Veiculo"
+           DISPLAY "3 - Atualizar Veiculo"
+           DISPLAY "4 - Deletar Veiculo"
+           DISPLAY "5 - Registrar Entrega/Coleta"
+           DISPLAY "6 - Consultar Entregas"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       CADASTRAR-VEICULO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               CADASTRAR VEICULO                 "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-VEICULO UNTIL
+               WS-CODIGO-DUPLICADO = "N"
+           MOVE "N" TO WS-PLACA-VALIDA
+           PERFORM OBTER-PLACA-VEICULO UNTIL WS-PLACA-VALIDA = "Y"
+           DISPLAY "Digite a marca do veiculo: " WITH NO ADVANCING
+           ACCEPT MARCA
+           DISPLAY "Digite o modelo do veiculo: " WITH NO ADVANCING
+           ACCEPT MODELO
+
+           MOVE SPACES TO FROTA-RECORD
+           MOVE CODIGO TO FT-CODIGO
+           MOVE PLACA TO FT-PLACA
+           MOVE MARCA TO FT-MARCA
+           MOVE MODELO TO FT-MODELO
+
+           OPEN EXTEND FROTA-FILE
+           WRITE FROTA-RECORD
+           CLOSE FROTA-FILE
+
+           DISPLAY "Veiculo cadastrado com sucesso!".
+
+       OBTER-CODIGO-VEICULO.
+           DISPLAY "Digite o codigo do veiculo: " WITH NO ADVANCING
+           ACCEPT CODIGO
+           PERFORM VALIDAR-CODIGO-VEICULO
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-CODIGO-VEICULO.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FROTA-FILE
+           PERFORM LER-VEICULO-CADASTRO UNTIL
+               WS-END-OF-FILE = "Y" OR WS-CODIGO-DUPLICADO = "Y"
+           CLOSE FROTA-FILE.
+
+       LER-VEICULO-CADASTRO.
+           READ FROTA-FILE INTO FROTA-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF FT-CODIGO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-PLACA-VEICULO.
+           DISPLAY "Digite a placa (formato Mercosul, ex: ABC1D23): "
+               WITH NO ADVANCING
+           ACCEPT PLACA
+           PERFORM VALIDAR-FORMATO-PLACA
+           IF WS-PLACA-VALIDA = "N"
+               DISPLAY "Placa fora do formato Mercosul (AAA0A00), "
+                   "tente novamente."
+           END-IF.
+
+       VALIDAR-FORMATO-PLACA.
+           MOVE "Y" TO WS-PLACA-VALIDA
+           IF PLACA(1:3) NOT ALPHABETIC
+               MOVE "N" TO WS-PLACA-VALIDA
+           END-IF
+           IF PLACA(4:1) NOT NUMERIC
+               MOVE "N" TO WS-PLACA-VALIDA
+           END-IF
+           IF PLACA(5:1) NOT ALPHABETIC
+               MOVE "N" TO WS-PLACA-VALIDA
+           END-IF
+           IF PLACA(6:2) NOT NUMERIC
+               MOVE "N" TO WS-PLACA-VALIDA
+           END-IF.
+
+       CONSULTAR-VEICULO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               CONSULTAR VEICULO                 "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FROTA-FILE
+           PERFORM READ-VEICULO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FROTA-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       READ-VEICULO.
+           READ FROTA-FILE INTO FROTA-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   DISPLAY "Codigo: " FT-CODIGO
+                   DISPLAY "Placa: " FT-PLACA
+                   DISPLAY "Marca: " FT-MARCA
+                   DISPLAY "Modelo: " FT-MODELO
+                   DISPLAY "------------------------------------------"
+           END-READ.
+
+       BACKUP-ARQUIVO-FROTA.
+           CALL "SYSTEM" USING
+               "copy dadosFrota.txt dadosFrota.bak".
+
+       ATUALIZAR-VEICULO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               ATUALIZAR VEICULO                 "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Veiculo: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           MOVE "N" TO WS-PLACA-VALIDA
+           PERFORM OBTER-NOVA-PLACA-VEICULO UNTIL WS-PLACA-VALIDA = "Y"
+           DISPLAY "Nova marca do veiculo: " WITH NO ADVANCING
+           ACCEPT WS-NEW-MARCA
+           DISPLAY "Novo modelo do veiculo: " WITH NO ADVANCING
+           ACCEPT WS-NEW-MODELO
+
+           PERFORM BACKUP-ARQUIVO-FROTA
+           MOVE "N" TO WS-ACHOU-VEICULO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O FROTA-FILE
+           PERFORM LER-PARA-ATUALIZAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FROTA-FILE
+
+           IF WS-ACHOU-VEICULO = "N"
+               DISPLAY "Veiculo nao encontrado."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       OBTER-NOVA-PLACA-VEICULO.
+           DISPLAY "Nova placa (formato Mercosul, ex: ABC1D23): "
+               WITH NO ADVANCING
+           ACCEPT WS-NEW-PLACA
+           MOVE WS-NEW-PLACA TO PLACA
+           PERFORM VALIDAR-FORMATO-PLACA
+           IF WS-PLACA-VALIDA = "N"
+               DISPLAY "Placa fora do formato Mercosul (AAA0A00), "
+                   "tente novamente."
+           END-IF.
+
+       LER-PARA-ATUALIZAR.
+           READ FROTA-FILE INTO FROTA-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF FT-CODIGO = WS-CODIGO
+                       MOVE WS-NEW-PLACA TO FT-PLACA
+                       MOVE WS-NEW-MARCA TO FT-MARCA
+                       MOVE WS-NEW-MODELO TO FT-MODELO
+                       REWRITE FROTA-RECORD
+                       MOVE "Y" TO WS-ACHOU-VEICULO
+                       DISPLAY "Veiculo atualizado com sucesso!"
+                   END-IF
+           END-READ.
+
+       REMOVER-VEICULO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                REMOVER VEICULO                  "
+           DISPLAY "================================================="
+           IF WS-USUARIO-ADMIN = "Y"
+               DISPLAY "Digite o codigo do Veiculo: " WITH NO ADVANCING
+               ACCEPT WS-CODIGO
+               DISPLAY "Confirma a remocao do veiculo "
+                   WS-CODIGO "? (S/N): " WITH NO ADVANCING
+               ACCEPT WS-CONFIRMA-REMOCAO
+
+               IF WS-CONFIRMA-REMOCAO = "S"
+                   OR WS-CONFIRMA-REMOCAO = "s"
+                   PERFORM BACKUP-ARQUIVO-FROTA
+                   MOVE "N" TO WS-ACHOU-VEICULO
+                   MOVE "N" TO WS-END-OF-FILE
+                   OPEN I-O FROTA-FILE
+                   PERFORM LER-PARA-REMOVER UNTIL WS-END-OF-FILE = "Y"
+                   CLOSE FROTA-FILE
+
+                   IF WS-ACHOU-VEICULO = "N"
+                       DISPLAY "Veiculo nao encontrado."
+                   ELSE
+                       DISPLAY "Veiculo removido com sucesso!"
+                   END-IF
+               ELSE
+                   DISPLAY "Remocao cancelada."
+               END-IF
+           ELSE
+               DISPLAY "Acesso restrito a administradores."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-REMOVER.
+           READ FROTA-FILE INTO FROTA-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF FT-CODIGO = WS-CODIGO
+                       DELETE FROTA-FILE
+                       MOVE "Y" TO WS-ACHOU-VEICULO
+                   END-IF
+           END-READ.
+
+       REGISTRAR-ENTREGA.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "             REGISTRAR ENTREGA/COLETA            "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-VEICULO-VALIDO
+           PERFORM OBTER-CODIGO-VEICULO-ENTREGA UNTIL
+               WS-VEICULO-VALIDO = "Y"
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           PERFORM OBTER-COD-FORNECEDOR-ENTREGA UNTIL
+               WS-FORNECEDOR-VALIDO = "Y"
+           MOVE "N" TO WS-TIPO-VALIDO
+           PERFORM OBTER-TIPO-ENTREGA UNTIL WS-TIPO-VALIDO = "Y"
+
+           ACCEPT WS-ENTREGA-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO ENTREGA-FROTA-DADOS
+           STRING WS-CODIGO DELIMITED BY SIZE ","
+                  WS-COD-FORNECEDOR DELIMITED BY SIZE ","
+                  WS-TIPO-ENTREGA DELIMITED BY SIZE ","
+                  WS-ENTREGA-DATA DELIMITED BY SIZE
+               INTO ENTREGA-FROTA-DADOS
+           OPEN EXTEND ENTREGA-FROTA-FILE
+           WRITE ENTREGA-FROTA-RECORD FROM ENTREGA-FROTA-DADOS
+           CLOSE ENTREGA-FROTA-FILE
+
+           DISPLAY "Entrega/coleta registrada com sucesso!"
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       OBTER-CODIGO-VEICULO-ENTREGA.
+           DISPLAY "Digite o codigo do veiculo: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           PERFORM VALIDAR-VEICULO-ENTREGA
+           IF WS-VEICULO-VALIDO = "N"
+               DISPLAY "Veiculo nao cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-VEICULO-ENTREGA.
+           MOVE "N" TO WS-VEICULO-VALIDO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FROTA-FILE
+           PERFORM LER-VEICULO-ENTREGA UNTIL
+               WS-END-OF-FILE = "Y" OR WS-VEICULO-VALIDO = "Y"
+           CLOSE FROTA-FILE.
+
+       LER-VEICULO-ENTREGA.
+           READ FROTA-FILE INTO FROTA-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF FT-CODIGO = WS-CODIGO
+                       MOVE "Y" TO WS-VEICULO-VALIDO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-FORNECEDOR-ENTREGA.
+           DISPLAY "Digite o codigo do fornecedor: " WITH NO ADVANCING
+           ACCEPT WS-COD-FORNECEDOR
+           PERFORM VALIDAR-FORNECEDOR-ENTREGA
+           IF WS-FORNECEDOR-VALIDO = "N"
+               DISPLAY "Fornecedor nao cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-FORNECEDOR-ENTREGA.
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-ENTREGA UNTIL
+               WS-END-OF-FILE = "Y" OR WS-FORNECEDOR-VALIDO = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR-ENTREGA.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF FR-CODIGO = WS-COD-FORNECEDOR
+                       MOVE "Y" TO WS-FORNECEDOR-VALIDO
+                   END-IF
+           END-READ.
+
+       OBTER-TIPO-ENTREGA.
+           DISPLAY "Tipo (C - Coleta / E - Entrega): " WITH NO ADVANCING
+           ACCEPT WS-TIPO-ENTREGA
+           IF WS-TIPO-COLETA OR WS-TIPO-ENTREGA-V
+               MOVE "Y" TO WS-TIPO-VALIDO
+           ELSE
+               DISPLAY "Tipo invalido, informe C ou E."
+           END-IF.
+
+       CONSULTAR-ENTREGAS.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               CONSULTAR ENTREGAS                "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ENTREGA-FROTA-FILE
+           PERFORM LER-ENTREGA UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ENTREGA-FROTA-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-ENTREGA.
+           READ ENTREGA-FROTA-FILE INTO ENTREGA-FROTA-DADOS
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   DISPLAY ENTREGA-FROTA-DADOS
+           END-READ.
+
+       RETORNAR.
+           DISPLAY "Voltando ao menu principal."
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+           GOBACK.
