@@ -6,38 +6,265 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FUNCIONARIO-FILE ASSIGN TO "dadosFuncionario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNC-CODIGO-CHAVE.
+           SELECT FOLHA-FILE ASSIGN TO "dadosFolhaPagamento.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FUNCIONARIO-HIST-FILE ASSIGN TO
+               "dadosFuncionarioHistorico.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEPARTAMENTO-FILE ASSIGN TO "dadosDepartamento.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CODIGO-CHAVE.
+           SELECT CARGO-FILE ASSIGN TO "dadosCargo.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CARGO-CODIGO-CHAVE.
+           SELECT RECIBO-FILE ASSIGN TO WS-RECIBO-NOME-ARQUIVO
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSFERENCIA-FILE ASSIGN TO
+               "dadosTransferenciaFuncionario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENDERECO-FILE ASSIGN TO "dadosEndereco.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS END-CHAVE.
+           SELECT RELATORIO-FUNCIONARIO-FILE ASSIGN TO
+               "relatorioFuncionario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FUNCIONARIO-REBUILD-FILE ASSIGN TO
+               "rebuildFuncionario.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-REMOCAO-FILE ASSIGN TO
+               "checkpointRemocao.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKP-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD FUNCIONARIO-FILE.
-       01 FUNCIONARIO-RECORD.
-           05 FUNCIONARIO-DADOS PIC X(100).
+       COPY FUNCIONARIO.
+
+       FD FOLHA-FILE.
+       01 FOLHA-RECORD.
+           05 FOLHA-DADOS PIC X(100).
+       01 FOLHA-RECORD-CAMPOS REDEFINES FOLHA-RECORD.
+           05 FP-CODIGO               PIC 9(5).
+           05 FP-NOME                 PIC X(30).
+           05 FP-DATA                 PIC 9(8).
+           05 FP-SALARIO-BRUTO        PIC 9(9)V99.
+           05 FP-INSS                 PIC 9(9)V99.
+           05 FP-IMPOSTO-RENDA        PIC 9(9)V99.
+           05 FP-SALARIO-FAMILIA      PIC 9(9)V99.
+           05 FP-SALARIO-LIQUIDO      PIC 9(9)V99.
+           05 FILLER                  PIC X(02).
+
+       FD FUNCIONARIO-HIST-FILE.
+       01 FUNCIONARIO-HIST-RECORD.
+           05 FUNCIONARIO-HIST-DADOS PIC X(100).
+
+       FD DEPARTAMENTO-FILE.
+       01 DEPARTAMENTO-RECORD.
+           05 DEPARTAMENTO-DADOS PIC X(100).
+       01 DEPARTAMENTO-RECORD-CHAVE REDEFINES DEPARTAMENTO-RECORD.
+           05 DEPTO-CODIGO-CHAVE PIC 9(3).
+           05 FILLER PIC X(97).
+
+       FD CARGO-FILE.
+       01 CARGO-RECORD.
+           05 CARGO-DADOS PIC X(100).
+       01 CARGO-RECORD-CHAVE REDEFINES CARGO-RECORD.
+           05 CARGO-CODIGO-CHAVE PIC 9(3).
+           05 FILLER PIC X(97).
+       01 CARGO-RECORD-CAMPOS REDEFINES CARGO-RECORD.
+           05 CG-CODIGO               PIC 9(3).
+           05 CG-TITULO               PIC X(20).
+           05 CG-SALARIO-MIN          PIC 9(9)V99.
+           05 CG-SALARIO-MAX          PIC 9(9)V99.
+           05 FILLER                  PIC X(55).
+
+       FD RECIBO-FILE.
+       01 RECIBO-LINHA PIC X(80).
+
+       FD TRANSFERENCIA-FILE.
+       01 TRANSFERENCIA-RECORD.
+           05 TRANSFERENCIA-DADOS PIC X(80).
+
+       COPY ENDERECO.
+
+       FD RELATORIO-FUNCIONARIO-FILE.
+       01 RELATORIO-FUNCIONARIO-LINHA PIC X(80).
+
+       FD FUNCIONARIO-REBUILD-FILE.
+       01 FUNCIONARIO-REBUILD-DADOS PIC X(100).
+
+       FD CHECKPOINT-REMOCAO-FILE.
+       01 CHECKPOINT-REMOCAO-LINHA.
+           05 CKP-REMOCAO-FASE      PIC X(05).
+           05 CKP-REMOCAO-CONTADOR  PIC 9(05).
 
        WORKING-STORAGE SECTION.
        01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 WS-USUARIO-ADMIN      PIC X EXTERNAL VALUE "N".
        01 WS-DADOS-FUNCIONARIO.
                05 CODIGO                PIC 9(5).
                05 NOME                  PIC X(30).
                05 MATRICULA             PIC X(10).
-               05 CARGO                 PIC X(20).
-               05 DEPARTAMENTO          PIC X(20).
+               05 CARGO                 PIC 9(3).
+               05 DEPARTAMENTO          PIC 9(3).
                05 SALARIO               PIC 9(9)V99.
                05 DATA_ADMISSAO         PIC X(10).
                05 DATA_DESLIGAMENTO     PIC X(10).
+               05 NUMERO-FILHOS         PIC 9(2).
+               05 CPF                   PIC 9(11).
+               05 CPF-DIGITOS REDEFINES CPF
+                   PIC 9 OCCURS 11 TIMES.
        01 WS-CODIGO                PIC 9(5).
        01 WS-NEW-CODIGO             PIC 9(5).
        01 WS-NEW-NOME               PIC X(30).
        01 WS-NEW-MATRICULA          PIC X(10).
-       01 WS-NEW-CARGO              PIC X(20).
-       01 WS-NEW-DEPARTAMENTO       PIC X(20).
+       01 WS-NEW-CARGO              PIC 9(3).
+       01 WS-NEW-DEPARTAMENTO       PIC 9(3).
+       01 WS-OLD-CARGO              PIC 9(3).
+       01 WS-OLD-DEPARTAMENTO       PIC 9(3).
+       01 WS-TRANSFERENCIA-DATA     PIC 9(8).
        01 WS-NEW-SALARIO            PIC 9(9)V99.
        01 WS-NEW-DATA_ADMISSAO      PIC X(10).
        01 WS-NEW-DATA_DESLIGAMENTO  PIC X(10).
+       01 WS-NEW-NUMERO-FILHOS      PIC 9(2).
        01 END-OF-FILE-FLAG         PIC X VALUE 'N'.
            88 END-OF-FILE          VALUE 'Y'.
-       01 WS-MENSAGEM-CONTINUAR    PIC X(30) 
+       01 WS-MENSAGEM-CONTINUAR    PIC X(30)
        VALUE "Aperte enter para continuar...".
+       01 WS-FUNC-EOF              PIC X VALUE "N".
+       01 WS-CODIGO-DUPLICADO      PIC X VALUE "N".
+       01 WS-SALARIO-BRUTO         PIC 9(9)V99.
+       01 WS-INSS                  PIC 9(9)V99.
+       01 WS-IMPOSTO-RENDA         PIC 9(9)V99.
+       01 WS-SALARIO-FAMILIA       PIC 9(9)V99.
+       01 WS-SALARIO-LIQUIDO       PIC 9(9)V99.
+       01 WS-FOLHA-DATA            PIC 9(8).
+       01 WS-FOLHA-CODIGO          PIC 9(5).
+       01 WS-FOLHA-NOME            PIC X(30).
+       01 WS-RECIBO-ACHADO         PIC X VALUE "N".
+       01 WS-RECIBO-NOME-ARQUIVO   PIC X(40).
+       01 WS-DD-ADMISSAO           PIC 9(2).
+       01 WS-MM-ADMISSAO           PIC 9(2).
+       01 WS-AAAA-ADMISSAO         PIC 9(4).
+       01 WS-DATA-ADMISSAO-NUM     PIC 9(8).
+       01 WS-DATA-PROXIMA-FERIAS   PIC 9(8).
+       01 WS-DATA-ATUAL-FERIAS     PIC 9(8).
+       01 WS-DIAS-PARA-FERIAS      PIC S9(5).
+       01 WS-CONSULTA-HIST-CODIGO  PIC 9(5).
+       01 WS-HIST-ACHADO           PIC X VALUE "N".
+       01 WS-CONSULTA-TRANSF-CODIGO PIC 9(5).
+       01 WS-TRANSF-ACHADO         PIC X VALUE "N".
+       01 WS-TRANSF-COD            PIC 9(5).
+       01 WS-TRANSF-DEPTO-ANT      PIC 9(3).
+       01 WS-TRANSF-DEPTO-NOVO     PIC 9(3).
+       01 WS-TRANSF-CARGO-ANT      PIC 9(3).
+       01 WS-TRANSF-CARGO-NOVO     PIC 9(3).
+       01 WS-TRANSF-DATA           PIC 9(8).
+       01 WS-DEPARTAMENTO-EOF      PIC X VALUE "N".
+       01 WS-DEPARTAMENTO-VALIDO   PIC X VALUE "N".
+       01 WS-DEPTO-CODIGO          PIC 9(3).
+       01 WS-CARGO-EOF             PIC X VALUE "N".
+       01 WS-CARGO-VALIDO          PIC X VALUE "N".
+       01 WS-CARGO-CODIGO          PIC 9(3).
+       01 WS-CARGO-TITULO          PIC X(20).
+       01 WS-CARGO-SALARIO-MIN     PIC 9(9)V99.
+       01 WS-CARGO-SALARIO-MAX     PIC 9(9)V99.
+       01 WS-CPF-VALIDO            PIC X VALUE "N".
+       01 WS-CPF-DUPLICADO         PIC X VALUE "N".
+       01 WS-CPF-CANDIDATO         PIC 9(11).
+       01 WS-CPF-SOMA              PIC 9(4).
+       01 WS-CPF-RESTO             PIC 9(4).
+       01 WS-CPF-DV1               PIC 9.
+       01 WS-CPF-DV2               PIC 9.
+       01 WS-CPF-I                 PIC 9(2).
+       01 WS-PESO-CPF-1.
+           05 FILLER PIC 9(2) VALUE 10.
+           05 FILLER PIC 9(2) VALUE 09.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 07.
+           05 FILLER PIC 9(2) VALUE 06.
+           05 FILLER PIC 9(2) VALUE 05.
+           05 FILLER PIC 9(2) VALUE 04.
+           05 FILLER PIC 9(2) VALUE 03.
+           05 FILLER PIC 9(2) VALUE 02.
+       01 WS-PESO-CPF-1-R REDEFINES WS-PESO-CPF-1.
+           05 WS-PESO-CPF-1-DIG PIC 9(2) OCCURS 9 TIMES.
+       01 WS-PESO-CPF-2.
+           05 FILLER PIC 9(2) VALUE 11.
+           05 FILLER PIC 9(2) VALUE 10.
+           05 FILLER PIC 9(2) VALUE 09.
+           05 FILLER PIC 9(2) VALUE 08.
+           05 FILLER PIC 9(2) VALUE 07.
+           05 FILLER PIC 9(2) VALUE 06.
+           05 FILLER PIC 9(2) VALUE 05.
+           05 FILLER PIC 9(2) VALUE 04.
+           05 FILLER PIC 9(2) VALUE 03.
+           05 FILLER PIC 9(2) VALUE 02.
+       01 WS-PESO-CPF-2-R REDEFINES WS-PESO-CPF-2.
+           05 WS-PESO-CPF-2-DIG PIC 9(2) OCCURS 10 TIMES.
+       01 WS-ENTRADA-VALIDA        PIC X VALUE "N".
+       01 WS-ENTRADA-CODIGO        PIC X(05).
+       01 WS-ENTRADA-SALARIO       PIC X(11).
+       01 WS-CONFIRMA-REMOCAO      PIC X.
+       01 WS-BUSCA-OPCAO           PIC X(1).
+       01 WS-BUSCA-NOME            PIC X(30).
+       01 WS-BUSCA-LEN             PIC 9(2).
+       01 WS-TALLY-NOME            PIC 9(2).
+       01 WS-ACHOU-FUNCIONARIO     PIC X VALUE "N".
+       01 WS-TEM-ENDERECO          PIC X VALUE "N".
+       01 WS-CKP-EXISTE            PIC X VALUE "N".
+       01 WS-CKP-CONTADOR          PIC 9(05) VALUE 0.
+       01 WS-CKP-INDICE            PIC 9(05) VALUE 0.
+       01 WS-CKP-FILE-STATUS       PIC XX VALUE "00".
+       01 WS-REL-CONTADOR-LINHA    PIC 9(2) VALUE 0.
+       01 WS-REL-PAGINA            PIC 9(3) VALUE 0.
+       01 WS-REL-TOTAL-REGISTROS   PIC 9(5) VALUE 0.
+       01 WS-REL-DATA-ATUAL        PIC 9(8).
+       01 WS-REL-LINHA-DETALHE.
+           05 WS-REL-CODIGO            PIC Z(4)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REL-NOME               PIC X(30).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REL-MATRICULA         PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REL-CARGO             PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REL-DEPARTAMENTO      PIC ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REL-SALARIO           PIC Z(8)9.99.
+           05 FILLER                   PIC X(04) VALUE SPACES.
+       01 WS-REL-LINHA-CABECALHO.
+           05 FILLER                   PIC X(05) VALUE "Cod.".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE "Nome".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "Matricula".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(03) VALUE "Crg".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(03) VALUE "Dpt".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(12) VALUE "Salario".
+       01 WS-REL-LINHA-TITULO.
+           05 FILLER                   PIC X(31)
+               VALUE "RELATORIO GERAL DE FUNCIONARIOS".
+           05 FILLER                   PIC X(13) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE "Data: ".
+           05 WS-REL-TITULO-DATA       PIC 9(8).
+           05 FILLER                   PIC X(04) VALUE SPACES.
+           05 FILLER                   PIC X(08) VALUE "Pagina: ".
+           05 WS-REL-TITULO-PAGINA     PIC ZZ9.
+       01 WS-REL-LINHA-RODAPE.
+           05 FILLER                   PIC X(22)
+               VALUE "Total de registros: ".
+           05 WS-REL-RODAPE-TOTAL      PIC ZZZZ9.
+           05 FILLER                   PIC X(53) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
@@ -54,6 +281,20 @@
                        PERFORM ATUALIZAR-FUNCIONARIO
                    WHEN 4
                        PERFORM REMOVER-FUNCIONARIO
+                   WHEN 5
+                       PERFORM EXECUTAR-FOLHA-PAGAMENTO
+                   WHEN 6
+                       PERFORM RELATORIO-FERIAS
+                   WHEN 7
+                       PERFORM ARQUIVAR-FUNCIONARIOS-DESLIGADOS
+                   WHEN 8
+                       PERFORM CONSULTAR-FUNCIONARIO-HISTORICO
+                   WHEN 10
+                       PERFORM GERAR-RELATORIO-FUNCIONARIO
+                   WHEN 11
+                       PERFORM IMPRIMIR-RECIBO-PAGAMENTO
+                   WHEN 12
+                       PERFORM CONSULTAR-TRANSFERENCIA-FUNCIONARIO
                    WHEN 9
                        PERFORM RETORNAR
                    WHEN OTHER
@@ -72,6 +313,13 @@
            DISPLAY "2 - Consultar Funcionario"
            DISPLAY "3 - Atualizar Funcionario"
            DISPLAY "4 - Remover Funcionario"
+           DISPLAY "5 - Executar Folha de Pagamento"
+           DISPLAY "6 - Relatorio de Elegibilidade de Ferias"
+           DISPLAY "7 - Arquivar Funcionarios Desligados"
+           DISPLAY "8 - Consultar Funcionario Arquivado"
+           DISPLAY "10 - Gerar Relatorio de Funcionarios (impressao)"
+           DISPLAY "11 - Imprimir Recibo de Pagamento"
+           DISPLAY "12 - Consultar Historico de Transferencias"
            DISPLAY "9 - Voltar ao menu principal"
            DISPLAY "=================================================".
 
@@ -80,36 +328,46 @@
            DISPLAY "================================================="
            DISPLAY "            CADASTRAR FUNCIONARIO               "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo do Funcionario: " 
-           WITH NO ADVANCING ACCEPT CODIGO
+           MOVE "Y" TO WS-CODIGO-DUPLICADO
+           PERFORM OBTER-CODIGO-FUNCIONARIO UNTIL
+               WS-CODIGO-DUPLICADO = "N"
            DISPLAY "Digite o nome do funcionario: " WITH NO ADVANCING
            ACCEPT NOME
-           DISPLAY "Digite a matricula do funcionario: " WITH NO ADVANCING
-           ACCEPT MATRICULA
-           DISPLAY "Digite o cargo do funcionario: " WITH NO ADVANCING
-           ACCEPT CARGO
-           DISPLAY "Digite o departamento: " WITH NO ADVANCING
-           ACCEPT DEPARTAMENTO
-           DISPLAY "Digite o salario: " WITH NO ADVANCING
-           ACCEPT SALARIO
+           DISPLAY "Digite a matricula do funcionario: "
+           WITH NO ADVANCING ACCEPT MATRICULA
+           MOVE "N" TO WS-CARGO-VALIDO
+           PERFORM OBTER-COD-CARGO UNTIL WS-CARGO-VALIDO = "Y"
+           MOVE "N" TO WS-DEPARTAMENTO-VALIDO
+           PERFORM OBTER-COD-DEPARTAMENTO UNTIL
+               WS-DEPARTAMENTO-VALIDO = "Y"
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-SALARIO-FUNCIONARIO UNTIL WS-ENTRADA-VALIDA = "Y"
+           PERFORM VERIFICAR-FAIXA-CARGO
            DISPLAY "Digite a data de admissao: " WITH NO ADVANCING
            ACCEPT DATA_ADMISSAO
            DISPLAY "Digite a data de desligamento: " WITH NO ADVANCING
            ACCEPT DATA_DESLIGAMENTO
+           DISPLAY "Digite o numero de filhos: " WITH NO ADVANCING
+           ACCEPT NUMERO-FILHOS
+           MOVE "N" TO WS-CPF-VALIDO
+           MOVE "Y" TO WS-CPF-DUPLICADO
+           PERFORM OBTER-CPF-FUNCIONARIO UNTIL
+               WS-CPF-VALIDO = "Y" AND WS-CPF-DUPLICADO = "N"
+
+           MOVE SPACES TO FUNCIONARIO-RECORD.
+           MOVE CODIGO TO FC-CODIGO
+           MOVE NOME TO FC-NOME
+           MOVE MATRICULA TO FC-MATRICULA
+           MOVE CARGO TO FC-CARGO
+           MOVE DEPARTAMENTO TO FC-DEPARTAMENTO
+           MOVE SALARIO TO FC-SALARIO
+           MOVE DATA_ADMISSAO TO FC-DATA-ADMISSAO
+           MOVE DATA_DESLIGAMENTO TO FC-DATA-DESLIGAMENTO
+           MOVE NUMERO-FILHOS TO FC-NUMERO-FILHOS
+           MOVE CPF TO FC-CPF.
 
-           MOVE SPACES TO FUNCIONARIO-DADOS.
-           STRING CODIGO "," 
-                  NOME "," 
-                  MATRICULA "," 
-                  CARGO "," 
-                  DEPARTAMENTO "," 
-                  SALARIO "," 
-                  DATA_ADMISSAO "," 
-                  DATA_DESLIGAMENTO
-                  INTO FUNCIONARIO-DADOS.
-
-           OPEN OUTPUT FUNCIONARIO-FILE.
-           WRITE FUNCIONARIO-RECORD FROM FUNCIONARIO-DADOS.
+           OPEN EXTEND FUNCIONARIO-FILE.
+           WRITE FUNCIONARIO-RECORD.
            CLOSE FUNCIONARIO-FILE.
 
            DISPLAY "Funcionario cadastrado com sucesso!".
@@ -119,44 +377,285 @@
            DISPLAY "================================================="
            DISPLAY "           CONSULTAR FUNCIONARIO                 "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo do Funcionario: " 
-           WITH NO ADVANCING ACCEPT CODIGO
+           DISPLAY "Buscar por: 1-Codigo 2-Nome (parcial): "
+               WITH NO ADVANCING
+           ACCEPT WS-BUSCA-OPCAO
+           IF WS-BUSCA-OPCAO = "2"
+               PERFORM CONSULTAR-FUNCIONARIO-POR-NOME
+           ELSE
+               PERFORM CONSULTAR-FUNCIONARIO-POR-CODIGO
+           END-IF
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
 
-           MOVE SPACES TO FUNCIONARIO-DADOS.
-           OPEN INPUT FUNCIONARIO-FILE.
-           PERFORM UNTIL END-OF-FILE
-               READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
-                   AT END
+       CONSULTAR-FUNCIONARIO-POR-CODIGO.
+           DISPLAY "Digite o codigo do Funcionario: "
+               WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           MOVE "N" TO WS-ACHOU-FUNCIONARIO
+           MOVE "N" TO END-OF-FILE-FLAG
+           MOVE SPACES TO FUNCIONARIO-DADOS
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-PARA-CONSULTAR-CODIGO UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           IF WS-ACHOU-FUNCIONARIO = "N"
+               DISPLAY "Funcionario nao encontrado."
+           END-IF.
+
+       LER-PARA-CONSULTAR-CODIGO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF CODIGO = WS-CODIGO
+                       PERFORM EXIBIR-DADOS-FUNCIONARIO
+                       MOVE "Y" TO WS-ACHOU-FUNCIONARIO
                        SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM PARSE-FUNCIONARIO-RECORD
-                       IF CODIGO = WS-CODIGO
-                           DISPLAY "Nome: " NOME
-                           DISPLAY "Matricula: " MATRICULA
-                           DISPLAY "Cargo: " CARGO
-                           DISPLAY "Departamento: " DEPARTAMENTO
-                           DISPLAY "Salario: " SALARIO
-                           DISPLAY "Data de Admissao: " DATA_ADMISSAO
-                           DISPLAY "Data de Desligamento: " DATA_DESLIGAMENTO
-                           SET END-OF-FILE TO TRUE
-                       END-IF
-               END-READ
-           END-PERFORM
+                   END-IF
+           END-READ.
+
+       CONSULTAR-FUNCIONARIO-POR-NOME.
+           DISPLAY "Digite parte do nome: " WITH NO ADVANCING
+           ACCEPT WS-BUSCA-NOME
+           COMPUTE WS-BUSCA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BUSCA-NOME))
+           MOVE "N" TO WS-ACHOU-FUNCIONARIO
+           MOVE "N" TO END-OF-FILE-FLAG
+           MOVE SPACES TO FUNCIONARIO-DADOS
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-PARA-CONSULTAR-NOME UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           IF WS-ACHOU-FUNCIONARIO = "N"
+               DISPLAY "Nenhum funcionario encontrado."
+           END-IF.
+
+       LER-PARA-CONSULTAR-NOME.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   MOVE 0 TO WS-TALLY-NOME
+                   IF WS-BUSCA-LEN > 0
+                       INSPECT NOME TALLYING WS-TALLY-NOME
+                           FOR ALL WS-BUSCA-NOME(1:WS-BUSCA-LEN)
+                   ELSE
+                       MOVE 1 TO WS-TALLY-NOME
+                   END-IF
+                   IF WS-TALLY-NOME > 0
+                       PERFORM EXIBIR-DADOS-FUNCIONARIO
+                       MOVE "Y" TO WS-ACHOU-FUNCIONARIO
+                   END-IF
+           END-READ.
+
+       EXIBIR-DADOS-FUNCIONARIO.
+           DISPLAY "Codigo: " CODIGO
+           DISPLAY "Nome: " NOME
+           DISPLAY "Matricula: " MATRICULA
+           DISPLAY "Cargo: " CARGO
+           DISPLAY "Departamento: " DEPARTAMENTO
+           DISPLAY "Salario: " SALARIO
+           DISPLAY "Data de Admissao: " DATA_ADMISSAO
+           DISPLAY "Data de Desligamento: " DATA_DESLIGAMENTO
+           DISPLAY "Numero de Filhos: " NUMERO-FILHOS
+           DISPLAY "CPF: " CPF
+           DISPLAY "------------------------------------------".
+
+       OBTER-CODIGO-FUNCIONARIO.
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-CODIGO-FUNCIONARIO UNTIL WS-ENTRADA-VALIDA = "Y"
+           PERFORM VALIDAR-CODIGO-FUNCIONARIO
+           IF WS-CODIGO-DUPLICADO = "Y"
+               DISPLAY "Codigo ja cadastrado, tente outro."
+           END-IF.
+
+       LER-CODIGO-FUNCIONARIO.
+           DISPLAY "Digite o codigo do Funcionario: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-CODIGO
+           IF WS-ENTRADA-CODIGO IS NUMERIC
+               MOVE WS-ENTRADA-CODIGO TO CODIGO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       VALIDAR-CODIGO-FUNCIONARIO.
+           MOVE "N" TO WS-CODIGO-DUPLICADO
+           MOVE "N" TO WS-FUNC-EOF
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-FUNCIONARIO-VALIDACAO UNTIL
+               WS-FUNC-EOF = "Y" OR WS-CODIGO-DUPLICADO = "Y"
            CLOSE FUNCIONARIO-FILE.
 
-           IF WS-CODIGO NOT = CODIGO
-               DISPLAY "Funcionario nao encontrado."
+       LER-FUNCIONARIO-VALIDACAO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-FUNC-EOF
+               NOT AT END
+                   MOVE FC-CODIGO TO WS-CODIGO
+                   IF WS-CODIGO = CODIGO
+                       MOVE "Y" TO WS-CODIGO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-DEPARTAMENTO.
+           DISPLAY "Digite o codigo do departamento: " WITH NO ADVANCING
+           ACCEPT DEPARTAMENTO
+           PERFORM VALIDAR-DEPARTAMENTO
+           IF WS-DEPARTAMENTO-VALIDO = "N"
+               DISPLAY "Departamento nao cadastrado, tente outro."
            END-IF.
 
-           DISPLAY WS-MENSAGEM-CONTINUAR
-           ACCEPT WS-OPTION.
+       VALIDAR-DEPARTAMENTO.
+           MOVE "N" TO WS-DEPARTAMENTO-VALIDO
+           MOVE "N" TO WS-DEPARTAMENTO-EOF
+           OPEN INPUT DEPARTAMENTO-FILE
+           PERFORM LER-DEPARTAMENTO-VALIDACAO UNTIL
+               WS-DEPARTAMENTO-EOF = "Y" OR WS-DEPARTAMENTO-VALIDO = "Y"
+           CLOSE DEPARTAMENTO-FILE.
+
+       LER-DEPARTAMENTO-VALIDACAO.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-DEPARTAMENTO-EOF
+               NOT AT END
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO WS-DEPTO-CODIGO
+                   IF WS-DEPTO-CODIGO = DEPARTAMENTO
+                       MOVE "Y" TO WS-DEPARTAMENTO-VALIDO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-CARGO.
+           DISPLAY "Digite o codigo do cargo: " WITH NO ADVANCING
+           ACCEPT CARGO
+           PERFORM VALIDAR-CARGO
+           IF WS-CARGO-VALIDO = "N"
+               DISPLAY "Cargo nao cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-CARGO.
+           MOVE "N" TO WS-CARGO-VALIDO
+           MOVE "N" TO WS-CARGO-EOF
+           OPEN INPUT CARGO-FILE
+           PERFORM LER-CARGO-VALIDACAO UNTIL
+               WS-CARGO-EOF = "Y" OR WS-CARGO-VALIDO = "Y"
+           CLOSE CARGO-FILE.
+
+       LER-CARGO-VALIDACAO.
+           READ CARGO-FILE INTO CARGO-RECORD
+               AT END
+                   MOVE "Y" TO WS-CARGO-EOF
+               NOT AT END
+                   MOVE CARGO-CODIGO-CHAVE TO WS-CARGO-CODIGO
+                   IF WS-CARGO-CODIGO = CARGO
+                       MOVE CG-TITULO TO WS-CARGO-TITULO
+                       MOVE CG-SALARIO-MIN TO WS-CARGO-SALARIO-MIN
+                       MOVE CG-SALARIO-MAX TO WS-CARGO-SALARIO-MAX
+                       MOVE "Y" TO WS-CARGO-VALIDO
+                   END-IF
+           END-READ.
+
+       LER-SALARIO-FUNCIONARIO.
+           DISPLAY "Digite o salario: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-SALARIO
+           IF WS-ENTRADA-SALARIO IS NUMERIC
+               MOVE WS-ENTRADA-SALARIO TO SALARIO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
+       VERIFICAR-FAIXA-CARGO.
+           IF SALARIO < WS-CARGO-SALARIO-MIN
+               OR SALARIO > WS-CARGO-SALARIO-MAX
+               DISPLAY "Aviso: salario fora da faixa do cargo ("
+                   WS-CARGO-SALARIO-MIN " a "
+                   WS-CARGO-SALARIO-MAX ")."
+           END-IF.
 
        PARSE-FUNCIONARIO-RECORD.
-           UNSTRING FUNCIONARIO-DADOS
-               DELIMITED BY ","
-               INTO WS-CODIGO, NOME, MATRICULA, 
-               CARGO, DEPARTAMENTO, SALARIO, 
-               DATA_ADMISSAO, DATA_DESLIGAMENTO.
+           MOVE FC-CODIGO TO CODIGO
+           MOVE FC-NOME TO NOME
+           MOVE FC-MATRICULA TO MATRICULA
+           MOVE FC-CARGO TO CARGO
+           MOVE FC-DEPARTAMENTO TO DEPARTAMENTO
+           MOVE FC-SALARIO TO SALARIO
+           MOVE FC-DATA-ADMISSAO TO DATA_ADMISSAO
+           MOVE FC-DATA-DESLIGAMENTO TO DATA_DESLIGAMENTO
+           MOVE FC-NUMERO-FILHOS TO NUMERO-FILHOS
+           MOVE FC-CPF TO CPF.
+
+       OBTER-CPF-FUNCIONARIO.
+           DISPLAY "Digite o CPF (somente numeros): " WITH NO ADVANCING
+           ACCEPT CPF
+           PERFORM VALIDAR-FORMATO-CPF
+           IF WS-CPF-VALIDO = "N"
+               DISPLAY "CPF invalido, verifique os digitos e "
+                   "tente novamente."
+           ELSE
+               MOVE CPF TO WS-CPF-CANDIDATO
+               PERFORM VALIDAR-CPF-DUPLICADO
+               MOVE WS-CPF-CANDIDATO TO CPF
+               IF WS-CPF-DUPLICADO = "Y"
+                   DISPLAY "CPF ja cadastrado para outro funcionario."
+               END-IF
+           END-IF.
+
+       VALIDAR-FORMATO-CPF.
+           MOVE "N" TO WS-CPF-VALIDO
+           MOVE 0 TO WS-CPF-SOMA
+           PERFORM SOMAR-DV1-CPF VARYING WS-CPF-I FROM 1 BY 1
+               UNTIL WS-CPF-I > 9
+           COMPUTE WS-CPF-RESTO = WS-CPF-SOMA - (WS-CPF-SOMA / 11 * 11)
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+           IF CPF-DIGITOS(10) = WS-CPF-DV1
+               MOVE 0 TO WS-CPF-SOMA
+               PERFORM SOMAR-DV2-CPF VARYING WS-CPF-I FROM 1 BY 1
+                   UNTIL WS-CPF-I > 10
+               COMPUTE WS-CPF-RESTO =
+                   WS-CPF-SOMA - (WS-CPF-SOMA / 11 * 11)
+               IF WS-CPF-RESTO < 2
+                   MOVE 0 TO WS-CPF-DV2
+               ELSE
+                   COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+               END-IF
+               IF CPF-DIGITOS(11) = WS-CPF-DV2
+                   MOVE "Y" TO WS-CPF-VALIDO
+               END-IF
+           END-IF.
+
+       SOMAR-DV1-CPF.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               CPF-DIGITOS(WS-CPF-I) * WS-PESO-CPF-1-DIG(WS-CPF-I).
+
+       SOMAR-DV2-CPF.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+               CPF-DIGITOS(WS-CPF-I) * WS-PESO-CPF-2-DIG(WS-CPF-I).
+
+       VALIDAR-CPF-DUPLICADO.
+           MOVE "N" TO WS-CPF-DUPLICADO
+           MOVE "N" TO WS-FUNC-EOF
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-FUNCIONARIO-CPF UNTIL
+               WS-FUNC-EOF = "Y" OR WS-CPF-DUPLICADO = "Y"
+           CLOSE FUNCIONARIO-FILE.
+
+       LER-FUNCIONARIO-CPF.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-FUNC-EOF
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF CPF = WS-CPF-CANDIDATO
+                       MOVE "Y" TO WS-CPF-DUPLICADO
+                   END-IF
+           END-READ.
 
        ATUALIZAR-FUNCIONARIO.
            CALL 'clearScreen'.
@@ -167,65 +666,644 @@
            WITH NO ADVANCING ACCEPT WS-CODIGO
            DISPLAY "Digite os novos dados do funcionario: "
            DISPLAY "Nome: " WITH NO ADVANCING ACCEPT WS-NEW-NOME
-           DISPLAY "Matricula: " WITH NO ADVANCING ACCEPT WS-NEW-MATRICULA
-           DISPLAY "Cargo: " WITH NO ADVANCING ACCEPT WS-NEW-CARGO
-           DISPLAY "Departamento: " WITH NO ADVANCING ACCEPT WS-NEW-DEPARTAMENTO
-           DISPLAY "Salario: " WITH NO ADVANCING ACCEPT WS-NEW-SALARIO
-           DISPLAY "Data de Admissao: " WITH NO ADVANCING ACCEPT WS-NEW-DATA_ADMISSAO
-           DISPLAY "Data de Desligamento: " WITH NO ADVANCING ACCEPT WS-NEW-DATA_DESLIGAMENTO
-
-           MOVE SPACES TO FUNCIONARIO-DADOS.
-           STRING WS-NEW-CODIGO "," 
-                  WS-NEW-NOME "," 
-                  WS-NEW-MATRICULA "," 
-                  WS-NEW-CARGO "," 
-                  WS-NEW-DEPARTAMENTO "," 
-                  WS-NEW-SALARIO "," 
-                  WS-NEW-DATA_ADMISSAO "," 
-                  WS-NEW-DATA_DESLIGAMENTO
-                  INTO FUNCIONARIO-DADOS.
-
-           OPEN I-O FUNCIONARIO-FILE.
-           PERFORM UNTIL END-OF-FILE
-               READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
-                   AT END
-                       SET END-OF-FILE TO TRUE
-                   NOT AT END
-                       PERFORM PARSE-FUNCIONARIO-RECORD
-                       IF WS-CODIGO = CODIGO
-                           REWRITE FUNCIONARIO-RECORD FROM FUNCIONARIO-DADOS
-                           DISPLAY "Funcionario atualizado com sucesso!"
-                           SET END-OF-FILE TO TRUE
-                       END-IF
-               END-READ
-           END-PERFORM
+           DISPLAY "Matricula: " WITH NO ADVANCING
+           ACCEPT WS-NEW-MATRICULA
+           MOVE "N" TO WS-CARGO-VALIDO
+           PERFORM OBTER-COD-CARGO UNTIL WS-CARGO-VALIDO = "Y"
+           MOVE CARGO TO WS-NEW-CARGO
+           MOVE "N" TO WS-DEPARTAMENTO-VALIDO
+           PERFORM OBTER-COD-DEPARTAMENTO UNTIL
+               WS-DEPARTAMENTO-VALIDO = "Y"
+           MOVE DEPARTAMENTO TO WS-NEW-DEPARTAMENTO
+           MOVE "N" TO WS-ENTRADA-VALIDA
+           PERFORM LER-NOVO-SALARIO-FUNCIONARIO UNTIL
+               WS-ENTRADA-VALIDA = "Y"
+           MOVE WS-NEW-SALARIO TO SALARIO
+           PERFORM VERIFICAR-FAIXA-CARGO
+           DISPLAY "Data de Admissao: " WITH NO ADVANCING
+           ACCEPT WS-NEW-DATA_ADMISSAO
+           DISPLAY "Data de Desligamento: " WITH NO ADVANCING
+           ACCEPT WS-NEW-DATA_DESLIGAMENTO
+           DISPLAY "Numero de Filhos: " WITH NO ADVANCING
+           ACCEPT WS-NEW-NUMERO-FILHOS
+
+           PERFORM BACKUP-ARQUIVO-FUNCIONARIO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN I-O FUNCIONARIO-FILE
+           PERFORM LER-PARA-ATUALIZAR-FUNCIONARIO UNTIL END-OF-FILE
            CLOSE FUNCIONARIO-FILE.
 
+       BACKUP-ARQUIVO-FUNCIONARIO.
+           CALL "SYSTEM" USING
+               "copy dadosFuncionario.txt dadosFuncionario.bak".
+
+       LER-PARA-ATUALIZAR-FUNCIONARIO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF WS-CODIGO = CODIGO
+                       MOVE CARGO TO WS-OLD-CARGO
+                       MOVE DEPARTAMENTO TO WS-OLD-DEPARTAMENTO
+                       MOVE WS-NEW-NOME TO FC-NOME
+                       MOVE WS-NEW-MATRICULA TO FC-MATRICULA
+                       MOVE WS-NEW-CARGO TO FC-CARGO
+                       MOVE WS-NEW-DEPARTAMENTO TO FC-DEPARTAMENTO
+                       MOVE WS-NEW-SALARIO TO FC-SALARIO
+                       MOVE WS-NEW-DATA_ADMISSAO TO FC-DATA-ADMISSAO
+                       MOVE WS-NEW-DATA_DESLIGAMENTO
+                           TO FC-DATA-DESLIGAMENTO
+                       MOVE WS-NEW-NUMERO-FILHOS TO FC-NUMERO-FILHOS
+                       REWRITE FUNCIONARIO-RECORD
+                       IF WS-NEW-CARGO NOT = WS-OLD-CARGO
+                           OR WS-NEW-DEPARTAMENTO
+                               NOT = WS-OLD-DEPARTAMENTO
+                           PERFORM REGISTRAR-TRANSFERENCIA-FUNCIONARIO
+                       END-IF
+                       DISPLAY "Funcionario atualizado com sucesso!"
+                       SET END-OF-FILE TO TRUE
+                   END-IF
+           END-READ.
+
+       REGISTRAR-TRANSFERENCIA-FUNCIONARIO.
+           ACCEPT WS-TRANSFERENCIA-DATA FROM DATE YYYYMMDD
+           OPEN EXTEND TRANSFERENCIA-FILE
+           STRING WS-CODIGO "," WS-OLD-DEPARTAMENTO ","
+               WS-NEW-DEPARTAMENTO "," WS-OLD-CARGO ","
+               WS-NEW-CARGO "," WS-TRANSFERENCIA-DATA
+               DELIMITED BY SIZE INTO TRANSFERENCIA-DADOS
+           WRITE TRANSFERENCIA-RECORD
+           CLOSE TRANSFERENCIA-FILE.
+
+       LER-NOVO-SALARIO-FUNCIONARIO.
+           DISPLAY "Salario: " WITH NO ADVANCING
+           ACCEPT WS-ENTRADA-SALARIO
+           IF WS-ENTRADA-SALARIO IS NUMERIC
+               MOVE WS-ENTRADA-SALARIO TO WS-NEW-SALARIO
+               MOVE "Y" TO WS-ENTRADA-VALIDA
+           ELSE
+               DISPLAY "Entrada invalida, digite somente numeros."
+           END-IF.
+
        REMOVER-FUNCIONARIO.
            CALL 'clearScreen'.
            DISPLAY "================================================="
            DISPLAY "              REMOVER FUNCIONARIO               "
            DISPLAY "================================================="
-           DISPLAY "Digite o codigo do Funcionario: " 
-           WITH NO ADVANCING ACCEPT WS-CODIGO
+           PERFORM VERIFICAR-CHECKPOINT-REMOCAO
+           IF WS-CKP-EXISTE = "S"
+               DISPLAY "Remocao anterior interrompida detectada,"
+               DISPLAY "retomando a partir do registro "
+                   WS-CKP-CONTADOR "..."
+               PERFORM RETOMAR-COPIA-REBUILD-FUNCIONARIO
+               PERFORM LIMPAR-CHECKPOINT-REMOCAO
+               DISPLAY "Remocao anterior concluida com sucesso."
+           END-IF
+           IF WS-USUARIO-ADMIN = "Y"
+               DISPLAY "Digite o codigo do Funcionario: "
+               WITH NO ADVANCING ACCEPT WS-CODIGO
+               PERFORM VERIFICAR-ENDERECO-FUNCIONARIO
+               IF WS-TEM-ENDERECO = "Y"
+                   DISPLAY "Funcionario possui endereco cadastrado em "
+                       "dadosEndereco.txt."
+                   DISPLAY "Remocao bloqueada ate que o endereco seja "
+                       "removido."
+               ELSE
+                   DISPLAY "Confirma a remocao do funcionario "
+                       WS-CODIGO "? (S/N): " WITH NO ADVANCING
+                   ACCEPT WS-CONFIRMA-REMOCAO
+
+                   IF WS-CONFIRMA-REMOCAO = "S"
+                       OR WS-CONFIRMA-REMOCAO = "s"
+                       PERFORM EXECUTAR-REMOCAO-FUNCIONARIO
+                   ELSE
+                       DISPLAY "Remocao cancelada."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Acesso restrito a administradores."
+           END-IF.
 
-           OPEN I-O FUNCIONARIO-FILE.
-           MOVE SPACES TO FUNCIONARIO-DADOS.
+       VERIFICAR-ENDERECO-FUNCIONARIO.
+           MOVE "N" TO WS-TEM-ENDERECO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT ENDERECO-FILE
            PERFORM UNTIL END-OF-FILE
-               READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               READ ENDERECO-FILE INTO ENDERECO-DADOS
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
-                       PERFORM PARSE-FUNCIONARIO-RECORD
-                       IF WS-CODIGO NOT = CODIGO
-                           WRITE FUNCIONARIO-RECORD FROM FUNCIONARIO-DADOS
+                       IF EN-CODIGO = WS-CODIGO
+                           AND EN-TIPO-ENTIDADE = "F"
+                           MOVE "Y" TO WS-TEM-ENDERECO
+                           SET END-OF-FILE TO TRUE
                        END-IF
                END-READ
            END-PERFORM
-           CLOSE FUNCIONARIO-FILE.
+           CLOSE ENDERECO-FILE.
+
+       VERIFICAR-CHECKPOINT-REMOCAO.
+           MOVE "N" TO WS-CKP-EXISTE
+           OPEN INPUT CHECKPOINT-REMOCAO-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-REMOCAO-FILE
+                   AT END
+                       MOVE "N" TO WS-CKP-EXISTE
+                   NOT AT END
+                       IF CKP-REMOCAO-FASE = "FASE2"
+                           MOVE "S" TO WS-CKP-EXISTE
+                           MOVE CKP-REMOCAO-CONTADOR TO WS-CKP-CONTADOR
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-REMOCAO-FILE
+           END-IF.
+
+       GRAVAR-CHECKPOINT-REMOCAO.
+           OPEN OUTPUT CHECKPOINT-REMOCAO-FILE
+           WRITE CHECKPOINT-REMOCAO-LINHA
+           CLOSE CHECKPOINT-REMOCAO-FILE.
+
+       LIMPAR-CHECKPOINT-REMOCAO.
+           OPEN OUTPUT CHECKPOINT-REMOCAO-FILE
+           CLOSE CHECKPOINT-REMOCAO-FILE.
+
+       EXECUTAR-REMOCAO-FUNCIONARIO.
+           PERFORM BACKUP-ARQUIVO-FUNCIONARIO
+           PERFORM CONSTRUIR-REBUILD-FUNCIONARIO
+           MOVE "FASE2" TO CKP-REMOCAO-FASE
+           MOVE 0 TO CKP-REMOCAO-CONTADOR
+           MOVE 0 TO WS-CKP-CONTADOR
+           PERFORM GRAVAR-CHECKPOINT-REMOCAO
+           OPEN OUTPUT FUNCIONARIO-FILE
+           CLOSE FUNCIONARIO-FILE
+           PERFORM COPIAR-REBUILD-PARA-FUNCIONARIO
+           PERFORM LIMPAR-CHECKPOINT-REMOCAO
+           IF WS-ACHOU-FUNCIONARIO = "N"
+               DISPLAY "Funcionario nao encontrado."
+           ELSE
+               DISPLAY "Funcionario removido com sucesso!"
+           END-IF.
+
+       CONSTRUIR-REBUILD-FUNCIONARIO.
+           MOVE "N" TO WS-ACHOU-FUNCIONARIO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT FUNCIONARIO-FILE
+           OPEN OUTPUT FUNCIONARIO-REBUILD-FILE
+           PERFORM COPIAR-PARA-REBUILD-FUNCIONARIO UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           CLOSE FUNCIONARIO-REBUILD-FILE.
+
+       COPIAR-PARA-REBUILD-FUNCIONARIO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF WS-CODIGO = CODIGO
+                       MOVE "Y" TO WS-ACHOU-FUNCIONARIO
+                   ELSE
+                       WRITE FUNCIONARIO-REBUILD-DADOS
+                           FROM FUNCIONARIO-DADOS
+                   END-IF
+           END-READ.
+
+       COPIAR-REBUILD-PARA-FUNCIONARIO.
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN I-O FUNCIONARIO-FILE
+           OPEN INPUT FUNCIONARIO-REBUILD-FILE
+           PERFORM COPIAR-UM-REGISTRO-REBUILD UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           CLOSE FUNCIONARIO-REBUILD-FILE.
+
+       COPIAR-UM-REGISTRO-REBUILD.
+           READ FUNCIONARIO-REBUILD-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   WRITE FUNCIONARIO-RECORD FROM FUNCIONARIO-DADOS
+                   ADD 1 TO WS-CKP-CONTADOR
+                   MOVE "FASE2" TO CKP-REMOCAO-FASE
+                   MOVE WS-CKP-CONTADOR TO CKP-REMOCAO-CONTADOR
+                   PERFORM GRAVAR-CHECKPOINT-REMOCAO
+           END-READ.
+
+       RETOMAR-COPIA-REBUILD-FUNCIONARIO.
+           MOVE "N" TO END-OF-FILE-FLAG
+           MOVE WS-CKP-CONTADOR TO WS-CKP-INDICE
+           OPEN INPUT FUNCIONARIO-REBUILD-FILE
+           PERFORM PULAR-REGISTRO-REBUILD
+               WS-CKP-INDICE TIMES
+           OPEN I-O FUNCIONARIO-FILE
+           PERFORM COPIAR-UM-REGISTRO-REBUILD UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           CLOSE FUNCIONARIO-REBUILD-FILE.
+
+       PULAR-REGISTRO-REBUILD.
+           READ FUNCIONARIO-REBUILD-FILE INTO FUNCIONARIO-DADOS.
+
+       EXECUTAR-FOLHA-PAGAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "          EXECUTAR FOLHA DE PAGAMENTO           "
+           DISPLAY "================================================="
+           ACCEPT WS-FOLHA-DATA FROM DATE YYYYMMDD
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-PARA-FOLHA UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           DISPLAY "Folha de pagamento gerada com sucesso!"
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-FOLHA.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF DATA_DESLIGAMENTO = SPACES
+                       PERFORM CALCULAR-FOLHA-FUNCIONARIO
+                       PERFORM GRAVAR-FOLHA-FUNCIONARIO
+                       DISPLAY "Funcionario: " CODIGO " " NOME
+                       DISPLAY "  Salario Bruto: " WS-SALARIO-BRUTO
+                       DISPLAY "  INSS: " WS-INSS
+                       DISPLAY "  Imposto de Renda: "
+                           WS-IMPOSTO-RENDA
+                       DISPLAY "  Salario Familia: "
+                           WS-SALARIO-FAMILIA
+                       DISPLAY "  Salario Liquido: "
+                           WS-SALARIO-LIQUIDO
+                       DISPLAY "----------------------------------"
+                   END-IF
+           END-READ.
+
+       CALCULAR-FOLHA-FUNCIONARIO.
+           MOVE SALARIO TO WS-SALARIO-BRUTO
+
+           IF WS-SALARIO-BRUTO <= 2500
+               COMPUTE WS-INSS = WS-SALARIO-BRUTO / 100 * 8
+           ELSE IF WS-SALARIO-BRUTO <= 6300
+               COMPUTE WS-INSS = WS-SALARIO-BRUTO / 100 * 8
+           ELSE
+               COMPUTE WS-INSS = WS-SALARIO-BRUTO / 100 * 8
+           END-IF
+
+           IF (WS-SALARIO-BRUTO - WS-INSS) <= 5000
+               COMPUTE WS-IMPOSTO-RENDA = 0
+           ELSE IF (WS-SALARIO-BRUTO - WS-INSS) <= 12000
+               COMPUTE WS-IMPOSTO-RENDA =
+                   (WS-SALARIO-BRUTO - WS-INSS) / 100 * 5
+           ELSE
+               COMPUTE WS-IMPOSTO-RENDA =
+                   (WS-SALARIO-BRUTO - WS-INSS) / 100 * 10
+           END-IF
+
+           COMPUTE WS-SALARIO-FAMILIA = NUMERO-FILHOS * 20
+           COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-BRUTO - WS-INSS
+               - WS-IMPOSTO-RENDA + WS-SALARIO-FAMILIA.
+
+       GRAVAR-FOLHA-FUNCIONARIO.
+           MOVE SPACES TO FOLHA-RECORD
+           MOVE CODIGO TO FP-CODIGO
+           MOVE NOME TO FP-NOME
+           MOVE WS-FOLHA-DATA TO FP-DATA
+           MOVE WS-SALARIO-BRUTO TO FP-SALARIO-BRUTO
+           MOVE WS-INSS TO FP-INSS
+           MOVE WS-IMPOSTO-RENDA TO FP-IMPOSTO-RENDA
+           MOVE WS-SALARIO-FAMILIA TO FP-SALARIO-FAMILIA
+           MOVE WS-SALARIO-LIQUIDO TO FP-SALARIO-LIQUIDO
+           OPEN EXTEND FOLHA-FILE
+           WRITE FOLHA-RECORD
+           CLOSE FOLHA-FILE.
+
+       IMPRIMIR-RECIBO-PAGAMENTO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "        IMPRIMIR RECIBO DE PAGAMENTO            "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario: " WITH NO ADVANCING
+           ACCEPT WS-CODIGO
+           MOVE "N" TO WS-RECIBO-ACHADO
+           MOVE "N" TO WS-FUNC-EOF
+           OPEN INPUT FOLHA-FILE
+           PERFORM LER-FOLHA-PARA-RECIBO UNTIL WS-FUNC-EOF = "Y"
+           CLOSE FOLHA-FILE
+
+           IF WS-RECIBO-ACHADO = "N"
+               DISPLAY "Nenhuma folha de pagamento encontrada para "
+                   "este funcionario."
+           ELSE
+               PERFORM GERAR-ARQUIVO-RECIBO
+               DISPLAY "Recibo de pagamento gravado em "
+                   WS-RECIBO-NOME-ARQUIVO
+           END-IF
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-FOLHA-PARA-RECIBO.
+           READ FOLHA-FILE INTO FOLHA-RECORD
+               AT END
+                   MOVE "Y" TO WS-FUNC-EOF
+               NOT AT END
+                   MOVE FP-CODIGO TO WS-FOLHA-CODIGO
+                   MOVE FP-NOME TO WS-FOLHA-NOME
+                   MOVE FP-DATA TO WS-FOLHA-DATA
+                   MOVE FP-SALARIO-BRUTO TO WS-SALARIO-BRUTO
+                   MOVE FP-INSS TO WS-INSS
+                   MOVE FP-IMPOSTO-RENDA TO WS-IMPOSTO-RENDA
+                   MOVE FP-SALARIO-FAMILIA TO WS-SALARIO-FAMILIA
+                   MOVE FP-SALARIO-LIQUIDO TO WS-SALARIO-LIQUIDO
+                   IF WS-FOLHA-CODIGO = WS-CODIGO
+                       MOVE "Y" TO WS-RECIBO-ACHADO
+                   END-IF
+           END-READ.
+
+       GERAR-ARQUIVO-RECIBO.
+           MOVE SPACES TO WS-RECIBO-NOME-ARQUIVO
+           STRING "reciboPagamento_" DELIMITED BY SIZE
+                  WS-FOLHA-CODIGO DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-FOLHA-DATA DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-RECIBO-NOME-ARQUIVO
+           OPEN OUTPUT RECIBO-FILE
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Recibo de Pagamento - Codigo: " DELIMITED BY SIZE
+                  WS-FOLHA-CODIGO DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Nome: " DELIMITED BY SIZE
+                  WS-FOLHA-NOME DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Data de Referencia: " DELIMITED BY SIZE
+                  WS-FOLHA-DATA DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE "----------------------------------------" TO
+               RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Salario Base: " DELIMITED BY SIZE
+                  WS-SALARIO-BRUTO DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Salario Bruto: " DELIMITED BY SIZE
+                  WS-SALARIO-BRUTO DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "INSS: " DELIMITED BY SIZE
+                  WS-INSS DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Imposto de Renda: " DELIMITED BY SIZE
+                  WS-IMPOSTO-RENDA DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Salario Familia: " DELIMITED BY SIZE
+                  WS-SALARIO-FAMILIA DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           MOVE SPACES TO RECIBO-LINHA
+           STRING "Salario Liquido: " DELIMITED BY SIZE
+                  WS-SALARIO-LIQUIDO DELIMITED BY SIZE
+               INTO RECIBO-LINHA
+           WRITE RECIBO-LINHA
+           CLOSE RECIBO-FILE.
+
+       CONSULTAR-TRANSFERENCIA-FUNCIONARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "    HISTORICO DE TRANSFERENCIAS DO FUNCIONARIO   "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario: " WITH NO ADVANCING
+           ACCEPT WS-CONSULTA-TRANSF-CODIGO
+
+           MOVE "N" TO WS-TRANSF-ACHADO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT TRANSFERENCIA-FILE
+           PERFORM LER-PARA-CONSULTAR-TRANSFERENCIA UNTIL END-OF-FILE
+           CLOSE TRANSFERENCIA-FILE
+
+           IF WS-TRANSF-ACHADO = "N"
+               DISPLAY "Nenhuma transferencia encontrada para este "
+                   "funcionario."
+           END-IF
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-CONSULTAR-TRANSFERENCIA.
+           READ TRANSFERENCIA-FILE INTO TRANSFERENCIA-RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   UNSTRING TRANSFERENCIA-DADOS DELIMITED BY ","
+                       INTO WS-TRANSF-COD WS-TRANSF-DEPTO-ANT
+                            WS-TRANSF-DEPTO-NOVO WS-TRANSF-CARGO-ANT
+                            WS-TRANSF-CARGO-NOVO WS-TRANSF-DATA
+                   IF WS-TRANSF-COD = WS-CONSULTA-TRANSF-CODIGO
+                       MOVE "Y" TO WS-TRANSF-ACHADO
+                       DISPLAY WS-TRANSF-DATA
+                           " - Departamento: " WS-TRANSF-DEPTO-ANT
+                           " -> " WS-TRANSF-DEPTO-NOVO
+                           "  Cargo: " WS-TRANSF-CARGO-ANT
+                           " -> " WS-TRANSF-CARGO-NOVO
+                   END-IF
+           END-READ.
+
+       RELATORIO-FERIAS.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "      RELATORIO DE ELEGIBILIDADE DE FERIAS      "
+           DISPLAY "================================================="
+           ACCEPT WS-DATA-ATUAL-FERIAS FROM DATE YYYYMMDD
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-PARA-FERIAS UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-FERIAS.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF DATA_DESLIGAMENTO = SPACES
+                       AND DATA_ADMISSAO NOT = SPACES
+                       PERFORM CALCULAR-PROXIMA-FERIAS
+                       DISPLAY "Funcionario: " CODIGO " " NOME
+                       DISPLAY "  Data de Admissao: " DATA_ADMISSAO
+                       IF WS-DATA-ATUAL-FERIAS >
+                               WS-DATA-PROXIMA-FERIAS
+                           DISPLAY "  Situacao: FERIAS VENCIDAS"
+                       ELSE
+                           COMPUTE WS-DIAS-PARA-FERIAS =
+                               FUNCTION INTEGER-OF-DATE
+                                   (WS-DATA-PROXIMA-FERIAS) -
+                               FUNCTION INTEGER-OF-DATE
+                                   (WS-DATA-ATUAL-FERIAS)
+                           DISPLAY "  Proxima Elegibilidade em "
+                               WS-DIAS-PARA-FERIAS " DIA(S)"
+                       END-IF
+                       DISPLAY "----------------------------------"
+                   END-IF
+           END-READ.
+
+       CALCULAR-PROXIMA-FERIAS.
+           UNSTRING DATA_ADMISSAO DELIMITED BY "/"
+               INTO WS-DD-ADMISSAO WS-MM-ADMISSAO WS-AAAA-ADMISSAO
+           COMPUTE WS-DATA-ADMISSAO-NUM =
+               WS-AAAA-ADMISSAO * 10000 + WS-MM-ADMISSAO * 100
+               + WS-DD-ADMISSAO
+           COMPUTE WS-DATA-PROXIMA-FERIAS =
+               WS-DATA-ADMISSAO-NUM + 10000.
+
+       ARQUIVAR-FUNCIONARIOS-DESLIGADOS.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "       ARQUIVAR FUNCIONARIOS DESLIGADOS         "
+           DISPLAY "================================================="
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN I-O FUNCIONARIO-FILE
+           PERFORM LER-PARA-ARQUIVAR UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           DISPLAY "Arquivamento concluido!"
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-ARQUIVAR.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF DATA_DESLIGAMENTO NOT = SPACES
+                       PERFORM GRAVAR-FUNCIONARIO-HISTORICO
+                       DELETE FUNCIONARIO-FILE
+                       DISPLAY "Arquivado: " CODIGO " " NOME
+                   END-IF
+           END-READ.
+
+       GRAVAR-FUNCIONARIO-HISTORICO.
+           OPEN EXTEND FUNCIONARIO-HIST-FILE
+           WRITE FUNCIONARIO-HIST-RECORD FROM FUNCIONARIO-DADOS
+           CLOSE FUNCIONARIO-HIST-FILE.
+
+       CONSULTAR-FUNCIONARIO-HISTORICO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "       CONSULTAR FUNCIONARIO ARQUIVADO          "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo do Funcionario: " WITH NO ADVANCING
+           ACCEPT WS-CONSULTA-HIST-CODIGO
+
+           MOVE "N" TO WS-HIST-ACHADO
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT FUNCIONARIO-HIST-FILE
+           PERFORM LER-PARA-CONSULTAR-HIST UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-HIST-FILE
+
+           IF WS-HIST-ACHADO = "N"
+               DISPLAY "Funcionario nao encontrado no historico."
+           END-IF
+
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-CONSULTAR-HIST.
+           READ FUNCIONARIO-HIST-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF CODIGO = WS-CONSULTA-HIST-CODIGO
+                       MOVE "Y" TO WS-HIST-ACHADO
+                       DISPLAY "Nome: " NOME
+                       DISPLAY "Matricula: " MATRICULA
+                       DISPLAY "Cargo: " CARGO
+                       DISPLAY "Departamento: " DEPARTAMENTO
+                       DISPLAY "Salario: " SALARIO
+                       DISPLAY "Data de Admissao: " DATA_ADMISSAO
+                       DISPLAY "Data de Desligamento: "
+                           DATA_DESLIGAMENTO
+                       DISPLAY "CPF: " CPF
+                   END-IF
+           END-READ.
+
+       GERAR-RELATORIO-FUNCIONARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "       GERAR RELATORIO DE FUNCIONARIOS           "
+           DISPLAY "================================================="
+           MOVE 0 TO WS-REL-PAGINA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA
+           MOVE 0 TO WS-REL-TOTAL-REGISTROS
+           ACCEPT WS-REL-DATA-ATUAL FROM DATE YYYYMMDD
+           OPEN OUTPUT RELATORIO-FUNCIONARIO-FILE
+           PERFORM ESCREVER-CABECALHO-RELATORIO-FUNC
+           MOVE "N" TO END-OF-FILE-FLAG
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-PARA-RELATORIO-FUNCIONARIO UNTIL END-OF-FILE
+           CLOSE FUNCIONARIO-FILE
+           PERFORM ESCREVER-RODAPE-RELATORIO-FUNC
+           CLOSE RELATORIO-FUNCIONARIO-FILE
+           DISPLAY "Relatorio gravado em relatorioFuncionario.txt"
+           DISPLAY WS-MENSAGEM-CONTINUAR
+           ACCEPT WS-OPTION.
+
+       LER-PARA-RELATORIO-FUNCIONARIO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-DADOS
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM PARSE-FUNCIONARIO-RECORD
+                   IF WS-REL-CONTADOR-LINHA >= 20
+                       PERFORM ESCREVER-CABECALHO-RELATORIO-FUNC
+                   END-IF
+                   MOVE CODIGO TO WS-REL-CODIGO
+                   MOVE NOME TO WS-REL-NOME
+                   MOVE MATRICULA TO WS-REL-MATRICULA
+                   MOVE CARGO TO WS-REL-CARGO
+                   MOVE DEPARTAMENTO TO WS-REL-DEPARTAMENTO
+                   MOVE SALARIO TO WS-REL-SALARIO
+                   WRITE RELATORIO-FUNCIONARIO-LINHA
+                       FROM WS-REL-LINHA-DETALHE
+                   ADD 1 TO WS-REL-CONTADOR-LINHA
+                   ADD 1 TO WS-REL-TOTAL-REGISTROS
+           END-READ.
 
-           DISPLAY "Funcionario removido com sucesso!".
+       ESCREVER-CABECALHO-RELATORIO-FUNC.
+           IF WS-REL-PAGINA > 0
+               MOVE SPACES TO RELATORIO-FUNCIONARIO-LINHA
+               WRITE RELATORIO-FUNCIONARIO-LINHA
+           END-IF
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-REL-DATA-ATUAL TO WS-REL-TITULO-DATA
+           MOVE WS-REL-PAGINA TO WS-REL-TITULO-PAGINA
+           WRITE RELATORIO-FUNCIONARIO-LINHA FROM WS-REL-LINHA-TITULO
+           MOVE ALL "=" TO RELATORIO-FUNCIONARIO-LINHA
+           WRITE RELATORIO-FUNCIONARIO-LINHA
+           WRITE RELATORIO-FUNCIONARIO-LINHA FROM WS-REL-LINHA-CABECALHO
+           MOVE ALL "-" TO RELATORIO-FUNCIONARIO-LINHA
+           WRITE RELATORIO-FUNCIONARIO-LINHA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA.
 
+       ESCREVER-RODAPE-RELATORIO-FUNC.
+           MOVE ALL "=" TO RELATORIO-FUNCIONARIO-LINHA
+           WRITE RELATORIO-FUNCIONARIO-LINHA
+           MOVE WS-REL-TOTAL-REGISTROS TO WS-REL-RODAPE-TOTAL
+           WRITE RELATORIO-FUNCIONARIO-LINHA FROM WS-REL-LINHA-RODAPE.
 
        RETORNAR.
            DISPLAY "Voltando ao menu principal."
