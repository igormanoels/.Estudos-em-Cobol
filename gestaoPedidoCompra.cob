@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoPedidoCompra.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT PEDIDO-FILE ASSIGN TO "dadosPedidoCompra.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS PEDIDO-NUMERO-CHAVE.
+               SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FORN-CODIGO-CHAVE.
+               SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+               SELECT KARDEX-FILE ASSIGN TO "dadosKardex.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDO-FILE.
+       01 PEDIDO-RECORD.
+           05 PEDIDO-DADOS PIC X(100).
+       01 PEDIDO-RECORD-CHAVE REDEFINES PEDIDO-RECORD.
+           05 PEDIDO-NUMERO-CHAVE PIC 9(6).
+           05 FILLER PIC X(94).
+
+       COPY FORNECEDOR.
+
+       COPY ESTOQUE.
+
+       FD KARDEX-FILE.
+       01 KARDEX-RECORD.
+           05 KARDEX-DADOS PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9 VALUE 0.
+       01 PEDIDO.
+           05 NUMERO-PEDIDO     PIC 9(6).
+           05 COD-FORNECEDOR    PIC 9(6).
+           05 COD-PRODUTO       PIC 9(5).
+           05 QUANTIDADE-PEDIDO PIC 9(3).
+           05 STATUS-PEDIDO     PIC X.
+               88 PEDIDO-PENDENTE VALUE "P".
+               88 PEDIDO-RECEBIDO VALUE "R".
+           05 DATA-PEDIDO       PIC 9(8).
+           05 DATA-RECEBIMENTO  PIC 9(8).
+       01 PRODUTO.
+           05 CODIGO            PIC 9(5).
+           05 NOME              PIC X(30).
+           05 QUANTIDADE        PIC 9(2).
+           05 PRECO-UNIDADE     PIC 9(7)V99.
+           05 COD-FORNECEDOR-PRD PIC 9(6).
+           05 VALOR-TOTAL       PIC 9(7)V99.
+           05 PONTO-RESSUPRIMENTO PIC 9(2).
+           05 LOTE              PIC X(10).
+           05 VALIDADE          PIC 9(8).
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-NUMERO-PEDIDO      PIC 9(6).
+       01 WS-PEDIDO-EOF         PIC X VALUE "N".
+       01 WS-NUMERO-DUPLICADO   PIC X VALUE "N".
+       01 WS-FORN-CODIGO        PIC 9(5).
+       01 WS-FORNECEDOR-EOF     PIC X VALUE "N".
+       01 WS-FORNECEDOR-VALIDO  PIC X VALUE "N".
+       01 WS-PRODUTO-CODIGO     PIC 9(5).
+       01 WS-PRODUTO-EOF        PIC X VALUE "N".
+       01 WS-PRODUTO-VALIDO     PIC X VALUE "N".
+       01 WS-PEDIDO-ACHADO      PIC X VALUE "N".
+       01 WS-TIPO-MOVIMENTO     PIC X.
+           88 MOVIMENTO-ENTRADA VALUE "E".
+       01 WS-KARDEX-DATA        PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM CADASTRAR-PEDIDO
+                   WHEN 2
+                       PERFORM CONSULTAR-PEDIDO
+                   WHEN 3
+                       PERFORM RECEBER-PEDIDO
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "            GESTAO DE PEDIDO DE COMPRA           "
+           DISPLAY "================================================="
+           DISPLAY "1 - Cadastrar Pedido de Compra"
+           DISPLAY "2 - Consultar Pedidos de Compra"
+           DISPLAY "3 - Receber Pedido de Compra"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       CADASTRAR-PEDIDO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "          CADASTRAR PEDIDO DE COMPRA             "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-NUMERO-DUPLICADO
+           PERFORM OBTER-NUMERO-PEDIDO UNTIL
+               WS-NUMERO-DUPLICADO = "N"
+
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           PERFORM OBTER-COD-FORNECEDOR UNTIL
+               WS-FORNECEDOR-VALIDO = "Y"
+
+           MOVE "N" TO WS-PRODUTO-VALIDO
+           PERFORM OBTER-COD-PRODUTO UNTIL WS-PRODUTO-VALIDO = "Y"
+
+           DISPLAY "Digite a quantidade a pedir: " WITH NO ADVANCING
+           ACCEPT QUANTIDADE-PEDIDO
+
+           SET PEDIDO-PENDENTE TO TRUE
+           ACCEPT DATA-PEDIDO FROM DATE YYYYMMDD
+           MOVE 0 TO DATA-RECEBIMENTO
+
+           MOVE SPACES TO PEDIDO-DADOS.
+           STRING NUMERO-PEDIDO DELIMITED BY SIZE ","
+                  COD-FORNECEDOR DELIMITED BY SIZE ","
+                  COD-PRODUTO DELIMITED BY SIZE ","
+                  QUANTIDADE-PEDIDO DELIMITED BY SIZE ","
+                  STATUS-PEDIDO DELIMITED BY SIZE ","
+                  DATA-PEDIDO DELIMITED BY SIZE ","
+                  DATA-RECEBIMENTO DELIMITED BY SIZE
+                  INTO PEDIDO-DADOS.
+
+           OPEN EXTEND PEDIDO-FILE.
+           WRITE PEDIDO-RECORD FROM PEDIDO-DADOS.
+           CLOSE PEDIDO-FILE.
+
+           DISPLAY "Pedido de compra cadastrado com sucesso!".
+
+       OBTER-NUMERO-PEDIDO.
+           DISPLAY "Digite o numero do pedido: " WITH NO ADVANCING
+           ACCEPT NUMERO-PEDIDO
+           PERFORM VALIDAR-NUMERO-PEDIDO
+           IF WS-NUMERO-DUPLICADO = "Y"
+               DISPLAY "Numero de pedido ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-NUMERO-PEDIDO.
+           MOVE "N" TO WS-NUMERO-DUPLICADO
+           MOVE "N" TO WS-PEDIDO-EOF
+           OPEN INPUT PEDIDO-FILE
+           PERFORM LER-PEDIDO-VALIDACAO UNTIL
+               WS-PEDIDO-EOF = "Y" OR WS-NUMERO-DUPLICADO = "Y"
+           CLOSE PEDIDO-FILE.
+
+       LER-PEDIDO-VALIDACAO.
+           READ PEDIDO-FILE INTO PEDIDO-RECORD
+               AT END
+                   MOVE "Y" TO WS-PEDIDO-EOF
+               NOT AT END
+                   UNSTRING PEDIDO-DADOS DELIMITED BY ","
+                       INTO WS-NUMERO-PEDIDO
+                   IF WS-NUMERO-PEDIDO = NUMERO-PEDIDO
+                       MOVE "Y" TO WS-NUMERO-DUPLICADO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-FORNECEDOR.
+           DISPLAY "Digite o codigo do fornecedor: " WITH NO ADVANCING
+           ACCEPT COD-FORNECEDOR
+           PERFORM VALIDAR-FORNECEDOR
+           IF WS-FORNECEDOR-VALIDO = "N"
+               DISPLAY "Fornecedor nao cadastrado, tente novamente."
+           END-IF.
+
+       VALIDAR-FORNECEDOR.
+           MOVE "N" TO WS-FORNECEDOR-VALIDO
+           MOVE "N" TO WS-FORNECEDOR-EOF
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-VALIDACAO UNTIL
+               WS-FORNECEDOR-EOF = "Y" OR WS-FORNECEDOR-VALIDO = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR-VALIDACAO.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-FORNECEDOR-EOF
+               NOT AT END
+                   MOVE FORN-CODIGO-CHAVE TO WS-FORN-CODIGO
+                   IF WS-FORN-CODIGO = COD-FORNECEDOR
+                       MOVE "Y" TO WS-FORNECEDOR-VALIDO
+                   END-IF
+           END-READ.
+
+       OBTER-COD-PRODUTO.
+           DISPLAY "Digite o codigo do produto: " WITH NO ADVANCING
+           ACCEPT COD-PRODUTO
+           PERFORM VALIDAR-PRODUTO
+           IF WS-PRODUTO-VALIDO = "N"
+               DISPLAY "Produto nao cadastrado, tente novamente."
+           END-IF.
+
+       VALIDAR-PRODUTO.
+           MOVE "N" TO WS-PRODUTO-VALIDO
+           MOVE "N" TO WS-PRODUTO-EOF
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PRODUTO-VALIDACAO UNTIL
+               WS-PRODUTO-EOF = "Y" OR WS-PRODUTO-VALIDO = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PRODUTO-VALIDACAO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-PRODUTO-EOF
+               NOT AT END
+                   MOVE ER-CODIGO TO WS-PRODUTO-CODIGO
+                   IF WS-PRODUTO-CODIGO = COD-PRODUTO
+                       MOVE "Y" TO WS-PRODUTO-VALIDO
+                   END-IF
+           END-READ.
+
+       CONSULTAR-PEDIDO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "          CONSULTAR PEDIDOS DE COMPRA            "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT PEDIDO-FILE
+           PERFORM READ-PEDIDO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE PEDIDO-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       READ-PEDIDO.
+           READ PEDIDO-FILE INTO PEDIDO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING PEDIDO-DADOS DELIMITED BY ","
+                       INTO NUMERO-PEDIDO COD-FORNECEDOR COD-PRODUTO
+                       QUANTIDADE-PEDIDO STATUS-PEDIDO DATA-PEDIDO
+                       DATA-RECEBIMENTO
+                   DISPLAY "Numero do Pedido: " NUMERO-PEDIDO
+                   DISPLAY "Codigo Fornecedor: " COD-FORNECEDOR
+                   DISPLAY "Codigo Produto: " COD-PRODUTO
+                   DISPLAY "Quantidade: " QUANTIDADE-PEDIDO
+                   DISPLAY "Data do Pedido: " DATA-PEDIDO
+                   IF PEDIDO-RECEBIDO
+                       DISPLAY "Status: RECEBIDO"
+                       DISPLAY "Data de Recebimento: "
+                           DATA-RECEBIMENTO
+                   ELSE
+                       DISPLAY "Status: PENDENTE"
+                   END-IF
+                   DISPLAY "------------------------------------------"
+           END-READ.
+
+       RECEBER-PEDIDO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "           RECEBER PEDIDO DE COMPRA              "
+           DISPLAY "================================================="
+           DISPLAY "Digite o numero do pedido: " WITH NO ADVANCING
+           ACCEPT WS-NUMERO-PEDIDO
+
+           MOVE "N" TO WS-PEDIDO-ACHADO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O PEDIDO-FILE
+           PERFORM LER-PARA-RECEBER UNTIL WS-END-OF-FILE = "Y"
+           CLOSE PEDIDO-FILE
+
+           IF WS-PEDIDO-ACHADO = "N"
+               DISPLAY "Pedido nao encontrado ou ja recebido."
+           ELSE
+               DISPLAY "Pedido recebido e estoque atualizado!"
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-RECEBER.
+           READ PEDIDO-FILE INTO PEDIDO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING PEDIDO-DADOS DELIMITED BY ","
+                       INTO NUMERO-PEDIDO COD-FORNECEDOR COD-PRODUTO
+                       QUANTIDADE-PEDIDO STATUS-PEDIDO DATA-PEDIDO
+                       DATA-RECEBIMENTO
+                   IF NUMERO-PEDIDO = WS-NUMERO-PEDIDO
+                       AND PEDIDO-PENDENTE
+                       SET PEDIDO-RECEBIDO TO TRUE
+                       ACCEPT DATA-RECEBIMENTO FROM DATE YYYYMMDD
+                       MOVE SPACES TO PEDIDO-DADOS
+                       STRING NUMERO-PEDIDO DELIMITED BY SIZE ","
+                              COD-FORNECEDOR DELIMITED BY SIZE ","
+                              COD-PRODUTO DELIMITED BY SIZE ","
+                              QUANTIDADE-PEDIDO DELIMITED BY SIZE ","
+                              STATUS-PEDIDO DELIMITED BY SIZE ","
+                              DATA-PEDIDO DELIMITED BY SIZE ","
+                              DATA-RECEBIMENTO DELIMITED BY SIZE
+                              INTO PEDIDO-DADOS
+                       REWRITE PEDIDO-RECORD
+                       MOVE "Y" TO WS-PEDIDO-ACHADO
+                       PERFORM ATUALIZAR-ESTOQUE-RECEBIDO
+                   END-IF
+           END-READ.
+
+       ATUALIZAR-ESTOQUE-RECEBIDO.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O ESTOQUE-FILE
+           PERFORM LER-PARA-ATUALIZAR-ESTOQUE UNTIL
+               WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PARA-ATUALIZAR-ESTOQUE.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   IF CODIGO = COD-PRODUTO
+                       MOVE ER-NOME TO NOME
+                       MOVE ER-QUANTIDADE TO QUANTIDADE
+                       MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                       MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR-PRD
+                       MOVE ER-PONTO-RESSUPRIMENTO
+                           TO PONTO-RESSUPRIMENTO
+                       MOVE ER-LOTE TO LOTE
+                       MOVE ER-VALIDADE TO VALIDADE
+                       ADD QUANTIDADE-PEDIDO TO QUANTIDADE
+                       COMPUTE VALOR-TOTAL =
+                           PRECO-UNIDADE * QUANTIDADE
+                       MOVE QUANTIDADE TO ER-QUANTIDADE
+                       MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                       REWRITE ESTOQUE-RECORD
+                       SET MOVIMENTO-ENTRADA TO TRUE
+                       PERFORM REGISTRAR-KARDEX
+                   END-IF
+           END-READ.
+
+       REGISTRAR-KARDEX.
+           ACCEPT WS-KARDEX-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO KARDEX-DADOS
+           STRING CODIGO DELIMITED BY SIZE ","
+                  WS-TIPO-MOVIMENTO DELIMITED BY SIZE ","
+                  QUANTIDADE-PEDIDO DELIMITED BY SIZE ","
+                  QUANTIDADE DELIMITED BY SIZE ","
+                  WS-KARDEX-DATA DELIMITED BY SIZE
+                  INTO KARDEX-DADOS
+           OPEN EXTEND KARDEX-FILE
+           WRITE KARDEX-RECORD FROM KARDEX-DADOS
+           CLOSE KARDEX-FILE.
+
+       RETORNAR.
+           DISPLAY "Retornando ao menu principal..."
+           MOVE 9 TO WS-OPTION.
