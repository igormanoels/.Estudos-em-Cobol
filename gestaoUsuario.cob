@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoUsuario.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-FILE ASSIGN TO "dadosUsuario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USU-LOGIN-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USUARIO-FILE.
+       01 USUARIO-RECORD.
+           05 USUARIO-DADOS PIC X(30).
+       01 USUARIO-RECORD-CHAVE REDEFINES USUARIO-RECORD.
+           05 USU-LOGIN-CHAVE PIC X(10).
+           05 FILLER PIC X(20).
+       01 USUARIO-RECORD-CAMPOS REDEFINES USUARIO-RECORD.
+           05 US-LOGIN              PIC X(10).
+           05 US-SENHA              PIC X(10).
+           05 US-ADMIN              PIC X.
+               88 US-E-ADMIN        VALUE "S".
+           05 FILLER                PIC X(09).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9(5) VALUE 0.
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-LOGIN              PIC X(10).
+       01 WS-SENHA              PIC X(10).
+       01 WS-ADMIN              PIC X.
+       01 WS-NEW-SENHA          PIC X(10).
+       01 WS-NEW-ADMIN          PIC X.
+       01 WS-ACHOU-USUARIO      PIC X VALUE "N".
+       01 WS-LOGIN-DUPLICADO    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM CADASTRAR-USUARIO
+                   WHEN 2
+                       PERFORM CONSULTAR-USUARIO
+                   WHEN 3
+                       PERFORM ATUALIZAR-USUARIO
+                   WHEN 4
+                       PERFORM REMOVER-USUARIO
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                GESTAO DE USUARIO                "
+           DISPLAY "================================================="
+           DISPLAY "1 - Cadastrar Usuario"
+           DISPLAY "2 - Consultar Usuario"
+           DISPLAY "3 - Atualizar Usuario"
+           DISPLAY "4 - Deletar Usuario"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       CADASTRAR-USUARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                CADASTRAR USUARIO                "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-LOGIN-DUPLICADO
+           PERFORM OBTER-LOGIN-USUARIO UNTIL
+               WS-LOGIN-DUPLICADO = "N"
+           DISPLAY "Digite a senha: " WITH NO ADVANCING
+           ACCEPT WS-SENHA
+           DISPLAY "Administrador? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-ADMIN
+
+           MOVE SPACES TO USUARIO-RECORD
+           MOVE WS-LOGIN TO US-LOGIN
+           MOVE WS-SENHA TO US-SENHA
+           MOVE WS-ADMIN TO US-ADMIN
+
+           OPEN EXTEND USUARIO-FILE.
+           WRITE USUARIO-RECORD.
+           CLOSE USUARIO-FILE.
+
+           DISPLAY "Usuario cadastrado com sucesso!".
+
+       OBTER-LOGIN-USUARIO.
+           DISPLAY "Digite o login do usuario: " WITH NO ADVANCING
+           ACCEPT WS-LOGIN
+           PERFORM VALIDAR-LOGIN-USUARIO
+           IF WS-LOGIN-DUPLICADO = "Y"
+               DISPLAY "Login ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-LOGIN-USUARIO.
+           MOVE "N" TO WS-LOGIN-DUPLICADO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT USUARIO-FILE
+           PERFORM LER-USUARIO-CADASTRO UNTIL
+               WS-END-OF-FILE = "Y" OR WS-LOGIN-DUPLICADO = "Y"
+           CLOSE USUARIO-FILE.
+
+       LER-USUARIO-CADASTRO.
+           READ USUARIO-FILE INTO USUARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF US-LOGIN = WS-LOGIN
+                       MOVE "Y" TO WS-LOGIN-DUPLICADO
+                   END-IF
+           END-READ.
+
+       CONSULTAR-USUARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                CONSULTAR USUARIO                "
+           DISPLAY "================================================="
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT USUARIO-FILE
+           PERFORM READ-USUARIO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE USUARIO-FILE
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       READ-USUARIO.
+           READ USUARIO-FILE INTO USUARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   DISPLAY "Login: " US-LOGIN
+                   DISPLAY "Administrador: " US-ADMIN
+                   DISPLAY "------------------------------------------"
+           END-READ.
+
+       ATUALIZAR-USUARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                ATUALIZAR USUARIO                "
+           DISPLAY "================================================="
+           DISPLAY "Digite o login do Usuario: " WITH NO ADVANCING
+           ACCEPT WS-LOGIN
+           DISPLAY "Nova senha: " WITH NO ADVANCING
+           ACCEPT WS-NEW-SENHA
+           DISPLAY "Novo administrador? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-NEW-ADMIN
+
+           MOVE "N" TO WS-ACHOU-USUARIO
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O USUARIO-FILE
+           PERFORM LER-PARA-ATUALIZAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE USUARIO-FILE
+
+           IF WS-ACHOU-USUARIO = "N"
+               DISPLAY "Usuario nao encontrado."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-ATUALIZAR.
+           READ USUARIO-FILE INTO USUARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF US-LOGIN = WS-LOGIN
+                       MOVE WS-NEW-SENHA TO US-SENHA
+                       MOVE WS-NEW-ADMIN TO US-ADMIN
+                       REWRITE USUARIO-RECORD
+                       MOVE "Y" TO WS-ACHOU-USUARIO
+                       DISPLAY "Usuario atualizado com sucesso!"
+                   END-IF
+           END-READ.
+
+       REMOVER-USUARIO.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                 REMOVER USUARIO                 "
+           DISPLAY "================================================="
+           DISPLAY "Digite o login do Usuario: " WITH NO ADVANCING
+           ACCEPT WS-LOGIN
+           DISPLAY "Confirma a remocao do usuario " WS-LOGIN
+               "? (S/N): " WITH NO ADVANCING
+           ACCEPT WS-NEW-ADMIN
+
+           IF WS-NEW-ADMIN = "S" OR WS-NEW-ADMIN = "s"
+               MOVE "N" TO WS-ACHOU-USUARIO
+               MOVE "N" TO WS-END-OF-FILE
+               OPEN I-O USUARIO-FILE
+               PERFORM LER-PARA-REMOVER UNTIL WS-END-OF-FILE = "Y"
+               CLOSE USUARIO-FILE
+
+               IF WS-ACHOU-USUARIO = "N"
+                   DISPLAY "Usuario nao encontrado."
+               ELSE
+                   DISPLAY "Usuario removido com sucesso!"
+               END-IF
+           ELSE
+               DISPLAY "Remocao cancelada."
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-PARA-REMOVER.
+           READ USUARIO-FILE INTO USUARIO-DADOS
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF US-LOGIN = WS-LOGIN
+                       DELETE USUARIO-FILE
+                       MOVE "Y" TO WS-ACHOU-USUARIO
+                   END-IF
+           END-READ.
+
+       RETORNAR.
+           DISPLAY "Voltando ao menu principal."
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+           GOBACK.
