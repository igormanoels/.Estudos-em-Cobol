@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. gestaoVendas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT VENDA-FILE ASSIGN TO "dadosVenda.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS VENDA-NOTA-CHAVE.
+               SELECT VENDA-ITEM-FILE ASSIGN TO "dadosVendaItem.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ITEM-CHAVE.
+               SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+               SELECT KARDEX-FILE ASSIGN TO "dadosKardex.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDA-FILE.
+       01 VENDA-RECORD.
+           05 VENDA-DADOS PIC X(100).
+       01 VENDA-RECORD-CHAVE REDEFINES VENDA-RECORD.
+           05 VENDA-NOTA-CHAVE PIC 9(6).
+           05 FILLER PIC X(94).
+       01 VENDA-RECORD-CAMPOS REDEFINES VENDA-RECORD.
+           05 VD-NUMERO-NOTA          PIC 9(6).
+           05 VD-DATA-VENDA           PIC 9(8).
+           05 VD-CLIENTE              PIC X(30).
+           05 FILLER                  PIC X(56).
+
+       FD VENDA-ITEM-FILE.
+       01 VENDA-ITEM-RECORD.
+           05 VENDA-ITEM-DADOS PIC X(100).
+       01 VENDA-ITEM-RECORD-CHAVE REDEFINES VENDA-ITEM-RECORD.
+           05 ITEM-CHAVE.
+               10 ITEM-NOTA-CHAVE      PIC 9(6).
+               10 FILLER               PIC X.
+               10 ITEM-PRODUTO-CHAVE   PIC 9(5).
+           05 FILLER PIC X(88).
+
+       COPY ESTOQUE.
+
+       FD KARDEX-FILE.
+       01 KARDEX-RECORD.
+           05 KARDEX-DADOS PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION             PIC 9 VALUE 0.
+       01 VENDA.
+           05 NUMERO-NOTA       PIC 9(6).
+           05 DATA-VENDA        PIC 9(8).
+           05 CLIENTE           PIC X(30).
+       01 VENDA-ITEM.
+           05 ITEM-NOTA         PIC 9(6).
+           05 ITEM-PRODUTO      PIC 9(5).
+           05 ITEM-QUANTIDADE   PIC 9(3).
+       01 PRODUTO.
+           05 CODIGO            PIC 9(5).
+           05 NOME              PIC X(30).
+           05 QUANTIDADE        PIC 9(2).
+           05 PRECO-UNIDADE     PIC 9(7)V99.
+           05 COD-FORNECEDOR    PIC 9(6).
+           05 VALOR-TOTAL       PIC 9(7)V99.
+           05 PONTO-RESSUPRIMENTO PIC 9(2).
+           05 LOTE              PIC X(10).
+           05 VALIDADE          PIC 9(8).
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-NUMERO-NOTA        PIC 9(6).
+       01 WS-VENDA-EOF          PIC X VALUE "N".
+       01 WS-NOTA-DUPLICADA     PIC X VALUE "N".
+       01 WS-PRODUTO-EOF        PIC X VALUE "N".
+       01 WS-PRODUTO-VALIDO     PIC X VALUE "N".
+       01 WS-ESTOQUE-SUFICIENTE PIC X VALUE "N".
+       01 WS-MAIS-ITENS         PIC X VALUE "S".
+       01 WS-ITEM-VENDIDO       PIC X VALUE "N".
+       01 WS-TIPO-MOVIMENTO     PIC X.
+           88 MOVIMENTO-SAIDA   VALUE "S".
+       01 WS-KARDEX-DATA        PIC 9(8).
+       01 WS-CONSULTA-NOTA      PIC 9(6).
+       01 WS-VENDA-ACHADA       PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM TELA-PRINCIPAL
+           PERFORM UNTIL WS-OPTION = 9
+               DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+               ACCEPT WS-OPTION
+               EVALUATE WS-OPTION
+                   WHEN 1
+                       PERFORM REGISTRAR-VENDA
+                   WHEN 2
+                       PERFORM CONSULTAR-VENDA
+                   WHEN 9
+                       PERFORM RETORNAR
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida, tente novamente."
+               END-EVALUATE
+               PERFORM TELA-PRINCIPAL
+           END-PERFORM
+           STOP RUN.
+
+       TELA-PRINCIPAL.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                 GESTAO DE VENDAS                "
+           DISPLAY "================================================="
+           DISPLAY "1 - Registrar Venda"
+           DISPLAY "2 - Consultar Venda"
+           DISPLAY "9 - Voltar ao menu principal"
+           DISPLAY "=================================================".
+
+       REGISTRAR-VENDA.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               REGISTRAR VENDA                   "
+           DISPLAY "================================================="
+           MOVE "Y" TO WS-NOTA-DUPLICADA
+           PERFORM OBTER-NUMERO-NOTA UNTIL WS-NOTA-DUPLICADA = "N"
+
+           ACCEPT DATA-VENDA FROM DATE YYYYMMDD
+           DISPLAY "Digite o nome do cliente: " WITH NO ADVANCING
+           ACCEPT CLIENTE
+
+           MOVE SPACES TO VENDA-RECORD.
+           MOVE NUMERO-NOTA TO VD-NUMERO-NOTA
+           MOVE DATA-VENDA TO VD-DATA-VENDA
+           MOVE CLIENTE TO VD-CLIENTE.
+
+           OPEN EXTEND VENDA-FILE.
+           WRITE VENDA-RECORD.
+           CLOSE VENDA-FILE.
+
+           MOVE "S" TO WS-MAIS-ITENS
+           PERFORM REGISTRAR-ITEM-VENDA UNTIL WS-MAIS-ITENS = "N"
+
+           DISPLAY "Venda registrada com sucesso!".
+
+       OBTER-NUMERO-NOTA.
+           DISPLAY "Digite o numero da nota fiscal: " WITH NO ADVANCING
+           ACCEPT NUMERO-NOTA
+           PERFORM VALIDAR-NUMERO-NOTA
+           IF WS-NOTA-DUPLICADA = "Y"
+               DISPLAY "Numero de nota ja cadastrado, tente outro."
+           END-IF.
+
+       VALIDAR-NUMERO-NOTA.
+           MOVE "N" TO WS-NOTA-DUPLICADA
+           MOVE "N" TO WS-VENDA-EOF
+           OPEN INPUT VENDA-FILE
+           PERFORM LER-VENDA-VALIDACAO UNTIL
+               WS-VENDA-EOF = "Y" OR WS-NOTA-DUPLICADA = "Y"
+           CLOSE VENDA-FILE.
+
+       LER-VENDA-VALIDACAO.
+           READ VENDA-FILE INTO VENDA-RECORD
+               AT END
+                   MOVE "Y" TO WS-VENDA-EOF
+               NOT AT END
+                   MOVE VD-NUMERO-NOTA TO WS-NUMERO-NOTA
+                   IF WS-NUMERO-NOTA = NUMERO-NOTA
+                       MOVE "Y" TO WS-NOTA-DUPLICADA
+                   END-IF
+           END-READ.
+
+       REGISTRAR-ITEM-VENDA.
+           MOVE "N" TO WS-ITEM-VENDIDO
+           PERFORM OBTER-ITEM-VENDA UNTIL WS-ITEM-VENDIDO = "Y"
+
+           DISPLAY "Deseja vender outro item nesta nota? (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-MAIS-ITENS.
+
+       OBTER-ITEM-VENDA.
+           DISPLAY "Digite o codigo do produto: " WITH NO ADVANCING
+           ACCEPT ITEM-PRODUTO
+           MOVE "N" TO WS-PRODUTO-VALIDO
+           PERFORM VALIDAR-PRODUTO-VENDA
+           IF WS-PRODUTO-VALIDO = "N"
+               DISPLAY "Produto nao cadastrado, tente novamente."
+           ELSE
+               DISPLAY "Digite a quantidade vendida: "
+                   WITH NO ADVANCING
+               ACCEPT ITEM-QUANTIDADE
+               PERFORM BAIXAR-ESTOQUE-VENDA
+               IF WS-ESTOQUE-SUFICIENTE = "N"
+                   DISPLAY "Estoque insuficiente para este item."
+               ELSE
+                   PERFORM GRAVAR-ITEM-VENDA
+                   MOVE "Y" TO WS-ITEM-VENDIDO
+               END-IF
+           END-IF.
+
+       VALIDAR-PRODUTO-VENDA.
+           MOVE "N" TO WS-PRODUTO-EOF
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PRODUTO-VENDA UNTIL
+               WS-PRODUTO-EOF = "Y" OR WS-PRODUTO-VALIDO = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PRODUTO-VENDA.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-PRODUTO-EOF
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   IF CODIGO = ITEM-PRODUTO
+                       MOVE "Y" TO WS-PRODUTO-VALIDO
+                   END-IF
+           END-READ.
+
+       BAIXAR-ESTOQUE-VENDA.
+           MOVE "N" TO WS-ESTOQUE-SUFICIENTE
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O ESTOQUE-FILE
+           PERFORM LER-PARA-BAIXAR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-PARA-BAIXAR.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-CODIGO TO CODIGO
+                   IF CODIGO = ITEM-PRODUTO
+                       MOVE ER-NOME TO NOME
+                       MOVE ER-QUANTIDADE TO QUANTIDADE
+                       MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                       MOVE ER-COD-FORNECEDOR TO COD-FORNECEDOR
+                       MOVE ER-PONTO-RESSUPRIMENTO
+                           TO PONTO-RESSUPRIMENTO
+                       MOVE ER-LOTE TO LOTE
+                       MOVE ER-VALIDADE TO VALIDADE
+                       IF QUANTIDADE >= ITEM-QUANTIDADE
+                           SUBTRACT ITEM-QUANTIDADE FROM QUANTIDADE
+                           COMPUTE VALOR-TOTAL =
+                               PRECO-UNIDADE * QUANTIDADE
+                           MOVE QUANTIDADE TO ER-QUANTIDADE
+                           MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                           REWRITE ESTOQUE-RECORD
+                           MOVE "Y" TO WS-ESTOQUE-SUFICIENTE
+                           SET MOVIMENTO-SAIDA TO TRUE
+                           PERFORM REGISTRAR-KARDEX
+                       END-IF
+                   END-IF
+           END-READ.
+
+       REGISTRAR-KARDEX.
+           ACCEPT WS-KARDEX-DATA FROM DATE YYYYMMDD
+           MOVE SPACES TO KARDEX-DADOS
+           STRING CODIGO DELIMITED BY SIZE ","
+                  WS-TIPO-MOVIMENTO DELIMITED BY SIZE ","
+                  ITEM-QUANTIDADE DELIMITED BY SIZE ","
+                  QUANTIDADE DELIMITED BY SIZE ","
+                  WS-KARDEX-DATA DELIMITED BY SIZE
+                  INTO KARDEX-DADOS
+           OPEN EXTEND KARDEX-FILE
+           WRITE KARDEX-RECORD FROM KARDEX-DADOS
+           CLOSE KARDEX-FILE.
+
+       GRAVAR-ITEM-VENDA.
+           MOVE NUMERO-NOTA TO ITEM-NOTA
+           MOVE SPACES TO VENDA-ITEM-DADOS
+           STRING ITEM-NOTA DELIMITED BY SIZE ","
+                  ITEM-PRODUTO DELIMITED BY SIZE ","
+                  ITEM-QUANTIDADE DELIMITED BY SIZE
+                  INTO VENDA-ITEM-DADOS
+           OPEN EXTEND VENDA-ITEM-FILE
+           WRITE VENDA-ITEM-RECORD FROM VENDA-ITEM-DADOS
+           CLOSE VENDA-ITEM-FILE.
+
+       CONSULTAR-VENDA.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "               CONSULTAR VENDA                   "
+           DISPLAY "================================================="
+           DISPLAY "Digite o numero da nota fiscal: " WITH NO ADVANCING
+           ACCEPT WS-CONSULTA-NOTA
+
+           MOVE "N" TO WS-VENDA-ACHADA
+           MOVE "N" TO WS-VENDA-EOF
+           OPEN INPUT VENDA-FILE
+           PERFORM LER-VENDA-CONSULTA UNTIL
+               WS-VENDA-EOF = "Y" OR WS-VENDA-ACHADA = "Y"
+           CLOSE VENDA-FILE
+
+           IF WS-VENDA-ACHADA = "N"
+               DISPLAY "Nota fiscal nao encontrada."
+           ELSE
+               MOVE "N" TO WS-END-OF-FILE
+               OPEN INPUT VENDA-ITEM-FILE
+               PERFORM LER-ITENS-CONSULTA UNTIL WS-END-OF-FILE = "Y"
+               CLOSE VENDA-ITEM-FILE
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION.
+
+       LER-VENDA-CONSULTA.
+           READ VENDA-FILE INTO VENDA-RECORD
+               AT END
+                   MOVE "Y" TO WS-VENDA-EOF
+               NOT AT END
+                   MOVE VD-NUMERO-NOTA TO NUMERO-NOTA
+                   MOVE VD-DATA-VENDA TO DATA-VENDA
+                   MOVE VD-CLIENTE TO CLIENTE
+                   IF NUMERO-NOTA = WS-CONSULTA-NOTA
+                       MOVE "Y" TO WS-VENDA-ACHADA
+                       DISPLAY "Numero da Nota: " NUMERO-NOTA
+                       DISPLAY "Data da Venda: " DATA-VENDA
+                       DISPLAY "Cliente: " CLIENTE
+                       DISPLAY "Itens:"
+                   END-IF
+           END-READ.
+
+       LER-ITENS-CONSULTA.
+           READ VENDA-ITEM-FILE INTO VENDA-ITEM-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   UNSTRING VENDA-ITEM-DADOS DELIMITED BY ","
+                       INTO ITEM-NOTA ITEM-PRODUTO ITEM-QUANTIDADE
+                   IF ITEM-NOTA = WS-CONSULTA-NOTA
+                       DISPLAY "  Produto: " ITEM-PRODUTO
+                           " Quantidade: " ITEM-QUANTIDADE
+                   END-IF
+           END-READ.
+
+       RETORNAR.
+           DISPLAY "Retornando ao menu principal..."
+           MOVE 9 TO WS-OPTION.
