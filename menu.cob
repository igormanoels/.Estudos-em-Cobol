@@ -1,16 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. menu.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-FILE ASSIGN TO "dadosUsuario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS USU-LOGIN-CHAVE
+           FILE STATUS IS WS-USU-FILE-STATUS.
+           SELECT FUNCIONARIO-FILE ASSIGN TO "dadosFuncionario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNC-CODIGO-CHAVE.
+           SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FORN-CODIGO-CHAVE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD USUARIO-FILE.
+       01 USUARIO-RECORD.
+           05 USUARIO-DADOS PIC X(30).
+       01 USUARIO-RECORD-CHAVE REDEFINES USUARIO-RECORD.
+           05 USU-LOGIN-CHAVE PIC X(10).
+           05 FILLER PIC X(20).
+       01 USUARIO-RECORD-CAMPOS REDEFINES USUARIO-RECORD.
+           05 US-LOGIN              PIC X(10).
+           05 US-SENHA              PIC X(10).
+           05 US-ADMIN              PIC X.
+               88 US-E-ADMIN        VALUE "S".
+           05 FILLER                PIC X(09).
+
+       COPY FUNCIONARIO.
+
+       COPY FORNECEDOR.
+
        WORKING-STORAGE SECTION.
-       01 WS-OPTION          PIC 9 VALUE 0.
+       01 WS-OPTION          PIC 99 VALUE 0.
        01 WS-SAIR-OPCAO      PIC X(1).
-       
+       01 WS-USU-FILE-STATUS PIC XX VALUE "00".
+       01 WS-LOGIN-DIGITADO  PIC X(10).
+       01 WS-SENHA-DIGITADA  PIC X(10).
+       01 WS-LOGIN-OK        PIC X VALUE "N".
+       01 WS-TENTATIVAS      PIC 9 VALUE 0.
+       01 WS-USUARIO-ADMIN   PIC X EXTERNAL VALUE "N".
+       01 WS-BUSCA-CODIGO    PIC 9(5).
+       01 WS-BUSCA-EOF       PIC X VALUE "N".
+       01 WS-BUSCA-ACHOU-FUNC PIC X VALUE "N".
+       01 WS-BUSCA-ACHOU-FORN PIC X VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM LOGIN
            PERFORM DISPLAY-MENU
            PERFORM UNTIL WS-OPTION = 9
                DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
@@ -24,15 +68,84 @@
                        PERFORM OPTION-3
                    WHEN 4
                        PERFORM OPTION-4
+                   WHEN 5
+                       PERFORM OPTION-5
+                   WHEN 6
+                       PERFORM OPTION-6
+                   WHEN 7
+                       PERFORM OPTION-7
+                   WHEN 8
+                       PERFORM OPTION-8
                    WHEN 9
                        PERFORM EXIT-PROGRAM
+                   WHEN 10
+                       PERFORM OPTION-10
+                   WHEN 11
+                       PERFORM OPTION-11
+                   WHEN 12
+                       PERFORM OPTION-12
+                   WHEN 13
+                       PERFORM OPTION-13
                    WHEN OTHER
                        DISPLAY "Opcao invalida, tente novamente."
                END-EVALUATE
                PERFORM DISPLAY-MENU
            END-PERFORM
            STOP RUN.
-       
+
+       LOGIN.
+           MOVE 0 TO WS-TENTATIVAS
+           MOVE "N" TO WS-LOGIN-OK
+           OPEN INPUT USUARIO-FILE
+           IF WS-USU-FILE-STATUS = "35"
+               DISPLAY "Nenhum usuario cadastrado ainda."
+               DISPLAY "Acesso inicial liberado como administrador."
+               MOVE "Y" TO WS-USUARIO-ADMIN
+           ELSE
+               CLOSE USUARIO-FILE
+               PERFORM VALIDAR-LOGIN UNTIL
+                   WS-LOGIN-OK = "Y" OR WS-TENTATIVAS = 3
+               IF WS-LOGIN-OK = "N"
+                   DISPLAY "Numero maximo de tentativas excedido."
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       VALIDAR-LOGIN.
+           ADD 1 TO WS-TENTATIVAS
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "                      LOGIN                      "
+           DISPLAY "================================================="
+           DISPLAY "Login: " WITH NO ADVANCING
+           ACCEPT WS-LOGIN-DIGITADO
+           DISPLAY "Senha: " WITH NO ADVANCING
+           ACCEPT WS-SENHA-DIGITADA
+           MOVE "N" TO WS-LOGIN-OK
+           OPEN INPUT USUARIO-FILE
+           PERFORM VERIFICAR-LOGIN UNTIL
+               WS-LOGIN-OK = "Y" OR WS-USU-FILE-STATUS = "10"
+           CLOSE USUARIO-FILE
+           IF WS-LOGIN-OK = "N"
+               DISPLAY "Usuario ou senha invalidos."
+           END-IF.
+
+       VERIFICAR-LOGIN.
+           READ USUARIO-FILE INTO USUARIO-DADOS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF US-LOGIN = WS-LOGIN-DIGITADO
+                       AND US-SENHA = WS-SENHA-DIGITADA
+                       MOVE "Y" TO WS-LOGIN-OK
+                       IF US-E-ADMIN
+                           MOVE "Y" TO WS-USUARIO-ADMIN
+                       ELSE
+                           MOVE "N" TO WS-USUARIO-ADMIN
+                       END-IF
+                   END-IF
+           END-READ.
+
        DISPLAY-MENU.
            CALL "clearScreen"
            DISPLAY "================================================="
@@ -42,7 +155,15 @@
            DISPLAY "2 - Gestao de Fornecedor"
            DISPLAY "3 - Cadastro de Endereco"
            DISPLAY "4 - Gestao de Estoque"
+           DISPLAY "5 - Gestao de Pedido de Compra"
+           DISPLAY "6 - Gestao de Vendas"
+           DISPLAY "7 - Gestao de Departamento"
+           DISPLAY "8 - Gestao de Cargo"
            DISPLAY "9 - Sair"
+           DISPLAY "10 - Gestao de Usuario"
+           DISPLAY "11 - Relatorios Gerenciais"
+           DISPLAY "12 - Gestao de Frota"
+           DISPLAY "13 - Buscar Codigo"
            DISPLAY "=================================================".
        
        OPTION-1.
@@ -59,7 +180,103 @@
        OPTION-4.
            CALL 'clearScreen'.
            CALL 'gestaoEstoque'.
-       
+
+       OPTION-5.
+           CALL 'clearScreen'.
+           CALL 'gestaoPedidoCompra'.
+
+       OPTION-6.
+           CALL 'clearScreen'.
+           CALL 'gestaoVendas'.
+
+       OPTION-7.
+           CALL 'clearScreen'.
+           CALL 'gestaoDepartamento'.
+
+       OPTION-8.
+           CALL 'clearScreen'.
+           CALL 'gestaoCargo'.
+
+       OPTION-10.
+           IF WS-USUARIO-ADMIN = "Y"
+               CALL 'clearScreen'
+               CALL 'gestaoUsuario'
+           ELSE
+               DISPLAY "Acesso restrito a administradores."
+               DISPLAY "Pressione Enter para continuar..."
+               ACCEPT WS-SAIR-OPCAO
+           END-IF.
+
+       OPTION-11.
+           CALL 'clearScreen'.
+           CALL 'relatoriosGerenciais'.
+
+       OPTION-12.
+           CALL 'clearScreen'.
+           CALL 'gestaoFrota'.
+
+       OPTION-13.
+           CALL 'clearScreen'.
+           PERFORM BUSCAR-CODIGO.
+
+       BUSCAR-CODIGO.
+           DISPLAY "================================================="
+           DISPLAY "                BUSCAR CODIGO                    "
+           DISPLAY "================================================="
+           DISPLAY "Digite o codigo: " WITH NO ADVANCING
+           ACCEPT WS-BUSCA-CODIGO
+           MOVE "N" TO WS-BUSCA-ACHOU-FUNC
+           MOVE "N" TO WS-BUSCA-ACHOU-FORN
+
+           MOVE "N" TO WS-BUSCA-EOF
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-FUNCIONARIO-BUSCA UNTIL WS-BUSCA-EOF = "Y"
+           CLOSE FUNCIONARIO-FILE
+
+           MOVE "N" TO WS-BUSCA-EOF
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR-BUSCA UNTIL WS-BUSCA-EOF = "Y"
+           CLOSE FORNECEDOR-FILE
+
+           IF WS-BUSCA-ACHOU-FUNC = "Y" AND WS-BUSCA-ACHOU-FORN = "Y"
+               DISPLAY "Codigo pertence a um funcionario e a um "
+                   "fornecedor."
+           ELSE
+               IF WS-BUSCA-ACHOU-FUNC = "Y"
+                   DISPLAY "Codigo pertence a um funcionario."
+               ELSE
+                   IF WS-BUSCA-ACHOU-FORN = "Y"
+                       DISPLAY "Codigo pertence a um fornecedor."
+                   ELSE
+                       DISPLAY "Codigo nao encontrado em funcionarios "
+                           "nem fornecedores."
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-SAIR-OPCAO.
+
+       LER-FUNCIONARIO-BUSCA.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-RECORD
+               AT END
+                   MOVE "Y" TO WS-BUSCA-EOF
+               NOT AT END
+                   IF FC-CODIGO = WS-BUSCA-CODIGO
+                       MOVE "Y" TO WS-BUSCA-ACHOU-FUNC
+                   END-IF
+           END-READ.
+
+       LER-FORNECEDOR-BUSCA.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-BUSCA-EOF
+               NOT AT END
+                   IF FR-CODIGO = WS-BUSCA-CODIGO
+                       MOVE "Y" TO WS-BUSCA-ACHOU-FORN
+                   END-IF
+           END-READ.
+
        EXIT-PROGRAM.
            DISPLAY "Deseja sair mesmo? (S/N): " WITH NO ADVANCING
            ACCEPT WS-SAIR-OPCAO
