@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. relatoriosGerenciais.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIO-FILE ASSIGN TO "dadosFuncionario.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FUNC-CODIGO-CHAVE.
+           SELECT FORNECEDOR-FILE ASSIGN TO "dadosFornecedor.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FORN-CODIGO-CHAVE.
+           SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+           SELECT DEPARTAMENTO-FILE ASSIGN TO "dadosDepartamento.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DEPTO-CODIGO-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FUNCIONARIO.
+
+       COPY FORNECEDOR.
+
+       COPY ESTOQUE.
+
+       FD DEPARTAMENTO-FILE.
+       01 DEPARTAMENTO-RECORD.
+           05 DEPARTAMENTO-DADOS PIC X(100).
+       01 DEPARTAMENTO-RECORD-CHAVE REDEFINES DEPARTAMENTO-RECORD.
+           05 DEPTO-CODIGO-CHAVE PIC 9(3).
+           05 FILLER PIC X(97).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPTION               PIC 9(5) VALUE 0.
+       01 WS-END-OF-FILE          PIC X VALUE "N".
+       01 WS-TOTAL-FUNCIONARIOS   PIC 9(5) VALUE 0.
+       01 WS-TOTAL-FOLHA          PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-FORNECEDORES   PIC 9(5) VALUE 0.
+       01 WS-TOTAL-PRODUTOS       PIC 9(5) VALUE 0.
+       01 WS-VALOR-ESTOQUE        PIC 9(9)V99 VALUE 0.
+       01 WS-DEPTO-COUNT          PIC 9(3) VALUE 0.
+       01 WS-DEPTO-IDX            PIC 9(3) VALUE 0.
+       01 WS-DEPTO-TABLE.
+           05 WS-DEPTO-ENTRY OCCURS 50 TIMES.
+               10 WS-DEPTO-COD    PIC 9(3).
+               10 WS-DEPTO-NOME   PIC X(30).
+               10 WS-DEPTO-QTD    PIC 9(5) VALUE 0.
+               10 WS-DEPTO-FOLHA  PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           CALL 'clearScreen'.
+           DISPLAY "================================================="
+           DISPLAY "             RELATORIOS GERENCIAIS               "
+           DISPLAY "================================================="
+           PERFORM CARREGAR-DEPARTAMENTOS
+           PERFORM APURAR-FUNCIONARIOS
+           PERFORM APURAR-FORNECEDORES
+           PERFORM APURAR-ESTOQUE
+
+           DISPLAY "Funcionarios ativos: " WS-TOTAL-FUNCIONARIOS
+           DISPLAY "Custo total da folha: " WS-TOTAL-FOLHA
+           DISPLAY "Fornecedores cadastrados: " WS-TOTAL-FORNECEDORES
+           DISPLAY "Produtos em estoque: " WS-TOTAL-PRODUTOS
+           DISPLAY "Valor total do estoque: " WS-VALOR-ESTOQUE
+           DISPLAY "=================================================".
+
+           PERFORM EXIBIR-RELATORIO-DEPARTAMENTOS
+
+           DISPLAY "Pressione Enter para continuar..."
+           ACCEPT WS-OPTION
+           GOBACK.
+
+       APURAR-FUNCIONARIOS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FUNCIONARIO-FILE
+           PERFORM LER-FUNCIONARIO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FUNCIONARIO-FILE.
+
+       LER-FUNCIONARIO.
+           READ FUNCIONARIO-FILE INTO FUNCIONARIO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-FUNCIONARIOS
+                   ADD FC-SALARIO TO WS-TOTAL-FOLHA
+                   PERFORM ACUMULAR-DEPTO-FUNCIONARIO
+           END-READ.
+
+       CARREGAR-DEPARTAMENTOS.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT DEPARTAMENTO-FILE
+           PERFORM LER-DEPARTAMENTO-CARGA UNTIL WS-END-OF-FILE = "Y"
+           CLOSE DEPARTAMENTO-FILE.
+
+       LER-DEPARTAMENTO-CARGA.
+           READ DEPARTAMENTO-FILE INTO DEPARTAMENTO-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-DEPTO-COUNT
+                   UNSTRING DEPARTAMENTO-DADOS DELIMITED BY ","
+                       INTO WS-DEPTO-COD(WS-DEPTO-COUNT)
+                            WS-DEPTO-NOME(WS-DEPTO-COUNT)
+           END-READ.
+
+       ACUMULAR-DEPTO-FUNCIONARIO.
+           MOVE 0 TO WS-DEPTO-IDX
+           PERFORM ENCONTRAR-DEPTO-IDX
+               VARYING WS-DEPTO-IDX FROM 1 BY 1
+               UNTIL WS-DEPTO-IDX > WS-DEPTO-COUNT
+                   OR WS-DEPTO-COD(WS-DEPTO-IDX) = FC-DEPARTAMENTO
+           IF WS-DEPTO-IDX <= WS-DEPTO-COUNT
+               ADD 1 TO WS-DEPTO-QTD(WS-DEPTO-IDX)
+               ADD FC-SALARIO TO WS-DEPTO-FOLHA(WS-DEPTO-IDX)
+           END-IF.
+
+       ENCONTRAR-DEPTO-IDX.
+           CONTINUE.
+
+       EXIBIR-RELATORIO-DEPARTAMENTOS.
+           DISPLAY " "
+           DISPLAY "=================================================="
+           DISPLAY "      FUNCIONARIOS E FOLHA POR DEPARTAMENTO       "
+           DISPLAY "=================================================="
+           PERFORM EXIBIR-DEPTO-LINHA
+               VARYING WS-DEPTO-IDX FROM 1 BY 1
+               UNTIL WS-DEPTO-IDX > WS-DEPTO-COUNT
+           DISPLAY "==================================================".
+
+       EXIBIR-DEPTO-LINHA.
+           DISPLAY WS-DEPTO-COD(WS-DEPTO-IDX) " - "
+               WS-DEPTO-NOME(WS-DEPTO-IDX)
+               ": " WS-DEPTO-QTD(WS-DEPTO-IDX) " funcionario(s), "
+               "folha " WS-DEPTO-FOLHA(WS-DEPTO-IDX).
+
+       APURAR-FORNECEDORES.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT FORNECEDOR-FILE
+           PERFORM LER-FORNECEDOR UNTIL WS-END-OF-FILE = "Y"
+           CLOSE FORNECEDOR-FILE.
+
+       LER-FORNECEDOR.
+           READ FORNECEDOR-FILE INTO FORNECEDOR-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-FORNECEDORES
+           END-READ.
+
+       APURAR-ESTOQUE.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-ESTOQUE UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE.
+
+       LER-ESTOQUE.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-PRODUTOS
+                   ADD ER-VALOR-TOTAL TO WS-VALOR-ESTOQUE
+           END-READ.
