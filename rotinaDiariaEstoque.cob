@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rotinaDiariaEstoque.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE-FILE ASSIGN TO "dadosEstoque.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ESTOQUE-CODIGO-CHAVE.
+           SELECT ARQUIVO-ESTOQUE-FILE ASSIGN TO WS-NOME-ARQUIVO
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATORIO-VALORIZACAO-FILE ASSIGN TO
+               "relatorioValorizacaoLote.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ESTOQUE.
+
+       FD ARQUIVO-ESTOQUE-FILE.
+       01 ARQUIVO-ESTOQUE-LINHA PIC X(100).
+
+       FD RELATORIO-VALORIZACAO-FILE.
+       01 RELATORIO-VALORIZACAO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NOME-ARQUIVO       PIC X(40).
+       01 WS-DATA-ATUAL         PIC 9(8).
+       01 PRODUTO.
+           05 CODIGO            PIC 9(5).
+           05 NOME              PIC X(30).
+           05 QUANTIDADE        PIC 9(2).
+           05 PRECO-UNIDADE     PIC 9(7)V99.
+           05 COD-FORNECEDOR    PIC 9(6).
+           05 VALOR-TOTAL       PIC 9(7)V99.
+           05 PONTO-RESSUPRIMENTO PIC 9(2).
+           05 LOTE              PIC X(10).
+           05 VALIDADE          PIC 9(8).
+       01 WS-END-OF-FILE        PIC X VALUE "N".
+       01 WS-VALOR-ESTOQUE      PIC 9(9)V99 VALUE 0.
+       01 WS-REL-CONTADOR-LINHA PIC 9(2) VALUE 0.
+       01 WS-REL-PAGINA         PIC 9(3) VALUE 0.
+       01 WS-REL-TOTAL-REGISTROS PIC 9(5) VALUE 0.
+       01 WS-REL-LINHA-DETALHE.
+           05 WS-REL-CODIGO         PIC Z(4)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-NOME           PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-QUANTIDADE     PIC ZZ9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-PRECO          PIC Z(6)9.99.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-VALOR          PIC Z(6)9.99.
+           05 FILLER                PIC X(07) VALUE SPACES.
+       01 WS-REL-LINHA-CABECALHO.
+           05 FILLER                PIC X(05) VALUE "Cod.".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "Nome".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(03) VALUE "Qtd".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "Preco Unit".
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 FILLER                PIC X(10) VALUE "Vlr. Total".
+           05 FILLER                PIC X(07) VALUE SPACES.
+       01 WS-REL-LINHA-TITULO.
+           05 FILLER                PIC X(32)
+               VALUE "RELATORIO DE VALORIZACAO DIARIA".
+           05 FILLER                PIC X(12) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE "Data: ".
+           05 WS-REL-TITULO-DATA    PIC 9(8).
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(08) VALUE "Pagina: ".
+           05 WS-REL-TITULO-PAGINA  PIC ZZ9.
+       01 WS-REL-LINHA-RODAPE.
+           05 FILLER                PIC X(22)
+               VALUE "Total de registros: ".
+           05 WS-REL-RODAPE-TOTAL   PIC ZZZZ9.
+           05 FILLER                PIC X(53) VALUE SPACES.
+       01 WS-REL-LINHA-VALOR-TOTAL.
+           05 FILLER                PIC X(24)
+               VALUE "Valor total em estoque: ".
+           05 WS-REL-VALOR-TOTAL-EST PIC Z(8)9.99.
+           05 FILLER                PIC X(44) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Iniciando rotina diaria de estoque..."
+           PERFORM OBTER-DATA-ATUAL
+           PERFORM ARQUIVAR-ESTOQUE
+           PERFORM RETOTALIZAR-ESTOQUE
+           PERFORM GERAR-RELATORIO-VALORIZACAO-LOTE
+           DISPLAY "Rotina diaria de estoque concluida."
+           STOP RUN.
+
+       OBTER-DATA-ATUAL.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-NOME-ARQUIVO
+           STRING "dadosEstoque_" DELIMITED BY SIZE
+                  WS-DATA-ATUAL DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-NOME-ARQUIVO.
+
+       ARQUIVAR-ESTOQUE.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           OPEN OUTPUT ARQUIVO-ESTOQUE-FILE
+           PERFORM COPIAR-PARA-ARQUIVO UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           CLOSE ARQUIVO-ESTOQUE-FILE
+           DISPLAY "Arquivo de estoque copiado para " WS-NOME-ARQUIVO.
+
+       COPIAR-PARA-ARQUIVO.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   WRITE ARQUIVO-ESTOQUE-LINHA FROM ESTOQUE-RECORD
+           END-READ.
+
+       RETOTALIZAR-ESTOQUE.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN I-O ESTOQUE-FILE
+           PERFORM RECALCULAR-VALOR-TOTAL UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           DISPLAY "Valores totais recalculados.".
+
+       RECALCULAR-VALOR-TOTAL.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   MOVE ER-QUANTIDADE TO QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO PRECO-UNIDADE
+                   COMPUTE VALOR-TOTAL = PRECO-UNIDADE * QUANTIDADE
+                   MOVE VALOR-TOTAL TO ER-VALOR-TOTAL
+                   REWRITE ESTOQUE-RECORD
+           END-READ.
+
+       GERAR-RELATORIO-VALORIZACAO-LOTE.
+           MOVE 0 TO WS-REL-PAGINA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA
+           MOVE 0 TO WS-REL-TOTAL-REGISTROS
+           MOVE 0 TO WS-VALOR-ESTOQUE
+           OPEN OUTPUT RELATORIO-VALORIZACAO-FILE
+           PERFORM ESCREVER-CABECALHO-RELATORIO-LOTE
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT ESTOQUE-FILE
+           PERFORM LER-PARA-RELATORIO-LOTE UNTIL WS-END-OF-FILE = "Y"
+           CLOSE ESTOQUE-FILE
+           PERFORM ESCREVER-RODAPE-RELATORIO-LOTE
+           CLOSE RELATORIO-VALORIZACAO-FILE
+           DISPLAY "Relatorio de valorizacao gravado em "
+               "relatorioValorizacaoLote.txt".
+
+       LER-PARA-RELATORIO-LOTE.
+           READ ESTOQUE-FILE INTO ESTOQUE-RECORD
+               AT END
+                   MOVE "Y" TO WS-END-OF-FILE
+               NOT AT END
+                   IF WS-REL-CONTADOR-LINHA >= 20
+                       PERFORM ESCREVER-CABECALHO-RELATORIO-LOTE
+                   END-IF
+                   MOVE ER-CODIGO TO WS-REL-CODIGO
+                   MOVE ER-NOME TO WS-REL-NOME
+                   MOVE ER-QUANTIDADE TO WS-REL-QUANTIDADE
+                   MOVE ER-PRECO-UNIDADE TO WS-REL-PRECO
+                   MOVE ER-VALOR-TOTAL TO WS-REL-VALOR
+                   WRITE RELATORIO-VALORIZACAO-LINHA
+                       FROM WS-REL-LINHA-DETALHE
+                   ADD ER-VALOR-TOTAL TO WS-VALOR-ESTOQUE
+                   ADD 1 TO WS-REL-CONTADOR-LINHA
+                   ADD 1 TO WS-REL-TOTAL-REGISTROS
+           END-READ.
+
+       ESCREVER-CABECALHO-RELATORIO-LOTE.
+           IF WS-REL-PAGINA > 0
+               MOVE SPACES TO RELATORIO-VALORIZACAO-LINHA
+               WRITE RELATORIO-VALORIZACAO-LINHA
+           END-IF
+           ADD 1 TO WS-REL-PAGINA
+           MOVE WS-DATA-ATUAL TO WS-REL-TITULO-DATA
+           MOVE WS-REL-PAGINA TO WS-REL-TITULO-PAGINA
+           WRITE RELATORIO-VALORIZACAO-LINHA FROM WS-REL-LINHA-TITULO
+           MOVE ALL "=" TO RELATORIO-VALORIZACAO-LINHA
+           WRITE RELATORIO-VALORIZACAO-LINHA
+           WRITE RELATORIO-VALORIZACAO-LINHA FROM WS-REL-LINHA-CABECALHO
+           MOVE ALL "-" TO RELATORIO-VALORIZACAO-LINHA
+           WRITE RELATORIO-VALORIZACAO-LINHA
+           MOVE 0 TO WS-REL-CONTADOR-LINHA.
+
+       ESCREVER-RODAPE-RELATORIO-LOTE.
+           MOVE ALL "=" TO RELATORIO-VALORIZACAO-LINHA
+           WRITE RELATORIO-VALORIZACAO-LINHA
+           MOVE WS-REL-TOTAL-REGISTROS TO WS-REL-RODAPE-TOTAL
+           WRITE RELATORIO-VALORIZACAO-LINHA FROM WS-REL-LINHA-RODAPE
+           MOVE WS-VALOR-ESTOQUE TO WS-REL-VALOR-TOTAL-EST
+           WRITE RELATORIO-VALORIZACAO-LINHA
+               FROM WS-REL-LINHA-VALOR-TOTAL.
